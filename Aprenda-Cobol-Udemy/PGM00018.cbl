@@ -0,0 +1,96 @@
+      * Autor: Marcia Gameleira
+      * Data: 09/08/2025
+      * Objetivo: EXPORTACAO DO ARQUIVO ESTUDANTE EM FORMATO CSV
+      *           (CAMPOS SEPARADOS POR ';', MESMO DELIMITADOR JA
+      *           USADO PELAS CARGAS EM LOTE DO PGM00002/PROGCOB05).
+
+      *                                        IDENTIFICATION DIVISION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM00018.
+      *                                           ENVIRONMENT DIVISION
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTUDANTE ASSIGN TO 'ESTUDANTE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CD-ESTUDANTE
+           FILE STATUS IS WS-FS-ESTUDANTE.
+
+           SELECT ESTUDCSV ASSIGN TO 'ESTUDCSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-ESTUDCSV.
+
+      *                                                  DATA DIVISION
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  ESTUDANTE.
+       01  REG-ESTUDANTE.
+           03  CD-ESTUDANTE          PIC 9(05).
+           03  NM-ESTUDANTE          PIC X(20).
+
+       FD  ESTUDCSV.
+       01  REG-ESTUDCSV              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-ESTUDANTE     PIC X(02) VALUE SPACES.
+       COPY FILESTAT REPLACING ==FS-STATUS== BY ==WS-FS-ESTUDCSV==.
+
+       77  WS-EOF              PIC X(01) VALUE SPACE.
+       77  WS-CT-ESTUDANTES    PIC 9(05) VALUE ZEROS.
+       77  WS-CD-FORM          PIC 9(05) VALUE ZEROS.
+
+      *                                             PROCEDURE DIVISION
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT ESTUDANTE.
+           IF WS-FS-ESTUDANTE NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO ESTUDANTE. FS='
+                       WS-FS-ESTUDANTE
+               MOVE 16 TO RETURN-CODE
+               GO TO FIM-PROGRAMA
+           END-IF.
+
+           OPEN OUTPUT ESTUDCSV.
+           IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO ESTUDCSV. FS='
+                       WS-FS-ESTUDCSV
+               CLOSE ESTUDANTE
+               MOVE 16 TO RETURN-CODE
+               GO TO FIM-PROGRAMA
+           END-IF.
+
+           MOVE 'CD_ESTUDANTE;NM_ESTUDANTE' TO REG-ESTUDCSV
+           WRITE REG-ESTUDCSV.
+
+           PERFORM UNTIL WS-EOF EQUAL 'F'
+               READ ESTUDANTE
+                   AT END MOVE 'F' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CT-ESTUDANTES
+                       MOVE CD-ESTUDANTE TO WS-CD-FORM
+                       MOVE SPACES TO REG-ESTUDCSV
+                       STRING WS-CD-FORM    DELIMITED BY SIZE
+                              ';'           DELIMITED BY SIZE
+                              NM-ESTUDANTE  DELIMITED BY SIZE
+                           INTO REG-ESTUDCSV
+                       END-STRING
+                       WRITE REG-ESTUDCSV
+               END-READ
+           END-PERFORM.
+
+           CLOSE ESTUDANTE.
+           CLOSE ESTUDCSV.
+
+           DISPLAY 'ARQUIVO ESTUDCSV.DAT GRAVADO. REGISTROS: '
+                   WS-CT-ESTUDANTES.
+           MOVE 0 TO RETURN-CODE.
+
+       FIM-PROGRAMA.
+           STOP RUN.
+
+       END PROGRAM PGM00018.
