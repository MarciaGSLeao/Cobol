@@ -0,0 +1,82 @@
+      * Autor: Marcia Gameleira
+      * Data: 09/08/2026
+      * Objetivo: CALENDARIO DE FERIADOS PARA O AGENDAMENTO DA CARGA
+      *           EM LOTE. VERIFICA SE A DATA CORRENTE DO SISTEMA E
+      *           UM DIA UTIL (NAO E SABADO, DOMINGO NEM FERIADO
+      *           NACIONAL CADASTRADO NA TABELA TAB-FERIADOS) E
+      *           DEVOLVE O RESULTADO PELO RETURN-CODE PARA O JOB DE
+      *           LOTE DECIDIR SE RODA OU PULA A CARGA DO DIA.
+      *
+      * Historico de alteracoes:
+
+      *                                        IDENTIFICATION DIVISION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM00020.
+      *                                           ENVIRONMENT DIVISION
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+
+      *                                                  DATA DIVISION
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77  WS-DATA-SISTEMA     PIC 9(08) VALUE ZEROS.
+       77  WS-DATA-INTEIRO     PIC 9(08) VALUE ZEROS.
+       77  WS-DIA-SEMANA       PIC 9(01) VALUE ZEROS.
+           88  WS-FIM-DE-SEMANA          VALUES 5 6.
+       77  WS-I                PIC 9(02) VALUE ZEROS.
+       77  WS-DIA-UTIL         PIC X(01) VALUE 'S'.
+           88  WS-NAO-E-DIA-UTIL         VALUE 'N'.
+
+      * TABELA DE FERIADOS NACIONAIS FIXOS (AAAAMMDD). PRECISA SER
+      * ATUALIZADA A CADA ANO COM AS DATAS MOVEIS (CARNAVAL, PASCOA,
+      * CORPUS CHRISTI).
+       01  TAB-FERIADOS-VALORES.
+           03  FILLER              PIC 9(08) VALUE 20260101.
+           03  FILLER              PIC 9(08) VALUE 20260421.
+           03  FILLER              PIC 9(08) VALUE 20260501.
+           03  FILLER              PIC 9(08) VALUE 20260907.
+           03  FILLER              PIC 9(08) VALUE 20261012.
+           03  FILLER              PIC 9(08) VALUE 20261102.
+           03  FILLER              PIC 9(08) VALUE 20261115.
+           03  FILLER              PIC 9(08) VALUE 20261225.
+       01  TAB-FERIADOS REDEFINES TAB-FERIADOS-VALORES.
+           03  TAB-FERIADO-DATA    PIC 9(08) OCCURS 8 TIMES.
+
+      *                                             PROCEDURE DIVISION
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+
+           COMPUTE WS-DATA-INTEIRO =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-SISTEMA)
+           COMPUTE WS-DIA-SEMANA = FUNCTION MOD(WS-DATA-INTEIRO - 1, 7)
+
+           IF WS-FIM-DE-SEMANA
+               MOVE 'N' TO WS-DIA-UTIL
+           END-IF
+
+           IF NOT WS-NAO-E-DIA-UTIL
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 8
+                   IF TAB-FERIADO-DATA(WS-I) EQUAL WS-DATA-SISTEMA
+                       MOVE 'N' TO WS-DIA-UTIL
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-NAO-E-DIA-UTIL
+               DISPLAY 'DATA ' WS-DATA-SISTEMA
+                       ' NAO E DIA UTIL. CARGA NAO DEVE RODAR HOJE.'
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               DISPLAY 'DATA ' WS-DATA-SISTEMA ' E DIA UTIL.'
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       FIM-PROGRAMA.
+           STOP RUN.
+
+       END PROGRAM PGM00020.
