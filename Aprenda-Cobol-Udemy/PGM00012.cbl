@@ -1,6 +1,18 @@
       * Autor: Marcia Gameleira
       * Data: 15/06/2025
       * Objetivo: LEITURA DE STRINGS
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - Inclusao do CPF no cadastro, com validacao dos
+      *              digitos verificadores pelo modulo 11.
+      * 09/08/2026 - Inclusao de e-mail e data de nascimento, com
+      *              paragrafo para calculo da idade do cliente.
+      * 09/08/2026 - VALIDA-CPF passou a chamar o SUBDOCTO, rotina
+      *              compartilhada de validacao de CPF/CNPJ, em vez de
+      *              calcular o digito verificador localmente.
+      * 09/08/2026 - Inclusao da exportacao do CADASTRO-PF em formato
+      *              CSV, no mesmo padrao de arquivo ja usado pelo
+      *              PGM00018 para o ESTUDANTE.
 
       *                                        IDENTIFICATION DIVISION
        IDENTIFICATION DIVISION.
@@ -10,14 +22,36 @@
        CONFIGURATION SECTION.
 
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPFCSV ASSIGN TO 'CADPFCSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CADPFCSV.
 
       *                                                  DATA DIVISION
        DATA DIVISION.
        FILE SECTION.
+       FD  CADPFCSV.
+       01  REG-CADPFCSV                    PIC X(200).
+
        WORKING-STORAGE SECTION.
        77  WS-TM-1                         PIC 99.
        77  WS-TM-2                         PIC 99.
        COPY 'PGMK0012'.
+
+       77  WS-CPF-DV-CALC              PIC 9(02)  VALUE ZEROS.
+       77  WS-CPF-SITUACAO             PIC X(19)  VALUE SPACES.
+       77  WS-TIPO-DOCTO               PIC X(01)  VALUE 'C'.
+
+       COPY FILESTAT REPLACING ==FS-STATUS== BY ==WS-FS-CADPFCSV==.
+       77  WS-CPF-NUM-FORM             PIC ZZZZZZZZ9.
+       77  WS-CPF-DV-FORM              PIC Z9.
+
+       01  WS-DATA-ATUAL                PIC 9(08) VALUE ZEROS.
+       01  WS-DATA-ATUAL-R REDEFINES WS-DATA-ATUAL.
+           03  WS-DT-ATUAL-ANO          PIC 9(04).
+           03  WS-DT-ATUAL-MES          PIC 9(02).
+           03  WS-DT-ATUAL-DIA          PIC 9(02).
+       77  WS-IDADE                     PIC 9(03) VALUE ZEROS.
       *                                             PROCEDURE DIVISION
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -32,6 +66,11 @@
             MOVE '71256940'                 TO WS-CEP
             MOVE 'BRASILEIRA'               TO WS-NACIONALIDADE
             MOVE 'ENGENHEIRA DE SOFTWARE'   TO WS-PROFISSAO
+            MOVE 111444777                  TO WS-CPF-NUM
+            MOVE 35                         TO WS-CPF-DV
+            MOVE 'MARCIA.GAMELEIRA@EMAIL.COM'
+                                             TO WS-EMAIL
+            MOVE 19900815                   TO WS-DT-NASCIMENTO
 
             MOVE ZEROS                      TO WS-TM-1
             INSPECT FUNCTION REVERSE(WS-PRIMEIRO-NOME)
@@ -67,6 +106,116 @@
             DISPLAY 'NACIONALIDADE: ' WS-NACIONALIDADE
             DISPLAY 'PROFISSAO....: ' WS-PROFISSAO
 
+            PERFORM VALIDA-CPF
+
+            DISPLAY 'CPF..........: ' WS-CPF-NUM '-' WS-CPF-DV
+                                       ' (' WS-CPF-SITUACAO ')'
+
+            DISPLAY 'E-MAIL.......: ' WS-EMAIL
+
+            PERFORM CALCULA-IDADE
+
+            DISPLAY 'NASCIMENTO...: ' WS-DT-NASC-DIA '/'
+                                       WS-DT-NASC-MES '/'
+                                       WS-DT-NASC-ANO
+            DISPLAY 'IDADE........: ' WS-IDADE ' ANOS'
+
+            PERFORM EXPORTA-CADASTRO-CSV
+
             STOP RUN.
 
+      *----------------------------------------------------------------
+      * CALCULA-IDADE: DERIVA A IDADE ATUAL A PARTIR DA DATA DE
+      * NASCIMENTO E DA DATA CORRENTE DO SISTEMA.
+      *----------------------------------------------------------------
+       CALCULA-IDADE.
+
+            ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+
+            COMPUTE WS-IDADE = WS-DT-ATUAL-ANO - WS-DT-NASC-ANO
+
+            IF WS-DT-ATUAL-MES < WS-DT-NASC-MES
+                SUBTRACT 1 FROM WS-IDADE
+            ELSE
+                IF WS-DT-ATUAL-MES = WS-DT-NASC-MES
+                   AND WS-DT-ATUAL-DIA < WS-DT-NASC-DIA
+                    SUBTRACT 1 FROM WS-IDADE
+                END-IF
+            END-IF.
+
+      *----------------------------------------------------------------
+      * VALIDA-CPF: CHAMA O SUBDOCTO PARA CALCULAR OS DOIS DIGITOS
+      * VERIFICADORES DO CPF PELO MODULO 11 E COMPARAR COM OS DIGITOS
+      * INFORMADOS EM WS-CPF-DV.
+      *----------------------------------------------------------------
+       VALIDA-CPF.
+
+            CALL 'SUBDOCTO' USING WS-TIPO-DOCTO WS-CPF-DIG
+                                   WS-CPF-DV WS-CPF-DV-CALC
+                                   WS-CPF-SITUACAO.
+
+      *----------------------------------------------------------------
+      * EXPORTA-CADASTRO-CSV: GRAVA OS DADOS DO CADASTRO-PF EM UMA
+      * LINHA CSV (CAMPOS SEPARADOS POR ';'), ACRESCENTANDO AO FINAL
+      * DO ARQUIVO CADPFCSV A CADA EXECUCAO.
+      *----------------------------------------------------------------
+       EXPORTA-CADASTRO-CSV.
+
+            OPEN EXTEND CADPFCSV.
+            IF WS-FS-CADPFCSV EQUAL '35'
+                CLOSE CADPFCSV
+                OPEN OUTPUT CADPFCSV
+            END-IF.
+
+            IF NOT FS-OK
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO CADPFCSV. FS='
+                        WS-FS-CADPFCSV
+            ELSE
+                MOVE WS-CPF-NUM      TO WS-CPF-NUM-FORM
+                MOVE WS-CPF-DV       TO WS-CPF-DV-FORM
+
+                MOVE SPACES TO REG-CADPFCSV
+                STRING FUNCTION TRIM(WS-PRIMEIRO-NOME) DELIMITED BY SIZE
+                       ' '                             DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-SEGUNDO-NOME)  DELIMITED BY SIZE
+                       ';'                             DELIMITED BY SIZE
+                       WS-PAIS                         DELIMITED BY SIZE
+                       WS-DDD                          DELIMITED BY SIZE
+                       WS-PREFIXO                      DELIMITED BY SIZE
+                       WS-SUFIXO                       DELIMITED BY SIZE
+                       ';'                             DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-RUA)           DELIMITED BY SIZE
+                       ';'                             DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-BAIRRO)        DELIMITED BY SIZE
+                       ';'                             DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CIDADE)        DELIMITED BY SIZE
+                       ';'                             DELIMITED BY SIZE
+                       WS-UF                           DELIMITED BY SIZE
+                       ';'                             DELIMITED BY SIZE
+                       WS-CEP-1                        DELIMITED BY SIZE
+                       '-'                             DELIMITED BY SIZE
+                       WS-CEP-2                        DELIMITED BY SIZE
+                       ';'                             DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-NACIONALIDADE) DELIMITED BY SIZE
+                       ';'                             DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-PROFISSAO)     DELIMITED BY SIZE
+                       ';'                             DELIMITED BY SIZE
+                       WS-CPF-NUM-FORM                 DELIMITED BY SIZE
+                       '-'                             DELIMITED BY SIZE
+                       WS-CPF-DV-FORM                  DELIMITED BY SIZE
+                       ';'                             DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-EMAIL)         DELIMITED BY SIZE
+                       ';'                             DELIMITED BY SIZE
+                       WS-DT-NASC-DIA                  DELIMITED BY SIZE
+                       '/'                             DELIMITED BY SIZE
+                       WS-DT-NASC-MES                  DELIMITED BY SIZE
+                       '/'                             DELIMITED BY SIZE
+                       WS-DT-NASC-ANO                  DELIMITED BY SIZE
+                    INTO REG-CADPFCSV
+                END-STRING
+                WRITE REG-CADPFCSV
+
+                CLOSE CADPFCSV
+            END-IF.
+
        END PROGRAM PGM00012.
