@@ -1,6 +1,11 @@
       * Autor: Marcia Gameleira
       * Data: 03/06/2025
       * Objetivo: Usando o comando INSPECT.
+      * Historico:
+      * 09/08/2026 - A troca de separador do INSPECT virou uma
+      *              conversao de data de verdade: o usuario informa
+      *              uma data em DD/MM/AAAA e o programa devolve a
+      *              mesma data no formato ISO AAAA-MM-DD.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGM00007.
@@ -23,6 +28,13 @@
 
        77  WS-CONT-BARRA        PIC 999.
 
+       01  WS-DATA-ENTRADA       PIC X(10) VALUE SPACES.
+       01  WS-DATA-ISO           PIC X(10) VALUE SPACES.
+       01  WS-PONTEIRO           PIC 9(02) VALUE 1.
+       01  WS-CAMPO-DIA          PIC X(02) VALUE SPACES.
+       01  WS-CAMPO-MES          PIC X(02) VALUE SPACES.
+       01  WS-CAMPO-ANO          PIC X(04) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0001-ROTINA-PRINCIPAL SECTION.
 
@@ -40,6 +52,34 @@
       *>      BEFORE INITIAL '2025'
            DISPLAY WS-DATE
 
+           PERFORM 0002-CONVERTE-DATA
+
            STOP RUN.
 
+       0002-CONVERTE-DATA SECTION.
+
+           DISPLAY 'INFORME A DATA (DD/MM/AAAA): '
+           ACCEPT WS-DATA-ENTRADA FROM CONSOLE
+
+           INSPECT WS-DATA-ENTRADA REPLACING ALL '-' BY '/'
+                                            ALL '.' BY '/'
+
+           UNSTRING WS-DATA-ENTRADA DELIMITED BY '/'
+               INTO WS-CAMPO-DIA
+                    WS-CAMPO-MES
+                    WS-CAMPO-ANO
+           END-UNSTRING
+
+           MOVE SPACES TO WS-DATA-ISO
+           STRING WS-CAMPO-ANO DELIMITED BY SIZE
+                  '-'          DELIMITED BY SIZE
+                  WS-CAMPO-MES DELIMITED BY SIZE
+                  '-'          DELIMITED BY SIZE
+                  WS-CAMPO-DIA DELIMITED BY SIZE
+               INTO WS-DATA-ISO
+           END-STRING
+
+           DISPLAY 'DATA NO FORMATO ISO: ' WS-DATA-ISO
+       .
+
        END PROGRAM PGM00007.
