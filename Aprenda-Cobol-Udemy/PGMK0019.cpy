@@ -0,0 +1,33 @@
+       01 CATALOGO-MENSAGENS.
+           03  MSG-TITULO-PT          PIC X(30)
+               VALUE 'CONSULTA AVULSA DE ALUNOS'.
+           03  MSG-TITULO-EN          PIC X(30)
+               VALUE 'STUDENT LOOKUP'.
+           03  MSG-LBL-CODIGO-PT      PIC X(20)
+               VALUE 'CODIGO DO ALUNO: '.
+           03  MSG-LBL-CODIGO-EN      PIC X(20)
+               VALUE 'STUDENT CODE: '.
+           03  MSG-LBL-NOME-PT        PIC X(20)
+               VALUE 'NOME...........: '.
+           03  MSG-LBL-NOME-EN        PIC X(20)
+               VALUE 'NAME...........: '.
+           03  MSG-LBL-MENSAGEM-PT    PIC X(20)
+               VALUE 'MENSAGEM.......: '.
+           03  MSG-LBL-MENSAGEM-EN    PIC X(20)
+               VALUE 'MESSAGE........: '.
+           03  MSG-LBL-CONTINUA-PT    PIC X(30)
+               VALUE 'OUTRA CONSULTA (S/N): '.
+           03  MSG-LBL-CONTINUA-EN    PIC X(30)
+               VALUE 'ANOTHER LOOKUP (Y/N): '.
+           03  MSG-ENCONTRADO-PT      PIC X(30)
+               VALUE 'ALUNO ENCONTRADO.'.
+           03  MSG-ENCONTRADO-EN      PIC X(30)
+               VALUE 'STUDENT FOUND.'.
+           03  MSG-NAO-ENCONTRADO-PT  PIC X(30)
+               VALUE 'ALUNO NAO ENCONTRADO.'.
+           03  MSG-NAO-ENCONTRADO-EN  PIC X(30)
+               VALUE 'STUDENT NOT FOUND.'.
+           03  MSG-ERRO-ABERTURA-PT   PIC X(40)
+               VALUE 'ERRO AO ABRIR O ARQUIVO ESTUDANTE. FS='.
+           03  MSG-ERRO-ABERTURA-EN   PIC X(40)
+               VALUE 'ERROR OPENING THE STUDENT FILE. FS='.
