@@ -1,6 +1,11 @@
       * Autor: Marcia Gameleira
       * Data: 08/06/2025
       * Objetivo: Usando o comando STRING.
+      * Historico:
+      * 09/08/2026 - A concatenacao passou a validar que os dois nomes
+      *              foram informados e a normaliza-los (maiusculas,
+      *              sem espacos sobrando entre um e outro) antes de
+      *              montar o nome completo.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGM00009.
@@ -17,6 +22,8 @@
        01  WS-PRIMEIRO-NOME         PIC X(15)    VALUE   SPACES.
        01  WS-SEGUNDO-NOME          PIC X(15)    VALUE   SPACES.
        01  WS-NOME-COMPLETO         PIC X(30)    VALUE   SPACES.
+       01  WS-TM-1                  PIC 9(02)    VALUE   ZEROS.
+       01  WS-SITUACAO              PIC X(01)    VALUE   'S'.
        PROCEDURE DIVISION.
        0001-ROTINA-PRINCIPAL SECTION.
 
@@ -26,14 +33,35 @@
            DISPLAY 'SEGUNDO NOME: '
            ACCEPT WS-SEGUNDO-NOME
 
+           MOVE 'S' TO WS-SITUACAO
+           IF WS-PRIMEIRO-NOME EQUAL SPACES
+              OR WS-SEGUNDO-NOME EQUAL SPACES
+               MOVE 'N' TO WS-SITUACAO
+               DISPLAY 'OS DOIS NOMES SAO OBRIGATORIOS.'
+               GO TO 0001-FIM
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(WS-PRIMEIRO-NOME)
+                                             TO WS-PRIMEIRO-NOME
+           MOVE FUNCTION UPPER-CASE(WS-SEGUNDO-NOME)
+                                             TO WS-SEGUNDO-NOME
+
+           MOVE ZEROS TO WS-TM-1
+           INSPECT FUNCTION REVERSE(WS-PRIMEIRO-NOME)
+                   TALLYING WS-TM-1 FOR LEADING ' '
+
       *     Usando o STRING: Faz concatenação de strings.
-           STRING WS-PRIMEIRO-NOME WS-SEGUNDO-NOME
+           STRING WS-PRIMEIRO-NOME
+                  (1:(FUNCTION LENGTH(WS-PRIMEIRO-NOME) - WS-TM-1))
+                  ' '
+                  WS-SEGUNDO-NOME
                DELIMITED BY SIZE
                    INTO WS-NOME-COMPLETO
            END-STRING
 
            DISPLAY WS-NOME-COMPLETO
 
+       0001-FIM.
            STOP RUN.
 
        END PROGRAM PGM00009.
