@@ -1,6 +1,15 @@
       * Autor: Marcia Gameleira
       * Data: 03/06/2025
       * Objetivo: Trabalhando com Arquivos.
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - ASSIGN TO passou a usar o nome logico ARQENT
+      *              em vez do caminho fixo do Windows.
+      * 09/08/2026 - O programa deixou de apenas abrir e fechar o
+      *              arquivo: agora le todo o ARQ-ENTRADA, edita a
+      *              data de nascimento e o estado civil de cada
+      *              registro, e grava os registros com erro no
+      *              arquivo ARQ-REJEITADOS com o motivo da rejeicao.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGM00003.
@@ -13,8 +22,11 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT ARQ-ENTRADA ASSIGN TO
-           "C:\_Cursos\Cobol\Aprenda-Cobol-Udemy\ARQ-MODELO.txt"
+           SELECT ARQ-ENTRADA ASSIGN TO "ARQENT"
+               FILE STATUS IS WS-FS-ENTRADA.
+
+           SELECT ARQ-REJEITADOS ASSIGN TO "ARQREJ"
+               FILE STATUS IS WS-FS-REJEITADOS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -28,18 +40,160 @@
            03  REG-PROF              PIC X(30).
            03  REG-EST-CIVIL         PIC X(20).
 
-       WORKING-STORAGE SECTION.
+       FD  ARQ-REJEITADOS
+           RECORD   150.
 
+       01  REG-ARQ-REJ.
+           03  REJ-NOME              PIC X(50).
+           03  REJ-DT-NASC           PIC X(10).
+           03  REJ-PROF              PIC X(30).
+           03  REJ-EST-CIVIL         PIC X(20).
+           03  REJ-MOTIVO            PIC X(40).
 
+       WORKING-STORAGE SECTION.
+       77  WS-FS-ENTRADA         PIC X(02) VALUE SPACES.
+       77  WS-FS-REJEITADOS      PIC X(02) VALUE SPACES.
+       77  WS-EOF                PIC X(01) VALUE SPACE.
+
+       77  WS-CT-LIDOS           PIC 9(05) VALUE ZEROS.
+       77  WS-CT-VALIDOS         PIC 9(05) VALUE ZEROS.
+       77  WS-CT-REJEITADOS      PIC 9(05) VALUE ZEROS.
+
+       77  WS-REG-VALIDO         PIC X(01) VALUE 'S'.
+           88  WS-REG-OK                   VALUE 'S'.
+           88  WS-REG-COM-ERRO             VALUE 'N'.
+
+       01  WS-DATA-NASC.
+           03  WS-DT-DIA             PIC 9(02).
+           03  FILLER                PIC X(01).
+           03  WS-DT-MES             PIC 9(02).
+           03  FILLER                PIC X(01).
+           03  WS-DT-ANO             PIC 9(04).
+
+       01  WS-TAB-EST-CIVIL.
+           03  FILLER                PIC X(20) VALUE 'SOLTEIRO'.
+           03  FILLER                PIC X(20) VALUE 'CASADO'.
+           03  FILLER                PIC X(20) VALUE 'DIVORCIADO'.
+           03  FILLER                PIC X(20) VALUE 'VIUVO'.
+           03  FILLER                PIC X(20) VALUE 'SEPARADO'.
+       01  WS-TAB-EST-CIVIL-R REDEFINES WS-TAB-EST-CIVIL.
+           03  WS-EST-CIVIL-VAL      PIC X(20) OCCURS 5 TIMES.
+
+       77  WS-I                  PIC 9(02) VALUE ZEROS.
+       77  WS-EST-CIVIL-OK       PIC X(01) VALUE 'N'.
 
        PROCEDURE DIVISION.
        0001-ROTINA-PRINCIPAL SECTION.
 
-           OPEN INPUT ARQ-ENTRADA
-
-           CLOSE ARQ-ENTRADA
-
-
+           OPEN INPUT ARQ-ENTRADA.
+           IF WS-FS-ENTRADA NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR O ARQ-ENTRADA. FS='
+                       WS-FS-ENTRADA
+               GO TO 0001-FIM
+           END-IF.
+
+           OPEN OUTPUT ARQ-REJEITADOS.
+           IF WS-FS-REJEITADOS NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR O ARQ-REJEITADOS. FS='
+                       WS-FS-REJEITADOS
+               CLOSE ARQ-ENTRADA
+               GO TO 0001-FIM
+           END-IF.
+
+           PERFORM UNTIL WS-EOF EQUAL 'F'
+               READ ARQ-ENTRADA
+                   AT END MOVE 'F' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CT-LIDOS
+                       PERFORM 0100-EDITA-REGISTRO
+               END-READ
+           END-PERFORM.
+
+           CLOSE ARQ-ENTRADA.
+           CLOSE ARQ-REJEITADOS.
+
+           DISPLAY '---------------------------------------'.
+           DISPLAY 'RELATORIO DE EDICAO DO ARQUIVO DE ENTRADA'.
+           DISPLAY 'LIDOS......: ' WS-CT-LIDOS.
+           DISPLAY 'VALIDOS....: ' WS-CT-VALIDOS.
+           DISPLAY 'REJEITADOS.: ' WS-CT-REJEITADOS.
+           DISPLAY '---------------------------------------'.
+
+       0001-FIM.
            STOP RUN.
 
+      *----------------------------------------------------------------
+      * 0100-EDITA-REGISTRO: VALIDA A DATA DE NASCIMENTO E O ESTADO
+      * CIVIL DO REGISTRO LIDO. SE ALGUMA EDICAO FALHAR, GRAVA O
+      * REGISTRO NO ARQUIVO DE REJEITADOS JUNTO COM O MOTIVO.
+      *----------------------------------------------------------------
+       0100-EDITA-REGISTRO SECTION.
+
+           MOVE 'S' TO WS-REG-VALIDO
+           MOVE SPACES TO REJ-MOTIVO
+
+           PERFORM 0110-VALIDA-DATA-NASC
+           PERFORM 0120-VALIDA-EST-CIVIL
+
+           IF WS-REG-OK
+               ADD 1 TO WS-CT-VALIDOS
+           ELSE
+               ADD 1 TO WS-CT-REJEITADOS
+               MOVE REG-NOME       TO REJ-NOME
+               MOVE REG-DT-NASC    TO REJ-DT-NASC
+               MOVE REG-PROF       TO REJ-PROF
+               MOVE REG-EST-CIVIL  TO REJ-EST-CIVIL
+               WRITE REG-ARQ-REJ
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 0110-VALIDA-DATA-NASC: ACEITA DATAS NO FORMATO DD/MM/AAAA,
+      * COM DIA DE 01 A 31, MES DE 01 A 12 E ANO DE 1900 ATE O ANO
+      * CORRENTE.
+      *----------------------------------------------------------------
+       0110-VALIDA-DATA-NASC SECTION.
+
+           MOVE REG-DT-NASC TO WS-DATA-NASC
+
+           IF WS-DT-DIA IS NOT NUMERIC
+              OR WS-DT-MES IS NOT NUMERIC
+              OR WS-DT-ANO IS NOT NUMERIC
+               MOVE 'N' TO WS-REG-VALIDO
+               STRING 'DATA DE NASCIMENTO INVALIDA'
+                   DELIMITED BY SIZE INTO REJ-MOTIVO
+           ELSE
+               IF WS-DT-DIA < 1 OR WS-DT-DIA > 31
+                  OR WS-DT-MES < 1 OR WS-DT-MES > 12
+                  OR WS-DT-ANO < 1900
+                   MOVE 'N' TO WS-REG-VALIDO
+                   STRING 'DATA DE NASCIMENTO FORA DA FAIXA VALIDA'
+                       DELIMITED BY SIZE INTO REJ-MOTIVO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 0120-VALIDA-EST-CIVIL: O ESTADO CIVIL INFORMADO PRECISA
+      * CONSTAR NA LISTA DE VALORES PERMITIDOS (WS-TAB-EST-CIVIL).
+      *----------------------------------------------------------------
+       0120-VALIDA-EST-CIVIL SECTION.
+
+           MOVE 'N' TO WS-EST-CIVIL-OK
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+               IF REG-EST-CIVIL EQUAL WS-EST-CIVIL-VAL(WS-I)
+                   MOVE 'S' TO WS-EST-CIVIL-OK
+               END-IF
+           END-PERFORM
+
+           IF WS-EST-CIVIL-OK EQUAL 'N'
+               MOVE 'N' TO WS-REG-VALIDO
+               IF REJ-MOTIVO EQUAL SPACES
+                   STRING 'ESTADO CIVIL INVALIDO'
+                       DELIMITED BY SIZE INTO REJ-MOTIVO
+               ELSE
+                   STRING REJ-MOTIVO DELIMITED BY SPACE
+                          '; ESTADO CIVIL INVALIDO' DELIMITED BY SIZE
+                          INTO REJ-MOTIVO
+               END-IF
+           END-IF.
+
        END PROGRAM PGM00003.
