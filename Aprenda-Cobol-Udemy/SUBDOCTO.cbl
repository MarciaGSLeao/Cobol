@@ -0,0 +1,162 @@
+      * Autor: Marcia Gameleira
+      * Data: 09/08/2026
+      * Objetivo: Rotina de validacao de digitos verificadores de CPF
+      *           e CNPJ pelo modulo 11, reusavel por qualquer programa
+      *           que precise conferir um documento (generalizada a
+      *           partir do paragrafo VALIDA-CPF do PGM00012, que agora
+      *           so chama esta rotina; o PGM00014 passa a validar o
+      *           CNPJ do mesmo jeito).
+
+      *                                        IDENTIFICATION DIVISION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBDOCTO.
+
+      *                                           ENVIRONMENT DIVISION
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      *                                                  DATA DIVISION
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-I                       PIC 9(02) VALUE ZEROS.
+       77  WS-PESO                    PIC 9(02) VALUE ZEROS.
+       77  WS-SOMA                    PIC 9(05) VALUE ZEROS.
+       77  WS-RESTO                   PIC 9(02) VALUE ZEROS.
+       77  WS-DV1                     PIC 9(01) VALUE ZEROS.
+       77  WS-DV2                     PIC 9(01) VALUE ZEROS.
+       77  WS-DV-CALC                 PIC 9(02) VALUE ZEROS.
+
+       01  TAB-PESO-CNPJ-DV1-VALORES.
+           03  FILLER                 PIC 9(01) VALUE 5.
+           03  FILLER                 PIC 9(01) VALUE 4.
+           03  FILLER                 PIC 9(01) VALUE 3.
+           03  FILLER                 PIC 9(01) VALUE 2.
+           03  FILLER                 PIC 9(01) VALUE 9.
+           03  FILLER                 PIC 9(01) VALUE 8.
+           03  FILLER                 PIC 9(01) VALUE 7.
+           03  FILLER                 PIC 9(01) VALUE 6.
+           03  FILLER                 PIC 9(01) VALUE 5.
+           03  FILLER                 PIC 9(01) VALUE 4.
+           03  FILLER                 PIC 9(01) VALUE 3.
+           03  FILLER                 PIC 9(01) VALUE 2.
+       01  TAB-PESO-CNPJ-DV1 REDEFINES TAB-PESO-CNPJ-DV1-VALORES.
+           03  WS-PESO-CNPJ-DV1       PIC 9(01) OCCURS 12 TIMES.
+
+       01  TAB-PESO-CNPJ-DV2-VALORES.
+           03  FILLER                 PIC 9(01) VALUE 6.
+           03  FILLER                 PIC 9(01) VALUE 5.
+           03  FILLER                 PIC 9(01) VALUE 4.
+           03  FILLER                 PIC 9(01) VALUE 3.
+           03  FILLER                 PIC 9(01) VALUE 2.
+           03  FILLER                 PIC 9(01) VALUE 9.
+           03  FILLER                 PIC 9(01) VALUE 8.
+           03  FILLER                 PIC 9(01) VALUE 7.
+           03  FILLER                 PIC 9(01) VALUE 6.
+           03  FILLER                 PIC 9(01) VALUE 5.
+           03  FILLER                 PIC 9(01) VALUE 4.
+           03  FILLER                 PIC 9(01) VALUE 3.
+           03  FILLER                 PIC 9(01) VALUE 2.
+       01  TAB-PESO-CNPJ-DV2 REDEFINES TAB-PESO-CNPJ-DV2-VALORES.
+           03  WS-PESO-CNPJ-DV2       PIC 9(01) OCCURS 13 TIMES.
+
+       LINKAGE         SECTION.
+       01 LNK-TIPO-DOCTO          PIC X(01).
+       01 LNK-DIGITOS             PIC 9(01) OCCURS 12 TIMES.
+       01 LNK-DV-INFORMADO        PIC 9(02).
+       01 LNK-DV-CALCULADO        PIC 9(02).
+       01 LNK-SITUACAO            PIC X(19).
+
+      *                                             PROCEDURE DIVISION
+       PROCEDURE DIVISION  USING LNK-TIPO-DOCTO LNK-DIGITOS
+                                  LNK-DV-INFORMADO LNK-DV-CALCULADO
+                                  LNK-SITUACAO.
+       0001-PRINCIPAL SECTION.
+
+            EVALUATE LNK-TIPO-DOCTO
+                WHEN 'C'
+                    PERFORM 0100-CALCULA-CPF
+                WHEN 'J'
+                    PERFORM 0200-CALCULA-CNPJ
+                WHEN OTHER
+                    MOVE ZEROS               TO LNK-DV-CALCULADO
+                    MOVE 'DOCUMENTO INVALIDO' TO LNK-SITUACAO
+                    GOBACK
+            END-EVALUATE
+
+            IF LNK-DV-CALCULADO = LNK-DV-INFORMADO
+                IF LNK-TIPO-DOCTO = 'C'
+                    MOVE 'CPF VALIDO'    TO LNK-SITUACAO
+                ELSE
+                    MOVE 'CNPJ VALIDO'   TO LNK-SITUACAO
+                END-IF
+            ELSE
+                IF LNK-TIPO-DOCTO = 'C'
+                    MOVE 'CPF INVALIDO'  TO LNK-SITUACAO
+                ELSE
+                    MOVE 'CNPJ INVALIDO' TO LNK-SITUACAO
+                END-IF
+            END-IF
+
+            GOBACK.
+
+       0100-CALCULA-CPF SECTION.
+
+            MOVE ZEROS TO WS-SOMA
+            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+                COMPUTE WS-PESO = 11 - WS-I
+                COMPUTE WS-SOMA = WS-SOMA +
+                        (LNK-DIGITOS(WS-I) * WS-PESO)
+            END-PERFORM
+            COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11)
+            IF WS-RESTO < 2
+                MOVE ZERO TO WS-DV1
+            ELSE
+                COMPUTE WS-DV1 = 11 - WS-RESTO
+            END-IF
+
+            MOVE ZEROS TO WS-SOMA
+            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+                COMPUTE WS-PESO = 12 - WS-I
+                COMPUTE WS-SOMA = WS-SOMA +
+                        (LNK-DIGITOS(WS-I) * WS-PESO)
+            END-PERFORM
+            COMPUTE WS-SOMA = WS-SOMA + (WS-DV1 * 2)
+            COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11)
+            IF WS-RESTO < 2
+                MOVE ZERO TO WS-DV2
+            ELSE
+                COMPUTE WS-DV2 = 11 - WS-RESTO
+            END-IF
+
+            COMPUTE LNK-DV-CALCULADO = (WS-DV1 * 10) + WS-DV2
+       .
+       0200-CALCULA-CNPJ SECTION.
+
+            MOVE ZEROS TO WS-SOMA
+            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 12
+                COMPUTE WS-SOMA = WS-SOMA +
+                        (LNK-DIGITOS(WS-I) * WS-PESO-CNPJ-DV1(WS-I))
+            END-PERFORM
+            COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11)
+            IF WS-RESTO < 2
+                MOVE ZERO TO WS-DV1
+            ELSE
+                COMPUTE WS-DV1 = 11 - WS-RESTO
+            END-IF
+
+            MOVE ZEROS TO WS-SOMA
+            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 12
+                COMPUTE WS-SOMA = WS-SOMA +
+                        (LNK-DIGITOS(WS-I) * WS-PESO-CNPJ-DV2(WS-I))
+            END-PERFORM
+            COMPUTE WS-SOMA = WS-SOMA + (WS-DV1 * WS-PESO-CNPJ-DV2(13))
+            COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11)
+            IF WS-RESTO < 2
+                MOVE ZERO TO WS-DV2
+            ELSE
+                COMPUTE WS-DV2 = 11 - WS-RESTO
+            END-IF
+
+            COMPUTE LNK-DV-CALCULADO = (WS-DV1 * 10) + WS-DV2
+       .
+       END PROGRAM SUBDOCTO.
