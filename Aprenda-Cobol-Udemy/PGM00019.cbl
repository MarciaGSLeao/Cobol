@@ -0,0 +1,144 @@
+      * Autor: Marcia Gameleira
+      * Data: 09/08/2025
+      * Objetivo: CONSULTA AVULSA DE ALUNOS POR TELA, DIGITANDO O
+      *           CODIGO E VISUALIZANDO OS DADOS DO ARQUIVO ESTUDANTE
+      *           SEM PRECISAR RODAR A CARGA OU O RELATORIO EM LOTE.
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - Tela passa a aceitar a variavel de ambiente
+      *              IDIOMA (PT ou EN) para exibir os textos fixos em
+      *              portugues ou ingles, usando o catalogo de
+      *              mensagens do PGMK0019.
+
+      *                                        IDENTIFICATION DIVISION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM00019.
+      *                                           ENVIRONMENT DIVISION
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTUDANTE ASSIGN TO 'ESTUDANTE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CD-ESTUDANTE
+           FILE STATUS IS WS-FS-ESTUDANTE.
+
+      *                                                  DATA DIVISION
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  ESTUDANTE.
+       01  REG-ESTUDANTE.
+           03  CD-ESTUDANTE          PIC 9(05).
+           03  NM-ESTUDANTE          PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-ESTUDANTE     PIC X(02) VALUE SPACES.
+       77  WS-CD-CONSULTA      PIC 9(05) VALUE ZEROS.
+       77  WS-MENSAGEM         PIC X(30) VALUE SPACES.
+       77  WS-CONTINUA         PIC X(01) VALUE 'S'.
+           88  WS-FIM-CONSULTA           VALUE 'N'.
+       77  WS-RESP-SAIR        PIC X(01) VALUE SPACE.
+       77  WS-IDIOMA           PIC X(02) VALUE 'PT'.
+           88  WS-IDIOMA-INGLES          VALUE 'EN'.
+
+       77  WS-TITULO           PIC X(30) VALUE SPACES.
+       77  WS-LBL-CODIGO       PIC X(20) VALUE SPACES.
+       77  WS-LBL-NOME         PIC X(20) VALUE SPACES.
+       77  WS-LBL-MENSAGEM     PIC X(20) VALUE SPACES.
+       77  WS-LBL-CONTINUA     PIC X(30) VALUE SPACES.
+
+       COPY 'PGMK0019'.
+
+       SCREEN SECTION.
+       01  TELA-CONSULTA.
+           03  BLANK SCREEN.
+           03  LINE 02 COL 25 PIC X(30) FROM WS-TITULO.
+           03  LINE 04 COL 05 PIC X(20) FROM WS-LBL-CODIGO.
+           03  LINE 04 COL 26 PIC 9(05) USING WS-CD-CONSULTA.
+           03  LINE 06 COL 05 PIC X(20) FROM WS-LBL-NOME.
+           03  LINE 06 COL 26 PIC X(20) FROM NM-ESTUDANTE.
+           03  LINE 08 COL 05 PIC X(20) FROM WS-LBL-MENSAGEM.
+           03  LINE 08 COL 26 PIC X(30) FROM WS-MENSAGEM.
+           03  LINE 10 COL 05 PIC X(30) FROM WS-LBL-CONTINUA.
+           03  LINE 10 COL 36 PIC X(01) USING WS-RESP-SAIR.
+
+      *                                             PROCEDURE DIVISION
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 0100-SELECIONA-IDIOMA
+
+           OPEN INPUT ESTUDANTE.
+           IF WS-FS-ESTUDANTE NOT EQUAL '00'
+               IF WS-IDIOMA-INGLES
+                   DISPLAY MSG-ERRO-ABERTURA-EN WS-FS-ESTUDANTE
+               ELSE
+                   DISPLAY MSG-ERRO-ABERTURA-PT WS-FS-ESTUDANTE
+               END-IF
+               MOVE 16 TO RETURN-CODE
+               GO TO FIM-PROGRAMA
+           END-IF.
+
+           PERFORM UNTIL WS-FIM-CONSULTA
+
+               MOVE SPACES TO NM-ESTUDANTE
+               MOVE SPACES TO WS-MENSAGEM
+               DISPLAY TELA-CONSULTA
+               ACCEPT TELA-CONSULTA
+
+               MOVE WS-CD-CONSULTA TO CD-ESTUDANTE
+               READ ESTUDANTE
+                   INVALID KEY
+                       IF WS-IDIOMA-INGLES
+                           MOVE MSG-NAO-ENCONTRADO-EN TO WS-MENSAGEM
+                       ELSE
+                           MOVE MSG-NAO-ENCONTRADO-PT TO WS-MENSAGEM
+                       END-IF
+                   NOT INVALID KEY
+                       IF WS-IDIOMA-INGLES
+                           MOVE MSG-ENCONTRADO-EN TO WS-MENSAGEM
+                       ELSE
+                           MOVE MSG-ENCONTRADO-PT TO WS-MENSAGEM
+                       END-IF
+               END-READ
+
+               DISPLAY TELA-CONSULTA
+
+               MOVE 'S' TO WS-RESP-SAIR
+               ACCEPT TELA-CONSULTA
+               IF WS-RESP-SAIR EQUAL 'N' OR 'n'
+                   MOVE 'N' TO WS-CONTINUA
+               END-IF
+
+           END-PERFORM.
+
+           CLOSE ESTUDANTE.
+
+       FIM-PROGRAMA.
+           STOP RUN.
+
+       0100-SELECIONA-IDIOMA.
+           ACCEPT WS-IDIOMA FROM ENVIRONMENT 'IDIOMA'
+               ON EXCEPTION
+                   MOVE 'PT' TO WS-IDIOMA
+           END-ACCEPT
+
+           IF WS-IDIOMA-INGLES
+               MOVE MSG-TITULO-EN       TO WS-TITULO
+               MOVE MSG-LBL-CODIGO-EN   TO WS-LBL-CODIGO
+               MOVE MSG-LBL-NOME-EN     TO WS-LBL-NOME
+               MOVE MSG-LBL-MENSAGEM-EN TO WS-LBL-MENSAGEM
+               MOVE MSG-LBL-CONTINUA-EN TO WS-LBL-CONTINUA
+           ELSE
+               MOVE MSG-TITULO-PT       TO WS-TITULO
+               MOVE MSG-LBL-CODIGO-PT   TO WS-LBL-CODIGO
+               MOVE MSG-LBL-NOME-PT     TO WS-LBL-NOME
+               MOVE MSG-LBL-MENSAGEM-PT TO WS-LBL-MENSAGEM
+               MOVE MSG-LBL-CONTINUA-PT TO WS-LBL-CONTINUA
+           END-IF
+       .
+
+       END PROGRAM PGM00019.
