@@ -0,0 +1,138 @@
+      * Autor: Marcia Gameleira
+      * Data: 09/08/2026
+      * Objetivo: MANUTENCAO DO ARQUIVO ESTUDANTE (INCLUIR, ALTERAR E
+      *           EXCLUIR), USANDO O MESMO LAYOUT REG-ESTUDANTE DO
+      *           PGM00013.
+
+      *                                        IDENTIFICATION DIVISION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM00015.
+      *                                           ENVIRONMENT DIVISION
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTUDANTE ASSIGN TO 'ESTUDANTE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CD-ESTUDANTE
+           FILE STATUS IS WS-FS-ESTUDANTE.
+
+      *                                                  DATA DIVISION
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  ESTUDANTE.
+       01  REG-ESTUDANTE.
+           03  CD-ESTUDANTE          PIC 9(05).
+           03  NM-ESTUDANTE          PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-ESTUDANTE     PIC X(02) VALUE SPACES.
+       77  WS-OPCAO            PIC 9(01) VALUE ZEROS.
+           88  WS-OPC-INCLUIR            VALUE 1.
+           88  WS-OPC-ALTERAR            VALUE 2.
+           88  WS-OPC-EXCLUIR            VALUE 3.
+           88  WS-OPC-SAIR               VALUE 4.
+       77  WS-CONTINUA         PIC X(01) VALUE 'S'.
+           88  WS-FIM-MANUTENCAO         VALUE 'N'.
+
+      *                                             PROCEDURE DIVISION
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN I-O ESTUDANTE.
+           IF WS-FS-ESTUDANTE EQUAL '35'
+               CLOSE ESTUDANTE
+               OPEN OUTPUT ESTUDANTE
+               CLOSE ESTUDANTE
+               OPEN I-O ESTUDANTE
+           END-IF.
+
+           PERFORM UNTIL WS-FIM-MANUTENCAO
+
+               DISPLAY '1-INCLUIR  2-ALTERAR  3-EXCLUIR  4-SAIR'
+               DISPLAY 'OPCAO: '
+               ACCEPT WS-OPCAO
+
+               EVALUATE TRUE
+                   WHEN WS-OPC-INCLUIR
+                       PERFORM INCLUIR-ESTUDANTE
+                   WHEN WS-OPC-ALTERAR
+                       PERFORM ALTERAR-ESTUDANTE
+                   WHEN WS-OPC-EXCLUIR
+                       PERFORM EXCLUIR-ESTUDANTE
+                   WHEN WS-OPC-SAIR
+                       MOVE 'N' TO WS-CONTINUA
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA.'
+               END-EVALUATE
+
+           END-PERFORM.
+
+           CLOSE ESTUDANTE.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * INCLUIR-ESTUDANTE: GRAVA UM NOVO ALUNO NO ARQUIVO ESTUDANTE.
+      *----------------------------------------------------------------
+       INCLUIR-ESTUDANTE.
+
+           DISPLAY 'CODIGO DO ALUNO: '
+           ACCEPT CD-ESTUDANTE
+           DISPLAY 'NOME DO ALUNO..: '
+           ACCEPT NM-ESTUDANTE
+
+           WRITE REG-ESTUDANTE
+               INVALID KEY
+                   DISPLAY 'ALUNO JA CADASTRADO.'
+               NOT INVALID KEY
+                   DISPLAY 'ALUNO INCLUIDO.'
+           END-WRITE.
+
+      *----------------------------------------------------------------
+      * ALTERAR-ESTUDANTE: CORRIGE O NOME DE UM ALUNO JA CADASTRADO.
+      *----------------------------------------------------------------
+       ALTERAR-ESTUDANTE.
+
+           DISPLAY 'CODIGO DO ALUNO: '
+           ACCEPT CD-ESTUDANTE
+
+           READ ESTUDANTE
+               INVALID KEY
+                   DISPLAY 'ALUNO NAO ENCONTRADO.'
+               NOT INVALID KEY
+                   DISPLAY 'NOME ATUAL.....: ' NM-ESTUDANTE
+                   DISPLAY 'NOVO NOME......: '
+                   ACCEPT NM-ESTUDANTE
+                   REWRITE REG-ESTUDANTE
+                       INVALID KEY
+                           DISPLAY 'ERRO AO ALTERAR O ALUNO.'
+                       NOT INVALID KEY
+                           DISPLAY 'ALUNO ALTERADO.'
+                   END-REWRITE
+           END-READ.
+
+      *----------------------------------------------------------------
+      * EXCLUIR-ESTUDANTE: REMOVE UM ALUNO DO ARQUIVO ESTUDANTE.
+      *----------------------------------------------------------------
+       EXCLUIR-ESTUDANTE.
+
+           DISPLAY 'CODIGO DO ALUNO: '
+           ACCEPT CD-ESTUDANTE
+
+           READ ESTUDANTE
+               INVALID KEY
+                   DISPLAY 'ALUNO NAO ENCONTRADO.'
+               NOT INVALID KEY
+                   DELETE ESTUDANTE
+                       INVALID KEY
+                           DISPLAY 'ERRO AO EXCLUIR O ALUNO.'
+                       NOT INVALID KEY
+                           DISPLAY 'ALUNO EXCLUIDO.'
+                   END-DELETE
+           END-READ.
+
+       END PROGRAM PGM00015.
