@@ -17,3 +17,13 @@
                   07 WS-CEP-2               PIC X(03).
            03  WS-NACIONALIDADE             PIC X(30).
            03  WS-PROFISSAO                 PIC X(30).
+           03  WS-CPF.
+               05 WS-CPF-NUM                PIC 9(09).
+               05 WS-CPF-NUM-R REDEFINES WS-CPF-NUM.
+                  07 WS-CPF-DIG             PIC 9(01) OCCURS 9 TIMES.
+               05 WS-CPF-DV                 PIC 9(02).
+           03  WS-EMAIL                     PIC X(40).
+           03  WS-DT-NASCIMENTO.
+               05 WS-DT-NASC-ANO            PIC 9(04).
+               05 WS-DT-NASC-MES            PIC 9(02).
+               05 WS-DT-NASC-DIA            PIC 9(02).
