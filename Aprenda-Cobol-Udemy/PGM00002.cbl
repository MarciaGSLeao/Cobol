@@ -1,6 +1,14 @@
       * Autor: Marcia Gameleira
       * Data: 03/06/2025
       * Objetivo: Trabalhando com Strings.
+      * Historico:
+      * 09/08/2026 - A Forma 3 (UNSTRING) passou a tambem poder
+      *              carregar varias pessoas de uma vez, lendo cada
+      *              linha do arquivo PESSOAS e desmembrando-a com a
+      *              mesma logica UNSTRING, em vez de tratar apenas o
+      *              literal unico de exemplo.
+      * 09/08/2026 - O FILE STATUS DE PESSOAS PASSOU A VIR DO COPYBOOK
+      *              PADRAO FILESTAT.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGM00002.
@@ -9,10 +17,16 @@
        CONFIGURATION SECTION.
 
        INPUT-OUTPUT SECTION.
-
+       FILE-CONTROL.
+           SELECT PESSOAS ASSIGN TO 'PESSOAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PESSOAS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  PESSOAS.
+       01  REG-PESSOAS                    PIC X(1000).
+
        WORKING-STORAGE SECTION.
        77  WS-CONTEUDO                    PIC X(50)  VALUE SPACES.
        77  WS-TEXTO                       PIC X(50)  VALUE SPACES.
@@ -24,6 +38,11 @@
            03  IDADE     PIC 9(03)     VALUES ZEROS.
            03  DT-NASC   PIC X(08)     VALUES SPACES.
 
+       77  WS-EOF              PIC X(01) VALUE SPACE.
+       COPY FILESTAT REPLACING ==FS-STATUS== BY ==WS-FS-PESSOAS==.
+       77  WS-CT-LIDOS         PIC 9(05) VALUE ZEROS.
+       77  WS-CT-REJEITADOS    PIC 9(05) VALUE ZEROS.
+
 
        PROCEDURE DIVISION.
        0001-ROTINA-PRINCIPAL SECTION.
@@ -80,6 +99,50 @@
            END-UNSTRING
            DISPLAY 'WS-CONTEUDO DEPOIS..: ' WS-DADOS-ARQ-E
 
+           DISPLAY '---------- FORMA 4 CARGA EM LOTE ----------'
+           PERFORM 0002-CARGA-LOTE
+
            GOBACK.
 
+       0002-CARGA-LOTE SECTION.
+
+           OPEN INPUT PESSOAS.
+           IF WS-FS-PESSOAS NOT EQUAL '00'
+               DISPLAY 'ARQUIVO PESSOAS.DAT NAO ENCONTRADO. FS='
+                       WS-FS-PESSOAS
+               GO TO 0002-FIM
+           END-IF.
+
+           PERFORM UNTIL WS-EOF EQUAL 'F'
+               READ PESSOAS INTO WS-REGISTRO
+                   AT END MOVE 'F' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CT-LIDOS
+                       INITIALIZE WS-DADOS-ARQ-E
+                       UNSTRING WS-REGISTRO
+                           DELIMITED BY ';'
+                           INTO NOME
+                                IDADE
+                                DT-NASC
+                       END-UNSTRING
+                       IF NOME EQUAL SPACES
+                           ADD 1 TO WS-CT-REJEITADOS
+                           DISPLAY 'REGISTRO REJEITADO: ' WS-REGISTRO
+                       ELSE
+                           DISPLAY NOME ' - ' IDADE ' - ' DT-NASC
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE PESSOAS.
+
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'RELATORIO DE CARGA DE PESSOAS'.
+           DISPLAY 'LIDOS......: ' WS-CT-LIDOS.
+           DISPLAY 'REJEITADOS.: ' WS-CT-REJEITADOS.
+           DISPLAY '----------------------------------------'.
+
+       0002-FIM.
+           EXIT.
+
        END PROGRAM PGM00002.
