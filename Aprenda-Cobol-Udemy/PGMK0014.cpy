@@ -0,0 +1,22 @@
+       01 CADASTRO-PJ.
+           03 WS-RAZAO-SOCIAL           PIC X(40).
+           03 WS-NOME-FANTASIA          PIC X(40).
+           03 WS-TELEFONE-PJ.
+               05 WS-PAIS-PJ            PIC 99.
+               05 WS-DDD-PJ             PIC 99.
+               05 WS-PREFIXO-PJ         PIC 9(05).
+               05 WS-SUFIXO-PJ          PIC 9(04).
+           03 WS-ENDERECO-PJ.
+               05 WS-RUA-PJ             PIC X(30).
+               05 WS-BAIRRO-PJ          PIC X(30).
+               05 WS-CIDADE-PJ          PIC X(30).
+               05 WS-UF-PJ              PIC X(02).
+               05 WS-CEP-PJ.
+                  07 WS-CEP-PJ-1        PIC X(05).
+                  07 WS-CEP-PJ-2        PIC X(03).
+           03  WS-INSCR-ESTADUAL        PIC X(14).
+           03  WS-CNPJ.
+               05 WS-CNPJ-NUM           PIC 9(12).
+               05 WS-CNPJ-NUM-R REDEFINES WS-CNPJ-NUM.
+                  07 WS-CNPJ-DIG        PIC 9(01) OCCURS 12 TIMES.
+               05 WS-CNPJ-DV            PIC 9(02).
