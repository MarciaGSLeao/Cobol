@@ -0,0 +1,89 @@
+      * Autor: Marcia Gameleira
+      * Data: 09/08/2026
+      * Objetivo: CADASTRO DE PESSOA JURIDICA (CLIENTE ATACADO)
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - Inclusao da validacao do digito verificador do
+      *              CNPJ, chamando a mesma rotina SUBDOCTO usada pelo
+      *              PGM00012 para o CPF.
+
+      *                                        IDENTIFICATION DIVISION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM00014.
+      *                                           ENVIRONMENT DIVISION
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+
+      *                                                  DATA DIVISION
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77  WS-TM-1                         PIC 99.
+       77  WS-TM-2                         PIC 99.
+       COPY 'PGMK0014'.
+
+       77  WS-TIPO-DOCTO                   PIC X(01)  VALUE 'J'.
+       77  WS-CNPJ-DV-CALC                 PIC 9(02)  VALUE ZEROS.
+       77  WS-CNPJ-SITUACAO                PIC X(19)  VALUE SPACES.
+      *                                             PROCEDURE DIVISION
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            MOVE 'MARCIA GAMELEIRA COMERCIO LTDA'   TO WS-RAZAO-SOCIAL
+            MOVE 'LOJA MARCIA GAMELEIRA'            TO WS-NOME-FANTASIA
+            MOVE '5561998283032'                    TO WS-TELEFONE-PJ
+            MOVE 'RUA DEZ, 03'                       TO WS-RUA-PJ
+            MOVE 'AGUAS CLARAS'                      TO WS-BAIRRO-PJ
+            MOVE 'BRASILIA'                          TO WS-CIDADE-PJ
+            MOVE 'DF'                                TO WS-UF-PJ
+            MOVE '71256940'                          TO WS-CEP-PJ
+            MOVE '1234567890'                       TO WS-INSCR-ESTADUAL
+            MOVE 111444777000                        TO WS-CNPJ-NUM
+            MOVE 61                                  TO WS-CNPJ-DV
+
+            MOVE ZEROS                      TO WS-TM-1
+            INSPECT FUNCTION REVERSE(WS-RAZAO-SOCIAL)
+                    TALLYING WS-TM-1 FOR LEADING ' '
+            DISPLAY 'RAZAO SOCIAL.: ' WS-RAZAO-SOCIAL
+            (1:(FUNCTION LENGTH(WS-RAZAO-SOCIAL) - WS-TM-1))
+
+            DISPLAY 'NOME FANTASIA: ' WS-NOME-FANTASIA
+
+            DISPLAY 'TELEFONE.....: +'  WS-PAIS-PJ ' '
+                                    '(' WS-DDD-PJ ')'
+                                    ' '
+                                    WS-PREFIXO-PJ
+                                    '-'
+                                    WS-SUFIXO-PJ
+
+            MOVE ZEROS                      TO WS-TM-1
+            MOVE ZEROS                      TO WS-TM-2
+            INSPECT FUNCTION REVERSE(WS-RUA-PJ)
+                    TALLYING WS-TM-1 FOR LEADING ' '
+            INSPECT FUNCTION REVERSE(WS-BAIRRO-PJ)
+                    TALLYING WS-TM-2 FOR LEADING ' '
+            DISPLAY 'ENDERECO.....: ' WS-RUA-PJ
+                  (1:(FUNCTION LENGTH(WS-RUA-PJ) - WS-TM-1))
+                                     ' - '
+                                     WS-BAIRRO-PJ
+                 (1:(FUNCTION LENGTH(WS-BAIRRO-PJ) - WS-TM-2))
+                FUNCTION CONCATENATE(' - CEP: '
+                                     WS-CEP-PJ-1
+                                     '-'
+                                     WS-CEP-PJ-2
+                                     )
+
+            DISPLAY 'INSCR. EST...: ' WS-INSCR-ESTADUAL
+
+            CALL 'SUBDOCTO' USING WS-TIPO-DOCTO WS-CNPJ-DIG
+                                   WS-CNPJ-DV WS-CNPJ-DV-CALC
+                                   WS-CNPJ-SITUACAO
+
+            DISPLAY 'CNPJ.........: ' WS-CNPJ-NUM '-' WS-CNPJ-DV
+                                       ' (' WS-CNPJ-SITUACAO ')'
+
+            STOP RUN.
+
+       END PROGRAM PGM00014.
