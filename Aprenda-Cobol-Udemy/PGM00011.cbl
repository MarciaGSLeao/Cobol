@@ -1,6 +1,9 @@
       * Autor: Marcia Gameleira
       * Data: 08/06/2025
       * Objetivo: Usando o comando ON SIZE ERROR.
+      * Historico:
+      * 09/08/2026 - O calculo protegido por ON SIZE ERROR saiu daqui
+      *              e foi para o subprograma reusavel SUBCALC.
 
       *                                        IDENTIFICATION DIVISION
        IDENTIFICATION DIVISION.
@@ -16,9 +19,11 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  WS-NUM-1                   PIC 9(02) VALUE 10.
-       01  WS-NUM-2                   PIC 9(02) VALUE 20.
-       01  WS-RESULT                  PIC 9(02) VALUE ZEROS.
+       01  WS-NUM-1                   PIC 9(06) VALUE 9999.
+       01  WS-NUM-2                   PIC 9(06) VALUE 9999.
+       01  WS-RESULT                  PIC 9(06) VALUE ZEROS.
+       01  WS-OPERACAO                PIC X(01) VALUE 'M'.
+       01  WS-SITUACAO                PIC X(01) VALUE SPACES.
 
       *                                             PROCEDURE DIVISION
        PROCEDURE DIVISION.
@@ -29,12 +34,14 @@
 
        0002-CALCULA SECTION.
 
-            COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2
-                     ON SIZE ERROR
-                        PERFORM 0003-ERRO
-            END-COMPUTE
+            CALL 'SUBCALC' USING WS-OPERACAO WS-NUM-1 WS-NUM-2
+                                  WS-RESULT WS-SITUACAO
 
-            DISPLAY 'RESULTADO: ' WS-RESULT
+            IF WS-SITUACAO EQUAL 'N'
+                PERFORM 0003-ERRO
+            ELSE
+                DISPLAY 'RESULTADO: ' WS-RESULT
+            END-IF
        .
        0003-ERRO SECTION.
 
