@@ -0,0 +1,142 @@
+      * Autor: Marcia Gameleira
+      * Data: 09/08/2025
+      * Objetivo: VARREDURA DE NOMES DUPLICADOS NO ARQUIVO ESTUDANTE.
+      *           CD-ESTUDANTE JA E CHAVE UNICA DO ARQUIVO INDEXADO,
+      *           ENTAO A DUPLICIDADE QUE INTERESSA AQUI E O MESMO
+      *           NOME CADASTRADO SOB CODIGOS DIFERENTES.
+
+      *                                        IDENTIFICATION DIVISION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM00017.
+      *                                           ENVIRONMENT DIVISION
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTUDANTE ASSIGN TO 'ESTUDANTE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CD-ESTUDANTE
+           FILE STATUS IS WS-FS-ESTUDANTE.
+
+           SELECT DUPESTUD ASSIGN TO 'DUPESTUD'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-DUPESTUD.
+
+      *                                                  DATA DIVISION
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  ESTUDANTE.
+       01  REG-ESTUDANTE.
+           03  CD-ESTUDANTE          PIC 9(05).
+           03  NM-ESTUDANTE          PIC X(20).
+
+       FD  DUPESTUD.
+       01  REG-DUPESTUD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-ESTUDANTE     PIC X(02) VALUE SPACES.
+       COPY FILESTAT REPLACING ==FS-STATUS== BY ==WS-FS-DUPESTUD==.
+
+       77  WS-EOF              PIC X(01) VALUE SPACE.
+       77  WS-CT-ESTUDANTES    PIC 9(05) VALUE ZEROS.
+       77  WS-CT-DUPLICADOS    PIC 9(05) VALUE ZEROS.
+       77  WS-I                PIC 9(05) VALUE ZEROS.
+       77  WS-CT-FORM          PIC ZZZZ9 VALUE ZEROS.
+
+       01  TAB-ESTUDANTES.
+           03  TAB-ESTUDANTE OCCURS 500 TIMES
+                             INDEXED BY IDX-TAB.
+               05  TAB-CD-ESTUDANTE  PIC 9(05).
+               05  TAB-NM-ESTUDANTE  PIC X(20).
+
+      *                                             PROCEDURE DIVISION
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT ESTUDANTE.
+           IF WS-FS-ESTUDANTE NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO ESTUDANTE. FS='
+                       WS-FS-ESTUDANTE
+               MOVE 16 TO RETURN-CODE
+               GO TO FIM-PROGRAMA
+           END-IF.
+
+           OPEN OUTPUT DUPESTUD.
+           IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DUPESTUD. FS='
+                       WS-FS-DUPESTUD
+               CLOSE ESTUDANTE
+               MOVE 16 TO RETURN-CODE
+               GO TO FIM-PROGRAMA
+           END-IF.
+
+           MOVE 'RELATORIO DE NOMES DUPLICADOS' TO REG-DUPESTUD
+           WRITE REG-DUPESTUD.
+           MOVE ALL '-' TO REG-DUPESTUD
+           WRITE REG-DUPESTUD.
+
+           PERFORM UNTIL WS-EOF EQUAL 'F'
+               READ ESTUDANTE
+                   AT END MOVE 'F' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CT-ESTUDANTES
+                       PERFORM VERIFICA-DUPLICADO
+                       IF WS-CT-ESTUDANTES <= 500
+                           SET IDX-TAB TO WS-CT-ESTUDANTES
+                           MOVE CD-ESTUDANTE
+                               TO TAB-CD-ESTUDANTE(IDX-TAB)
+                           MOVE NM-ESTUDANTE
+                               TO TAB-NM-ESTUDANTE(IDX-TAB)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-CT-DUPLICADOS TO WS-CT-FORM
+           MOVE SPACES TO REG-DUPESTUD
+           STRING 'TOTAL DE NOMES DUPLICADOS: ' DELIMITED BY SIZE
+                  WS-CT-FORM                    DELIMITED BY SIZE
+               INTO REG-DUPESTUD
+           END-STRING
+           WRITE REG-DUPESTUD.
+
+           CLOSE ESTUDANTE.
+           CLOSE DUPESTUD.
+
+           DISPLAY 'VARREDURA DE DUPLICADOS GRAVADA EM DUPESTUD. '
+                   'DUPLICADOS: ' WS-CT-DUPLICADOS.
+           MOVE 0 TO RETURN-CODE.
+
+       FIM-PROGRAMA.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * VERIFICA-DUPLICADO: COMPARA O NOME RECEM-LIDO COM TODOS OS
+      * NOMES JA ACUMULADOS NA TABELA. SE ACHAR UM NOME IGUAL SOB UM
+      * CODIGO DIFERENTE, GRAVA UMA LINHA NO RELATORIO DE DUPLICADOS.
+      *----------------------------------------------------------------
+       VERIFICA-DUPLICADO.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CT-ESTUDANTES - 1
+               IF WS-I <= 500
+                   IF TAB-NM-ESTUDANTE(WS-I) EQUAL NM-ESTUDANTE
+                       ADD 1 TO WS-CT-DUPLICADOS
+                       MOVE SPACES TO REG-DUPESTUD
+                       STRING 'DUPLICADO: ' DELIMITED BY SIZE
+                              NM-ESTUDANTE  DELIMITED BY SIZE
+                              ' (CODIGOS '  DELIMITED BY SIZE
+                              TAB-CD-ESTUDANTE(WS-I) DELIMITED BY SIZE
+                              ' E '         DELIMITED BY SIZE
+                              CD-ESTUDANTE  DELIMITED BY SIZE
+                              ')'           DELIMITED BY SIZE
+                           INTO REG-DUPESTUD
+                       END-STRING
+                       WRITE REG-DUPESTUD
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM PGM00017.
