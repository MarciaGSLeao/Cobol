@@ -0,0 +1,106 @@
+      * Autor: Marcia Gameleira
+      * Data: 09/08/2025
+      * Objetivo: RELATORIO DE ESTUDANTES, PASSO DOWNSTREAM DO JOB DE
+      *           CARGA EXECUTADO POR PGM00013 (RUN-BATCH-ESTUDANTES).
+      *           LE O ARQUIVO ESTUDANTE JA CARREGADO E GRAVA A
+      *           LISTAGEM NO ARQUIVO RELESTUD.
+
+      *                                        IDENTIFICATION DIVISION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM00016.
+      *                                           ENVIRONMENT DIVISION
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTUDANTE ASSIGN TO 'ESTUDANTE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CD-ESTUDANTE
+           FILE STATUS IS WS-FS-ESTUDANTE.
+
+           SELECT RELESTUD ASSIGN TO 'RELESTUD'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-RELESTUD.
+
+      *                                                  DATA DIVISION
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  ESTUDANTE.
+       01  REG-ESTUDANTE.
+           03  CD-ESTUDANTE          PIC 9(05).
+           03  NM-ESTUDANTE          PIC X(20).
+
+       FD  RELESTUD.
+       01  REG-RELESTUD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-ESTUDANTE     PIC X(02) VALUE SPACES.
+       COPY FILESTAT REPLACING ==FS-STATUS== BY ==WS-FS-RELESTUD==.
+
+       77  WS-EOF              PIC X(01) VALUE SPACE.
+       77  WS-CT-ESTUDANTES    PIC 9(05) VALUE ZEROS.
+       77  WS-CT-FORM          PIC ZZZZ9 VALUE ZEROS.
+
+      *                                             PROCEDURE DIVISION
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT ESTUDANTE.
+           IF WS-FS-ESTUDANTE NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO ESTUDANTE. FS='
+                       WS-FS-ESTUDANTE
+               MOVE 16 TO RETURN-CODE
+               GO TO FIM-PROGRAMA
+           END-IF.
+
+           OPEN OUTPUT RELESTUD.
+           IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO RELESTUD. FS='
+                       WS-FS-RELESTUD
+               CLOSE ESTUDANTE
+               MOVE 16 TO RETURN-CODE
+               GO TO FIM-PROGRAMA
+           END-IF.
+
+           MOVE 'RELATORIO DE ESTUDANTES CARREGADOS' TO REG-RELESTUD
+           WRITE REG-RELESTUD.
+           MOVE ALL '-' TO REG-RELESTUD
+           WRITE REG-RELESTUD.
+
+           PERFORM UNTIL WS-EOF EQUAL 'F'
+               READ ESTUDANTE
+                   AT END MOVE 'F' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CT-ESTUDANTES
+                       MOVE SPACES TO REG-RELESTUD
+                       STRING CD-ESTUDANTE DELIMITED BY SIZE
+                              ' - '        DELIMITED BY SIZE
+                              NM-ESTUDANTE DELIMITED BY SIZE
+                           INTO REG-RELESTUD
+                       END-STRING
+                       WRITE REG-RELESTUD
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-CT-ESTUDANTES TO WS-CT-FORM
+           MOVE SPACES TO REG-RELESTUD
+           STRING 'TOTAL DE ESTUDANTES: ' DELIMITED BY SIZE
+                  WS-CT-FORM              DELIMITED BY SIZE
+               INTO REG-RELESTUD
+           END-STRING
+           WRITE REG-RELESTUD.
+
+           CLOSE ESTUDANTE.
+           CLOSE RELESTUD.
+
+           DISPLAY 'RELATORIO DE ESTUDANTES GRAVADO EM RELESTUD. '
+                   'TOTAL: ' WS-CT-ESTUDANTES.
+           MOVE 0 TO RETURN-CODE.
+
+       FIM-PROGRAMA.
+           STOP RUN.
+
+       END PROGRAM PGM00016.
