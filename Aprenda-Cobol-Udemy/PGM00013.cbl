@@ -1,6 +1,32 @@
       * Autor: Marcia Gameleira
       * Data: 15/06/2025
       * Objetivo: TRABALHANDO COM ARQUIVOS
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - Arquivo ESTUDANTE convertido para organizacao
+      *              indexada pela chave CD-ESTUDANTE, permitindo
+      *              leitura direta por numero do aluno.
+      * 09/08/2026 - Inclusao de FILE STATUS e tratamento de erro no
+      *              OPEN/READ/CLOSE do arquivo ESTUDANTE.
+      * 09/08/2026 - ASSIGN TO passou a usar o nome logico ESTUDANTE
+      *              (associado ao arquivo fisico em tempo de
+      *              execucao pelo job de carga RUN-PGM00013) em vez
+      *              do caminho fixo do Windows. Incluido relatorio
+      *              de carga com total de lidos/rejeitados/pulados.
+      * 09/08/2026 - RETURN-CODE passou a refletir o resultado da
+      *              carga (16 em erro de abertura/fechamento, 8
+      *              quando algum registro foi pulado), para o job
+      *              RUN-BATCH-ESTUDANTES decidir se executa o
+      *              relatorio downstream PGM00016.
+      * 09/08/2026 - Checkpoint/restart: a cada registro processado o
+      *              CD-ESTUDANTE e gravado no arquivo CKPESTUD; se o
+      *              job for reiniciado, a carga usa o ultimo
+      *              checkpoint gravado para retomar dai em diante em
+      *              vez de reler o arquivo todo desde o comeco.
+      * 09/08/2026 - O RETURN-CODE 8 de registros pulados so e gravado
+      *              se nao houver erro mais grave ja registrado (16),
+      *              para nao mascarar uma falha no fechamento do
+      *              arquivo ESTUDANTE.
 
       *                                        IDENTIFICATION DIVISION
        IDENTIFICATION DIVISION.
@@ -11,9 +37,15 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ESTUDANTE ASSIGN TO
-           'C:\_Cursos\Cobol\Aprenda-Cobol-Udemy\ARQ-MODELO.txt'
-           ORGANIZATION IS SEQUENTIAL.
+           SELECT ESTUDANTE ASSIGN TO 'ESTUDANTE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CD-ESTUDANTE
+           FILE STATUS IS WS-FS-ESTUDANTE.
+
+           SELECT CKPESTUD ASSIGN TO 'CKPESTUD'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CKPESTUD.
 
       *                                                  DATA DIVISION
        DATA DIVISION.
@@ -24,34 +56,124 @@
            03  CD-ESTUDANTE          PIC 9(05).
            03  NM-ESTUDANTE          PIC X(20).
 
+       FD  CKPESTUD.
+       01  REG-CKPESTUD              PIC 9(05).
+
        WORKING-STORAGE SECTION.
+       COPY FILESTAT REPLACING ==FS-STATUS== BY ==WS-FS-CKPESTUD==.
+
+       77  WS-CKP-EOF          PIC X(01) VALUE SPACE.
+       77  WS-CKP-CD           PIC 9(05) VALUE ZEROS.
+       77  WS-CARGA-COMPLETA   PIC X(01) VALUE 'N'.
        01  WS-DADOS                  PIC X(25)  VALUES SPACES.
        01  WS-DADOS-R REDEFINES WS-DADOS.
            03  WS-CD-STUDENT         PIC 9(05).
            03  WS-NM-STUDENT         PIC X(20).
 
        77  WS-EOF              PIC X(01) VALUE SPACE.
+       77  WS-FS-ESTUDANTE     PIC X(02) VALUE SPACES.
+
+       77  WS-CT-LIDOS         PIC 9(05) VALUE ZEROS.
+       77  WS-CT-REJEITADOS    PIC 9(05) VALUE ZEROS.
+       77  WS-CT-PULADOS       PIC 9(05) VALUE ZEROS.
 
       *                                             PROCEDURE DIVISION
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM LE-CHECKPOINT.
+
            OPEN INPUT ESTUDANTE.
+           IF WS-FS-ESTUDANTE NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO ESTUDANTE. FS='
+                       WS-FS-ESTUDANTE
+               MOVE 16 TO RETURN-CODE
+               GO TO FIM-PROGRAMA
+           END-IF.
+
+           IF WS-CKP-CD NOT EQUAL ZEROS
+               DISPLAY 'RETOMANDO A PARTIR DO CHECKPOINT: ' WS-CKP-CD
+               MOVE WS-CKP-CD TO CD-ESTUDANTE
+               START ESTUDANTE KEY IS GREATER THAN CD-ESTUDANTE
+                   INVALID KEY
+                       MOVE 'F' TO WS-EOF
+               END-START
+           END-IF.
+
+           OPEN EXTEND CKPESTUD.
+           IF WS-FS-CKPESTUD EQUAL '35'
+               CLOSE CKPESTUD
+               OPEN OUTPUT CKPESTUD
+           END-IF.
 
            PERFORM UNTIL WS-EOF EQUAL 'F'
                READ ESTUDANTE INTO WS-DADOS
-                   AT END MOVE 'F' TO WS-EOF
-                       NOT AT END
-                           DISPLAY WS-CD-STUDENT
-                               ' - '
-                               WS-NM-STUDENT
+                   AT END
+                       MOVE 'F' TO WS-EOF
+                       MOVE 'S' TO WS-CARGA-COMPLETA
+                   NOT AT END
+                       IF WS-FS-ESTUDANTE NOT EQUAL '00'
+                           DISPLAY 'ERRO NA LEITURA DO ARQUIVO '
+                                   'ESTUDANTE. FS=' WS-FS-ESTUDANTE
+                           ADD 1 TO WS-CT-PULADOS
+                           MOVE 'F' TO WS-EOF
+                       ELSE
+                           ADD 1 TO WS-CT-LIDOS
+                           IF WS-CD-STUDENT EQUAL ZEROS
+                              OR WS-NM-STUDENT EQUAL SPACES
+                               ADD 1 TO WS-CT-REJEITADOS
+                               DISPLAY 'REGISTRO REJEITADO: '
+                                       WS-CD-STUDENT ' - '
+                                       WS-NM-STUDENT
+                           ELSE
+                               DISPLAY WS-CD-STUDENT
+                                   ' - '
+                                   WS-NM-STUDENT
+                           END-IF
+                           MOVE CD-ESTUDANTE TO REG-CKPESTUD
+                           WRITE REG-CKPESTUD
+                       END-IF
                END-READ
            END-PERFORM.
 
-      *>      DISPLAY 'ARQUIVO LIDO'
-
            CLOSE ESTUDANTE.
+           IF WS-FS-ESTUDANTE NOT EQUAL '00'
+               DISPLAY 'ERRO AO FECHAR O ARQUIVO ESTUDANTE. FS='
+                       WS-FS-ESTUDANTE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           CLOSE CKPESTUD.
+           IF WS-CARGA-COMPLETA EQUAL 'S'
+               OPEN OUTPUT CKPESTUD
+               CLOSE CKPESTUD
+           END-IF.
+
+           IF RETURN-CODE EQUAL ZEROS AND WS-CT-PULADOS NOT EQUAL ZEROS
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           DISPLAY '---------------------------------------'.
+           DISPLAY 'RELATORIO DE CARGA DE ESTUDANTES'.
+           DISPLAY 'LIDOS......: ' WS-CT-LIDOS.
+           DISPLAY 'REJEITADOS.: ' WS-CT-REJEITADOS.
+           DISPLAY 'PULADOS....: ' WS-CT-PULADOS.
+           DISPLAY '---------------------------------------'.
+
+       LE-CHECKPOINT.
+           MOVE ZEROS TO WS-CKP-CD.
+           OPEN INPUT CKPESTUD.
+           IF WS-FS-CKPESTUD EQUAL '00'
+               PERFORM UNTIL WS-CKP-EOF EQUAL 'F'
+                   READ CKPESTUD
+                       AT END MOVE 'F' TO WS-CKP-EOF
+                       NOT AT END MOVE REG-CKPESTUD TO WS-CKP-CD
+                   END-READ
+               END-PERFORM
+               CLOSE CKPESTUD
+           END-IF.
 
+       FIM-PROGRAMA.
            STOP RUN.
 
        END PROGRAM PGM00013.
