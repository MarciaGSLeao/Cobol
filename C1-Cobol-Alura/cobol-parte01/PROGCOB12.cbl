@@ -4,6 +4,10 @@
       * AUTHOR: MARCIA GAMELEIRA
       * OBJETIVO: UTILIZAR VARIAVEL DO TIPO TABELA - OCCURS
       * DATA: 25/10/2023
+      * HISTORICO:
+      * 09/08/2026 - A TABELA DE MESES SAIU DAQUI E FOI PARA O
+      *              SUBPROGRAMA SUBCALEN, PARA PODER SER REUSADA POR
+      *              OUTROS PROGRAMAS QUE PRECISAREM DO NOME DO MES.
       ******************************************************************
        ENVIRONMENT DIVISION.
 
@@ -11,49 +15,23 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       01 WRK-MES-EXTENSO.
-           02 FILLER PIC X(3) VALUE "JAN".
-           02 FILLER PIC X(3) VALUE "FEV".
-           02 FILLER PIC X(3) VALUE "MAR".
-           02 FILLER PIC X(3) VALUE "ABR".
-           02 FILLER PIC X(3) VALUE "MAI".
-           02 FILLER PIC X(3) VALUE "JUN".
-           02 FILLER PIC X(3) VALUE "JUL".
-           02 FILLER PIC X(3) VALUE "AGO".
-           02 FILLER PIC X(3) VALUE "SET".
-           02 FILLER PIC X(3) VALUE "OUT".
-           02 FILLER PIC X(3) VALUE "NOV".
-           02 FILLER PIC X(3) VALUE "DEZ".
-
-       01 WRK-MESES REDEFINES WRK-MES-EXTENSO.
-           02 WRK-MES  PIC X(3) OCCURS 12 TIMES.
-
        01 WRK-DATASYS.
            02 ANOSYS  PIC 9(4) VALUES 0.
            02 MESSYS  PIC 9(2) VALUES 0.
            02 DIASYS  PIC 9(2) VALUES 0.
 
+       01 WRK-MES-ABREV   PIC X(03) VALUE SPACES.
+       01 WRK-MES-EXTENSO PIC X(09) VALUE SPACES.
+       01 WRK-SITUACAO    PIC X(01) VALUE SPACES.
+
       ******************************************************************
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            ACCEPT WRK-DATASYS FROM DATE YYYYMMDD.
-      *     PERFORM 0400-MONTAMES.
-           DISPLAY "DATA: " DIASYS "/ " WRK-MES(MESSYS) "/" ANOSYS.
+           CALL "SUBCALEN" USING MESSYS WRK-MES-ABREV WRK-MES-EXTENSO
+                                  WRK-SITUACAO.
+           DISPLAY "DATA: " DIASYS "/ " WRK-MES-ABREV "/" ANOSYS.
 
            STOP RUN.
 
-      * 0400-MONTAMES.
-      *     MOVE "JANEIRO"  TO WRK-MES(01).
-      *     MOVE "FEVREIRO" TO WRK-MES(02).
-      *     MOVE "MARCO"    TO WRK-MES(03).
-      *     MOVE "ABRIL"    TO WRK-MES(04).
-      *     MOVE "MAIO"     TO WRK-MES(05).
-      *     MOVE "JUNHO"    TO WRK-MES(06).
-      *     MOVE "JULHO"    TO WRK-MES(07).
-      *     MOVE "AGOSTO"   TO WRK-MES(08).
-      *     MOVE "SETEMBRO" TO WRK-MES(09).
-      *     MOVE "OUTUBRO"  TO WRK-MES(10).
-      *     MOVE "NOVEMBRO" TO WRK-MES(11).
-      *     MOVE "DEZEMBRO" TO WRK-MES(12).
-
        END PROGRAM PROGCOB12.
