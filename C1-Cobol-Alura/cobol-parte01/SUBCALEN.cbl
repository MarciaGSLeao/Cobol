@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBCALEN.
+      ******************************************************************
+      * AUTHOR: MARCIA GAMELEIRA
+      * OBJETIVO: SUBPROGRAMA COM A TABELA DE NOMES DE MES, USADA POR
+      *           PROGCOB12 E POR QUALQUER OUTRO PROGRAMA QUE PRECISE
+      *           TRADUZIR UM NUMERO DE MES PARA O NOME ABREVIADO OU
+      *           POR EXTENSO.
+      * DATA: 09/08/2026
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WRK-MES-ABREV-TAB.
+           02 FILLER PIC X(3) VALUE "JAN".
+           02 FILLER PIC X(3) VALUE "FEV".
+           02 FILLER PIC X(3) VALUE "MAR".
+           02 FILLER PIC X(3) VALUE "ABR".
+           02 FILLER PIC X(3) VALUE "MAI".
+           02 FILLER PIC X(3) VALUE "JUN".
+           02 FILLER PIC X(3) VALUE "JUL".
+           02 FILLER PIC X(3) VALUE "AGO".
+           02 FILLER PIC X(3) VALUE "SET".
+           02 FILLER PIC X(3) VALUE "OUT".
+           02 FILLER PIC X(3) VALUE "NOV".
+           02 FILLER PIC X(3) VALUE "DEZ".
+
+       01 WRK-MES-ABREV REDEFINES WRK-MES-ABREV-TAB.
+           02 WRK-MES-ABREV-ITEM PIC X(3) OCCURS 12 TIMES.
+
+       01 WRK-MES-EXTENSO-TAB.
+           02 FILLER PIC X(9) VALUE "JANEIRO".
+           02 FILLER PIC X(9) VALUE "FEVEREIRO".
+           02 FILLER PIC X(9) VALUE "MARCO".
+           02 FILLER PIC X(9) VALUE "ABRIL".
+           02 FILLER PIC X(9) VALUE "MAIO".
+           02 FILLER PIC X(9) VALUE "JUNHO".
+           02 FILLER PIC X(9) VALUE "JULHO".
+           02 FILLER PIC X(9) VALUE "AGOSTO".
+           02 FILLER PIC X(9) VALUE "SETEMBRO".
+           02 FILLER PIC X(9) VALUE "OUTUBRO".
+           02 FILLER PIC X(9) VALUE "NOVEMBRO".
+           02 FILLER PIC X(9) VALUE "DEZEMBRO".
+
+       01 WRK-MES-EXTENSO REDEFINES WRK-MES-EXTENSO-TAB.
+           02 WRK-MES-EXTENSO-ITEM PIC X(9) OCCURS 12 TIMES.
+
+       LINKAGE         SECTION.
+       01 LNK-MES                PIC 9(02).
+       01 LNK-MES-ABREV          PIC X(03).
+       01 LNK-MES-EXTENSO        PIC X(09).
+       01 LNK-SITUACAO           PIC X(01).
+      ******************************************************************
+       PROCEDURE DIVISION  USING LNK-MES LNK-MES-ABREV
+                                  LNK-MES-EXTENSO LNK-SITUACAO.
+       0001-PRINCIPAL              SECTION.
+           MOVE SPACES TO LNK-MES-ABREV.
+           MOVE SPACES TO LNK-MES-EXTENSO.
+           MOVE 'N' TO LNK-SITUACAO.
+
+           IF LNK-MES >= 1 AND LNK-MES <= 12
+               MOVE WRK-MES-ABREV-ITEM (LNK-MES) TO LNK-MES-ABREV
+               MOVE WRK-MES-EXTENSO-ITEM (LNK-MES) TO LNK-MES-EXTENSO
+               MOVE 'S' TO LNK-SITUACAO
+           END-IF.
+           GOBACK.
+
+       END PROGRAM SUBCALEN.
