@@ -2,18 +2,135 @@
       * AUTHOR: MARCIA GAMELEIRA
       * OBJETIVO: PROJETO CRUD
       * DATA: 10/12/2023
+      * HISTORICO:
+      * 09/08/2026 - CRIADO O ARQUIVO CLIENTE (INDEXADO POR CD-CLIENTE)
+      *              E O MODULO 5000-INCLUIR PASSOU A GRAVAR O REGISTRO
+      *              DIGITADO NELE, EM VEZ DE SO EXIBIR A TELA.
+      * 09/08/2026 - IMPLEMENTADA A CONSULTA (OPCAO 2) POR CD-CLIENTE.
+      * 09/08/2026 - IMPLEMENTADA A ALTERACAO (OPCAO 3) POR CD-CLIENTE.
+      * 09/08/2026 - IMPLEMENTADA A EXCLUSAO (OPCAO 4), COM CONFIRMACAO
+      *              S/N ANTES DE APAGAR O REGISTRO.
+      * 09/08/2026 - IMPLEMENTADO O RELATORIO (OPCAO 5), GRAVANDO A
+      *              LISTAGEM DE CLIENTES NO ARQUIVO RELATORIO.DAT.
+      * 09/08/2026 - 5000-INCLUIR PASSOU A VALIDAR CODIGO, NOME E
+      *              EMAIL ANTES DE GRAVAR O REGISTRO.
+      * 09/08/2026 - TRILHA DE AUDITORIA: TODA INCLUSAO, CONSULTA,
+      *              ALTERACAO E EXCLUSAO E GRAVADA NO ARQUIVO
+      *              AUDITORIA.DAT, COM DATA, HORA, ACAO, CODIGO DO
+      *              CLIENTE E OPERADOR.
+      * 09/08/2026 - LOGIN DE OPERADOR NO INICIO DO PROGRAMA: O MENU SO
+      *              E EXIBIDO SE O OPERADOR E A SENHA CONFEREM COM A
+      *              TABELA WRK-TAB-OPERADORES. O OPERADOR LOGADO E
+      *              QUEM APARECE NA TRILHA DE AUDITORIA.
+      * 09/08/2026 - INCLUIDO O CAMPO CEP NO CADASTRO, COM VALIDACAO DE
+      *              FORMATO (NNNNN-NNN) E VALIDACAO DO FORMATO DO
+      *              TELEFONE (QUANTIDADE DE DIGITOS) EM
+      *              5001-VALIDA-INCLUSAO.
+      * 09/08/2026 - A TRILHA DE AUDITORIA DE ALTERACAO PASSA A GRAVAR
+      *              O VALOR ANTERIOR E O NOVO VALOR DE CADA CAMPO
+      *              ALTERADO, E NAO SO O CODIGO DO CLIENTE.
+      * 09/08/2026 - O RELATORIO DE CLIENTES PASSA A TRAZER A DATA DE
+      *              EMISSAO, CABECALHO REPETIDO A CADA PAGINA E UM
+      *              RODAPE COM O TOTAL DE CLIENTES LISTADOS.
+      * 09/08/2026 - REG-AUDITORIA AMPLIADO PARA X(451): COM TODOS OS
+      *              CAMPOS DE/PARA NO TAMANHO MAXIMO, A LINHA DE
+      *              ALTERACAO OCUPAVA 451 BYTES E O ULTIMO ")" ERA
+      *              PERDIDO NOS 450 ANTERIORES.
+      * 09/08/2026 - 5010-DIGITA-ALTERACAO PASSA A CHAMAR
+      *              5001-VALIDA-INCLUSAO ANTES DE GRAVAR A ALTERACAO,
+      *              PARA QUE CEP, TELEFONE E EMAIL SEJAM VALIDADOS DA
+      *              MESMA FORMA QUE NA INCLUSAO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGM02002.
       ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE ASSIGN TO "CLIENTE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-CLIENTE
+               FILE STATUS IS WRK-FS-CLIENTE.
+           SELECT RELATORIO ASSIGN TO "RELATORIO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
       ******************************************************************
        DATA           DIVISION.
+       FILE            SECTION.
+       FD  CLIENTE.
+       01  REG-CLIENTE.
+           03  CD-CLIENTE            PIC 9(05).
+           03  NM-CLIENTE            PIC X(40).
+           03  NM-ENDERECO           PIC X(40).
+           03  NR-TELEFONE           PIC X(15).
+           03  DS-EMAIL              PIC X(40).
+           03  DS-CEP                PIC X(09).
+
+       FD  RELATORIO.
+       01  REG-RELATORIO             PIC X(80).
+
+       FD  AUDITORIA.
+       01  REG-AUDITORIA             PIC X(451).
+
        WORKING-STORAGE SECTION.
        77 WRK-OPCAO         PIC X(1).
        77 WRK-TITULO        PIC X(50).
        77 WRK-MODULO        PIC X(50).
+       77 WRK-FS-CLIENTE    PIC X(02)       VALUE SPACES.
+
+       77 WRK-CD-CLIENTE    PIC 9(05)       VALUE ZEROS.
+       77 WRK-NM-CLIENTE    PIC X(40)       VALUE SPACES.
+       77 WRK-ENDERECO      PIC X(40)       VALUE SPACES.
+       77 WRK-TELEFONE      PIC X(15)       VALUE SPACES.
+       77 WRK-EMAIL         PIC X(40)       VALUE SPACES.
+       01 WRK-CEP           PIC X(09)       VALUE SPACES.
+       01 WRK-CEP-R REDEFINES WRK-CEP.
+           03 WRK-CEP-PARTE1    PIC X(05).
+           03 WRK-CEP-HIFEN     PIC X(01).
+           03 WRK-CEP-PARTE2    PIC X(03).
+       77 WRK-CONFIRMA      PIC X(01)       VALUE SPACES.
+       77 WRK-EOF-CLI       PIC X(01)       VALUE SPACES.
+       77 WRK-CT-ARROBA     PIC 9(02)       VALUE ZEROS.
+       77 WRK-CT-DIGITOS    PIC 9(02)       VALUE ZEROS.
+
+       77 WRK-OLD-NM-CLIENTE PIC X(40)      VALUE SPACES.
+       77 WRK-OLD-ENDERECO   PIC X(40)      VALUE SPACES.
+       77 WRK-OLD-TELEFONE   PIC X(15)      VALUE SPACES.
+       77 WRK-OLD-EMAIL      PIC X(40)      VALUE SPACES.
+       77 WRK-OLD-CEP        PIC X(09)      VALUE SPACES.
+
+       77 WRK-MAX-LINHAS    PIC 9(02)       VALUE 20.
+       77 WRK-CT-LINHAS     PIC 9(02)       VALUE ZEROS.
+       77 WRK-CT-PAGINA     PIC 9(03)       VALUE ZEROS.
+       77 WRK-CT-REGISTROS  PIC 9(05)       VALUE ZEROS.
+       77 WRK-DATA-RELAT    PIC 9(08)       VALUE ZEROS.
+
+       77 WRK-DADOS-VALIDOS PIC X(01)       VALUE 'S'.
+           88 WRK-DADOS-OK                  VALUE 'S'.
+           88 WRK-DADOS-COM-ERRO            VALUE 'N'.
+
+       77 WRK-OPERADOR      PIC X(20)       VALUE SPACES.
+       77 WRK-ACAO-AUDIT    PIC X(10)       VALUE SPACES.
+       77 WRK-DATA-AUDIT    PIC 9(08)       VALUE ZEROS.
+       77 WRK-HORA-AUDIT    PIC 9(08)       VALUE ZEROS.
+
+       01  WRK-TAB-OPERADORES.
+           03  FILLER            PIC X(30) VALUE "MARCIA    12345".
+           03  FILLER            PIC X(30) VALUE "JOAO      54321".
+       01  WRK-TAB-OPERADORES-R REDEFINES WRK-TAB-OPERADORES.
+           03  WRK-OPERADOR-REG  OCCURS 2 TIMES.
+               05  WRK-OPERADOR-ID     PIC X(10).
+               05  WRK-OPERADOR-SENHA  PIC X(20).
+
+       77 WRK-LOGIN-ID       PIC X(10)      VALUE SPACES.
+       77 WRK-LOGIN-SENHA    PIC X(20)      VALUE SPACES.
+       77 WRK-I              PIC 9(02)      VALUE ZEROS.
+       77 WRK-LOGIN-VALIDO   PIC X(01)      VALUE 'N'.
+           88 WRK-LOGIN-OK                  VALUE 'S'.
+           88 WRK-LOGIN-COM-ERRO            VALUE 'N'.
 
        SCREEN          SECTION.
        01 TELA.
@@ -27,7 +144,7 @@
                10 LINE 02 COLUMN 01 PIC X(50) ERASE EOL
                   FROM WRK-MODULO.
 
-       01 MENU.
+       01 TELA-MENU.
            05 LINE 05 COLUMN 10 VALUE "1 - INCLUIR".
            05 LINE 06 COLUMN 10 VALUE "2 - CONSULTAR".
            05 LINE 07 COLUMN 10 VALUE "3 - ALTERAR".
@@ -37,18 +154,69 @@
            05 LINE 12 COLUMN 10 VALUE "OPCAO: ".
            05 LINE 12 COLUMN 17 USING WRK-OPCAO.
 
+       01 TELA-INCLUIR.
+           05 LINE 04 COLUMN 10 PIC X(20) VALUE "CODIGO.....: ".
+           05 LINE 05 COLUMN 10 PIC X(20) VALUE "NOME.......: ".
+           05 LINE 06 COLUMN 10 PIC X(20) VALUE "ENDERECO...: ".
+           05 LINE 07 COLUMN 10 PIC X(20) VALUE "TELEFONE...: ".
+           05 LINE 08 COLUMN 10 PIC X(20) VALUE "EMAIL......: ".
+           05 LINE 09 COLUMN 10 PIC X(20) VALUE "CEP........: ".
+
+       01 TELA-CONSULTAR.
+           05 LINE 04 COLUMN 10 PIC X(20) VALUE "CODIGO.....: ".
+
+       01 TELA-EXCLUIR.
+           05 LINE 11 COLUMN 10 PIC X(30)
+              VALUE "CONFIRMA A EXCLUSAO (S/N)..: ".
+
+       01 TELA-LOGIN.
+           05 LINE 04 COLUMN 10 PIC X(20) VALUE "OPERADOR...: ".
+           05 LINE 05 COLUMN 10 PIC X(20) VALUE "SENHA......: ".
+
 
       ******************************************************************
        PROCEDURE      DIVISION.
        0001-PRINCIPAL      SECTION.
-           PERFORM 1000-INICIAR.
-           PERFORM 1000-PROCESSAR.
+           PERFORM 1000-ABRE-ARQUIVOS.
+           PERFORM 2000-LOGIN.
+           IF WRK-LOGIN-OK
+               PERFORM 1000-INICIAR
+               PERFORM 1000-PROCESSAR
+           END-IF.
            PERFORM 1000-FINALIZAR.
            STOP RUN.
 
+       2000-LOGIN           SECTION.
+           MOVE "MODULO DE LOGIN" TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-LOGIN.
+           ACCEPT WRK-LOGIN-ID AT 0430.
+           ACCEPT WRK-LOGIN-SENHA AT 0530.
+           MOVE 'N' TO WRK-LOGIN-VALIDO.
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 2
+               IF WRK-LOGIN-ID EQUAL WRK-OPERADOR-ID (WRK-I)
+                  AND WRK-LOGIN-SENHA EQUAL WRK-OPERADOR-SENHA (WRK-I)
+                   MOVE 'S' TO WRK-LOGIN-VALIDO
+                   MOVE WRK-OPERADOR-ID (WRK-I) TO WRK-OPERADOR
+               END-IF
+           END-PERFORM.
+           IF WRK-LOGIN-COM-ERRO
+               DISPLAY "OPERADOR OU SENHA INVALIDOS" AT 0710
+           END-IF.
+
+       1000-ABRE-ARQUIVOS   SECTION.
+           OPEN I-O CLIENTE.
+           IF WRK-FS-CLIENTE EQUAL '35'
+               CLOSE CLIENTE
+               OPEN OUTPUT CLIENTE
+               CLOSE CLIENTE
+               OPEN I-O CLIENTE
+           END-IF.
+           OPEN EXTEND AUDITORIA.
+
        1000-INICIAR        SECTION.
            DISPLAY TELA.
-           DISPLAY MENU.
+           DISPLAY TELA-MENU.
            ACCEPT WRK-OPCAO AT 1217.
 
        1000-PROCESSAR      SECTION.
@@ -56,29 +224,310 @@
                WHEN 1
                    PERFORM 5000-INCLUIR
                WHEN 2
-                   DISPLAY "TESTANDO CONSULTA"
+                   PERFORM 5000-CONSULTAR
                WHEN 3
-                   DISPLAY "TESTANDO ALTERAR"
+                   PERFORM 5000-ALTERAR
                WHEN 4
-                   DISPLAY "TESTANDO EXCLUSAO"
+                   PERFORM 5000-EXCLUIR
                WHEN 5
-                   DISPLAY "TESTANDO RELATORIO"
+                   PERFORM 5000-RELATORIO
            END-EVALUATE.
 
        1000-FINALIZAR      SECTION.
+           CLOSE CLIENTE.
+           CLOSE AUDITORIA.
 
        5000-INCLUIR        SECTION.
            MOVE "MODULO DE INCLUSAO" TO WRK-MODULO.
            DISPLAY TELA.
+           DISPLAY TELA-INCLUIR.
+           ACCEPT WRK-CD-CLIENTE AT 0430.
+           ACCEPT WRK-NM-CLIENTE AT 0530.
+           ACCEPT WRK-ENDERECO AT 0630.
+           ACCEPT WRK-TELEFONE AT 0730.
+           ACCEPT WRK-EMAIL AT 0830.
+           ACCEPT WRK-CEP AT 0930.
+           PERFORM 5001-VALIDA-INCLUSAO.
+           IF WRK-DADOS-OK
+               MOVE WRK-CD-CLIENTE TO CD-CLIENTE
+               MOVE WRK-NM-CLIENTE TO NM-CLIENTE
+               MOVE WRK-ENDERECO TO NM-ENDERECO
+               MOVE WRK-TELEFONE TO NR-TELEFONE
+               MOVE WRK-EMAIL TO DS-EMAIL
+               MOVE WRK-CEP TO DS-CEP
+               WRITE REG-CLIENTE
+                   INVALID KEY
+                       DISPLAY "CODIGO JA CADASTRADO" AT 1410
+                   NOT INVALID KEY
+                       DISPLAY "CLIENTE INCLUIDO COM SUCESSO" AT 1410
+                       MOVE "INCLUSAO" TO WRK-ACAO-AUDIT
+                       PERFORM 9000-GRAVA-AUDITORIA
+               END-WRITE
+           END-IF.
+
+       5001-VALIDA-INCLUSAO        SECTION.
+           MOVE 'S' TO WRK-DADOS-VALIDOS.
+           IF WRK-CD-CLIENTE EQUAL ZEROS
+               MOVE 'N' TO WRK-DADOS-VALIDOS
+               DISPLAY "CODIGO NAO PODE SER ZERO" AT 1010
+           END-IF.
+           IF WRK-NM-CLIENTE EQUAL SPACES
+               MOVE 'N' TO WRK-DADOS-VALIDOS
+               DISPLAY "NOME E OBRIGATORIO" AT 1110
+           END-IF.
+           IF WRK-EMAIL NOT EQUAL SPACES
+               MOVE ZEROS TO WRK-CT-ARROBA
+               INSPECT WRK-EMAIL TALLYING WRK-CT-ARROBA FOR ALL "@"
+               IF WRK-CT-ARROBA EQUAL ZEROS
+                   MOVE 'N' TO WRK-DADOS-VALIDOS
+                   DISPLAY "EMAIL INVALIDO" AT 1210
+               END-IF
+           END-IF.
+           IF WRK-TELEFONE NOT EQUAL SPACES
+               MOVE ZEROS TO WRK-CT-DIGITOS
+               INSPECT WRK-TELEFONE TALLYING WRK-CT-DIGITOS
+                   FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+                       ALL "5" ALL "6" ALL "7" ALL "8" ALL "9"
+               IF WRK-CT-DIGITOS NOT EQUAL 10 AND
+                  WRK-CT-DIGITOS NOT EQUAL 11
+                   MOVE 'N' TO WRK-DADOS-VALIDOS
+                   DISPLAY "TELEFONE INVALIDO" AT 1310
+               END-IF
+           END-IF.
+           IF WRK-CEP NOT EQUAL SPACES
+               IF WRK-CEP-PARTE1 NOT NUMERIC
+                  OR WRK-CEP-HIFEN NOT EQUAL "-"
+                  OR WRK-CEP-PARTE2 NOT NUMERIC
+                   MOVE 'N' TO WRK-DADOS-VALIDOS
+                   DISPLAY "CEP INVALIDO, FORMATO NNNNN-NNN" AT 1510
+               END-IF
+           END-IF.
 
        5000-CONSULTAR        SECTION.
+           MOVE "MODULO DE CONSULTA" TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-CONSULTAR.
+           ACCEPT WRK-CD-CLIENTE AT 0430.
+           MOVE WRK-CD-CLIENTE TO CD-CLIENTE.
+           READ CLIENTE
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO" AT 1010
+               NOT INVALID KEY
+                   DISPLAY "NOME......: " NM-CLIENTE  AT 0610
+                   DISPLAY "ENDERECO..: " NM-ENDERECO AT 0710
+                   DISPLAY "TELEFONE..: " NR-TELEFONE AT 0810
+                   DISPLAY "EMAIL.....: " DS-EMAIL    AT 0910
+                   DISPLAY "CEP.......: " DS-CEP      AT 1010
+                   MOVE "CONSULTA" TO WRK-ACAO-AUDIT
+                   PERFORM 9000-GRAVA-AUDITORIA
+           END-READ.
 
        5000-ALTERAR        SECTION.
+           MOVE "MODULO DE ALTERACAO" TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-CONSULTAR.
+           ACCEPT WRK-CD-CLIENTE AT 0430.
+           MOVE WRK-CD-CLIENTE TO CD-CLIENTE.
+           READ CLIENTE
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO" AT 1010
+               NOT INVALID KEY
+                   PERFORM 5010-DIGITA-ALTERACAO
+                   PERFORM 5020-GRAVA-ALTERACAO
+           END-READ.
+
+       5020-GRAVA-ALTERACAO        SECTION.
+           IF WRK-DADOS-OK
+               REWRITE REG-CLIENTE
+                   INVALID KEY
+                       DISPLAY "ERRO AO ALTERAR O CLIENTE" AT 1010
+                   NOT INVALID KEY
+                       DISPLAY "CLIENTE ALTERADO COM SUCESSO" AT 1010
+                       MOVE "ALTERACAO" TO WRK-ACAO-AUDIT
+                       PERFORM 9000-GRAVA-AUDITORIA
+               END-REWRITE
+           ELSE
+               DISPLAY "ALTERACAO NAO GRAVADA. CORRIJA OS DADOS."
+                   AT 1610
+           END-IF.
+
+       5010-DIGITA-ALTERACAO        SECTION.
+           MOVE NM-CLIENTE TO WRK-OLD-NM-CLIENTE.
+           MOVE NM-ENDERECO TO WRK-OLD-ENDERECO.
+           MOVE NR-TELEFONE TO WRK-OLD-TELEFONE.
+           MOVE DS-EMAIL TO WRK-OLD-EMAIL.
+           MOVE DS-CEP TO WRK-OLD-CEP.
+           MOVE NM-CLIENTE TO WRK-NM-CLIENTE.
+           MOVE NM-ENDERECO TO WRK-ENDERECO.
+           MOVE NR-TELEFONE TO WRK-TELEFONE.
+           MOVE DS-EMAIL TO WRK-EMAIL.
+           MOVE DS-CEP TO WRK-CEP.
+           DISPLAY TELA-INCLUIR.
+           DISPLAY WRK-CD-CLIENTE AT 0430.
+           ACCEPT WRK-NM-CLIENTE AT 0530.
+           ACCEPT WRK-ENDERECO AT 0630.
+           ACCEPT WRK-TELEFONE AT 0730.
+           ACCEPT WRK-EMAIL AT 0830.
+           ACCEPT WRK-CEP AT 0930.
+           PERFORM 5001-VALIDA-INCLUSAO.
+           IF WRK-DADOS-OK
+               MOVE WRK-NM-CLIENTE TO NM-CLIENTE
+               MOVE WRK-ENDERECO TO NM-ENDERECO
+               MOVE WRK-TELEFONE TO NR-TELEFONE
+               MOVE WRK-EMAIL TO DS-EMAIL
+               MOVE WRK-CEP TO DS-CEP
+           END-IF.
 
        5000-EXCLUIR        SECTION.
+           MOVE "MODULO DE EXCLUSAO" TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-CONSULTAR.
+           ACCEPT WRK-CD-CLIENTE AT 0430.
+           MOVE WRK-CD-CLIENTE TO CD-CLIENTE.
+           READ CLIENTE
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO" AT 1010
+               NOT INVALID KEY
+                   PERFORM 5030-CONFIRMA-EXCLUSAO
+           END-READ.
+
+       5030-CONFIRMA-EXCLUSAO        SECTION.
+           DISPLAY "NOME......: " NM-CLIENTE  AT 0610.
+           DISPLAY "ENDERECO..: " NM-ENDERECO AT 0710.
+           DISPLAY "TELEFONE..: " NR-TELEFONE AT 0810.
+           DISPLAY "EMAIL.....: " DS-EMAIL    AT 0910.
+           DISPLAY "CEP.......: " DS-CEP      AT 1010.
+           DISPLAY TELA-EXCLUIR.
+           ACCEPT WRK-CONFIRMA AT 1140.
+           IF WRK-CONFIRMA EQUAL 'S' OR WRK-CONFIRMA EQUAL 's'
+               PERFORM 5040-GRAVA-EXCLUSAO
+           ELSE
+               DISPLAY "EXCLUSAO CANCELADA" AT 1210
+           END-IF.
+
+       5040-GRAVA-EXCLUSAO        SECTION.
+           DELETE CLIENTE
+               INVALID KEY
+                   DISPLAY "ERRO AO EXCLUIR O CLIENTE" AT 1210
+               NOT INVALID KEY
+                   DISPLAY "CLIENTE EXCLUIDO COM SUCESSO" AT 1210
+                   MOVE "EXCLUSAO" TO WRK-ACAO-AUDIT
+                   PERFORM 9000-GRAVA-AUDITORIA
+           END-DELETE.
 
        5000-RELATORIO        SECTION.
+           MOVE "MODULO DE RELATORIO" TO WRK-MODULO.
+           DISPLAY TELA.
+           OPEN OUTPUT RELATORIO.
+           ACCEPT WRK-DATA-RELAT FROM DATE YYYYMMDD.
+           MOVE ZEROS TO WRK-CT-PAGINA.
+           MOVE ZEROS TO WRK-CT-REGISTROS.
+           PERFORM 5004-IMPRIME-CABECALHO.
+           MOVE SPACES TO WRK-EOF-CLI.
+           MOVE ZEROS TO CD-CLIENTE.
+           START CLIENTE KEY IS NOT LESS THAN CD-CLIENTE
+               INVALID KEY
+                   MOVE 'F' TO WRK-EOF-CLI
+           END-START.
+           PERFORM UNTIL WRK-EOF-CLI EQUAL 'F'
+               READ CLIENTE NEXT RECORD
+                   AT END
+                       MOVE 'F' TO WRK-EOF-CLI
+                   NOT AT END
+                       IF WRK-CT-LINHAS NOT LESS THAN WRK-MAX-LINHAS
+                           PERFORM 5004-IMPRIME-CABECALHO
+                       END-IF
+                       MOVE SPACES TO REG-RELATORIO
+                       STRING CD-CLIENTE   DELIMITED BY SIZE
+                              " - "        DELIMITED BY SIZE
+                              NM-CLIENTE   DELIMITED BY SIZE
+                           INTO REG-RELATORIO
+                       WRITE REG-RELATORIO
+                       ADD 1 TO WRK-CT-LINHAS
+                       ADD 1 TO WRK-CT-REGISTROS
+               END-READ
+           END-PERFORM.
+           PERFORM 5005-IMPRIME-RODAPE.
+           CLOSE RELATORIO.
+           DISPLAY "RELATORIO GRAVADO EM RELATORIO.DAT" AT 0510.
+
+       5004-IMPRIME-CABECALHO        SECTION.
+           ADD 1 TO WRK-CT-PAGINA.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "RELATORIO DE CLIENTES"    DELIMITED BY SIZE
+                  " - EMISSAO "              DELIMITED BY SIZE
+                  WRK-DATA-RELAT             DELIMITED BY SIZE
+                  " - PAGINA "               DELIMITED BY SIZE
+                  WRK-CT-PAGINA              DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE ALL "-" TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE ZEROS TO WRK-CT-LINHAS.
+
+       5005-IMPRIME-RODAPE        SECTION.
+           MOVE ALL "-" TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "TOTAL DE CLIENTES: "    DELIMITED BY SIZE
+                  WRK-CT-REGISTROS         DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
 
 
+       9000-GRAVA-AUDITORIA        SECTION.
+           ACCEPT WRK-DATA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-AUDIT FROM TIME.
+           MOVE SPACES TO REG-AUDITORIA.
+           IF WRK-ACAO-AUDIT EQUAL "ALTERACAO"
+               STRING WRK-DATA-AUDIT          DELIMITED BY SIZE
+                      " "                     DELIMITED BY SIZE
+                      WRK-HORA-AUDIT (1:6)     DELIMITED BY SIZE
+                      " ACAO="                 DELIMITED BY SIZE
+                      WRK-ACAO-AUDIT           DELIMITED BY SIZE
+                      " CLIENTE="              DELIMITED BY SIZE
+                      WRK-CD-CLIENTE           DELIMITED BY SIZE
+                      " OPERADOR="             DELIMITED BY SIZE
+                      WRK-OPERADOR             DELIMITED BY SIZE
+                      " NOME(DE="              DELIMITED BY SIZE
+                      WRK-OLD-NM-CLIENTE       DELIMITED BY SIZE
+                      " PARA="                 DELIMITED BY SIZE
+                      WRK-NM-CLIENTE           DELIMITED BY SIZE
+                      ")"                      DELIMITED BY SIZE
+                      " ENDERECO(DE="          DELIMITED BY SIZE
+                      WRK-OLD-ENDERECO         DELIMITED BY SIZE
+                      " PARA="                 DELIMITED BY SIZE
+                      WRK-ENDERECO             DELIMITED BY SIZE
+                      ")"                      DELIMITED BY SIZE
+                      " TELEFONE(DE="          DELIMITED BY SIZE
+                      WRK-OLD-TELEFONE         DELIMITED BY SIZE
+                      " PARA="                 DELIMITED BY SIZE
+                      WRK-TELEFONE             DELIMITED BY SIZE
+                      ")"                      DELIMITED BY SIZE
+                      " EMAIL(DE="             DELIMITED BY SIZE
+                      WRK-OLD-EMAIL            DELIMITED BY SIZE
+                      " PARA="                 DELIMITED BY SIZE
+                      WRK-EMAIL                DELIMITED BY SIZE
+                      ")"                      DELIMITED BY SIZE
+                      " CEP(DE="               DELIMITED BY SIZE
+                      WRK-OLD-CEP              DELIMITED BY SIZE
+                      " PARA="                 DELIMITED BY SIZE
+                      WRK-CEP                  DELIMITED BY SIZE
+                      ")"                      DELIMITED BY SIZE
+                   INTO REG-AUDITORIA
+           ELSE
+               STRING WRK-DATA-AUDIT          DELIMITED BY SIZE
+                      " "                     DELIMITED BY SIZE
+                      WRK-HORA-AUDIT (1:6)     DELIMITED BY SIZE
+                      " ACAO="                 DELIMITED BY SIZE
+                      WRK-ACAO-AUDIT           DELIMITED BY SIZE
+                      " CLIENTE="              DELIMITED BY SIZE
+                      WRK-CD-CLIENTE           DELIMITED BY SIZE
+                      " OPERADOR="             DELIMITED BY SIZE
+                      WRK-OPERADOR             DELIMITED BY SIZE
+                   INTO REG-AUDITORIA
+           END-IF.
+           WRITE REG-AUDITORIA.
 
        END PROGRAM PGM02002.
