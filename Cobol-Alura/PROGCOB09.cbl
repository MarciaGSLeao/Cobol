@@ -5,6 +5,12 @@
       * OBJETIVO: COMANDO EVALUATE.
       *           EXEMPLO COM CÁLCULO DE FRETE.
       * DATA: 28/10/2023
+      * HISTORICO:
+      * 09/08/2026 - A TABELA DE ALIQUOTAS POR UF SAIU DO EVALUATE E
+      *              PASSOU A SER CONSULTADA NO SUBPROGRAMA SUBFRETE,
+      *              COMPARTILHADO COM PROG08 E PROG09.
+      * 09/08/2026 - INFORMADO O PESO DA MERCADORIA, USADO POR SUBFRETE
+      *              PARA ACRESCER UMA TAXA POR FAIXA DE PESO.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -21,6 +27,10 @@
        01 WRK-PFRETEFORM   PIC ZZZ,99      VALUES ZEROS.
        01 WRK-VTOTAL       PIC 9(4)        VALUES ZEROS.
        01 WRK-VTOTALFORM   PIC Z.ZZZ,99    VALUES ZEROS.
+       01 WRK-PRECO-CALL   PIC 9(06)V99    VALUES ZEROS.
+       01 WRK-PESO         PIC 9(05)V999   VALUES ZEROS.
+       01 WRK-FRETE-CALL   PIC 9(06)V99    VALUES ZEROS.
+       01 WRK-SITUACAO     PIC X(01)       VALUES SPACES.
 
       ******************************************************************
        PROCEDURE DIVISION.
@@ -30,33 +40,22 @@
            ACCEPT WRK-PRICE FROM CONSOLE.
            DISPLAY "UF: ".
            ACCEPT WRK-UF FROM CONSOLE.
+           DISPLAY "PESO (KG): ".
+           ACCEPT WRK-PESO FROM CONSOLE.
 
-           EVALUATE TRUE
-            WHEN WRK-UF EQUALS "SP"
-             COMPUTE WRK-PFRETE = WRK-PRICE * 0,1
-              MOVE WRK-PFRETE TO WRK-PFRETEFORM
-             COMPUTE WRK-VTOTAL = WRK-PRICE + WRK-PFRETE
-              MOVE WRK-VTOTAL TO WRK-VTOTALFORM
+           MOVE WRK-PRICE TO WRK-PRECO-CALL.
+           CALL "SUBFRETE" USING WRK-UF WRK-PRECO-CALL WRK-PESO
+                                  WRK-FRETE-CALL WRK-SITUACAO.
+           IF WRK-SITUACAO EQUAL 'S'
+               MOVE WRK-FRETE-CALL TO WRK-PFRETE
+               MOVE WRK-PFRETE TO WRK-PFRETEFORM
+               COMPUTE WRK-VTOTAL = WRK-PRICE + WRK-PFRETE
+               MOVE WRK-VTOTAL TO WRK-VTOTALFORM
                DISPLAY "VALOR DO FRETE: " WRK-PFRETEFORM
                DISPLAY "VALOR TOTAL: " WRK-VTOTALFORM
-            WHEN WRK-UF EQUALS "RJ"
-             COMPUTE WRK-PFRETE = WRK-PRICE * 0,15
-              MOVE WRK-PFRETE TO WRK-PFRETEFORM
-             COMPUTE WRK-VTOTAL = WRK-PRICE + WRK-PFRETE
-              MOVE WRK-VTOTAL TO WRK-VTOTALFORM
-               DISPLAY "VALOR DO FRETE: " WRK-PFRETEFORM
-               DISPLAY "VALOR TOTAL: " WRK-VTOTALFORM
-            WHEN WRK-UF EQUALS "MG"
-             COMPUTE WRK-PFRETE = WRK-PRICE * 0,20
-              MOVE WRK-PFRETE TO WRK-PFRETEFORM
-             COMPUTE WRK-VTOTAL = WRK-PRICE + WRK-PFRETE
-              MOVE WRK-VTOTAL TO WRK-VTOTALFORM
-               DISPLAY "VALOR DO FRETE: " WRK-PFRETEFORM
-               DISPLAY "VALOR TOTAL: " WRK-VTOTALFORM
-            WHEN OTHER
-             DISPLAY "NAO FAZEMOS FRETE PARA ESSA REGIAO."
-
-           END-EVALUATE.
+           ELSE
+               DISPLAY "NAO FAZEMOS FRETE PARA ESSA REGIAO."
+           END-IF.
 
            STOP RUN.
        END PROGRAM PROGCOB08.
