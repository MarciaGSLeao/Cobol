@@ -4,14 +4,38 @@
       * AUTHOR: MARCIA GAMELEIRA
       * OBJETIVO: OPERADORES ARITMETICOS.
       * DATA: 26/10/2023
+      * HISTORICO:
+      * 09/08/2026 - ALEM DA DEMONSTRACAO INTERATIVA DE UM PAR DE
+      *              NUMEROS, O PROGRAMA PASSOU A FUNCIONAR COMO
+      *              CALCULADORA EM LOTE, LENDO VARIOS PARES DO
+      *              ARQUIVO CALCULOS E GRAVANDO OS RESULTADOS NO
+      *              ARQUIVO RESULTADOS.
+      * 09/08/2026 - O FILE STATUS DE CALCULOS E RESULTADOS PASSOU A
+      *              VIR DO COPYBOOK PADRAO FILESTAT.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCULOS ASSIGN TO "CALCULOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CALCULOS.
+           SELECT RESULTADOS ASSIGN TO "RESULTADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RESULTADOS.
+
       ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALCULOS.
+       01  REG-CALCULOS            PIC X(80).
+
+       FD  RESULTADOS.
+       01  REG-RESULTADOS          PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WRK-NUM1          PIC 9(3)        VALUES 0.
        01 WRK-NUM2          PIC 9(3)        VALUES 0.
@@ -19,8 +43,15 @@
        01 WRK-RESULT-FORM   PIC -ZZ9        VALUES 0.
        01 WRK-RESTO         PIC 9(2)        VALUES 0.
 
+       COPY FILESTAT REPLACING ==FS-STATUS== BY ==WRK-FS-CALCULOS==.
+       COPY FILESTAT REPLACING ==FS-STATUS== BY ==WRK-FS-RESULTADOS==.
+       01 WRK-EOF            PIC X(01)      VALUE SPACE.
+       01 WRK-CT-LIDOS       PIC 9(05)      VALUE ZEROS.
+       01 WRK-RESULT-FORM2   PIC -ZZ9       VALUES 0.
+
       ******************************************************************
        PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
       **** RECEBER DADOS
            ACCEPT WRK-NUM1     FROM CONSOLE.
            ACCEPT WRK-NUM2  FROM CONSOLE.
@@ -30,20 +61,20 @@
            DISPLAY "NUMERO 2: "  WRK-NUM2.
            DISPLAY "====================="
 
-      **** OPERA플O DE SOMA
+      **** OPERACAO DE SOMA
            ADD WRK-NUM1 WRK-NUM2 TO WRK-RESULT.
            DISPLAY "SOMA: " WRK-RESULT.
 
-      **** OPERA플O DE SUBTRA플O
+      **** OPERACAO DE SUBTRACAO
            SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESULT.
            MOVE WRK-RESULT TO WRK-RESULT-FORM.
            DISPLAY "SUBTRACAO: " WRK-RESULT-FORM.
 
-      **** OPERA플O DE MULTIPLICA플O
+      **** OPERACAO DE MULTIPLICACAO
            MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT.
            DISPLAY "MULTIPLICACAO: " WRK-RESULT.
 
-      ***** OPERA플O DE DIVIS홒
+      ***** OPERACAO DE DIVISAO
            DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT
                REMAINDER WRK-RESTO.
            DISPLAY "DIVISAO: " WRK-RESULT.
@@ -53,5 +84,68 @@
            COMPUTE WRK-RESULT = (WRK-NUM1 + WRK-NUM2) / 2.
            DISPLAY "MEDIA: " WRK-RESULT.
 
+           DISPLAY "===== CALCULADORA EM LOTE =====".
+           PERFORM 0002-CALCULA-LOTE.
+
            STOP RUN.
+
+       0002-CALCULA-LOTE SECTION.
+
+           OPEN INPUT CALCULOS.
+           IF WRK-FS-CALCULOS NOT EQUAL "00"
+               DISPLAY "ARQUIVO CALCULOS.DAT NAO ENCONTRADO. FS="
+                       WRK-FS-CALCULOS
+               GO TO 0002-FIM
+           END-IF.
+
+           OPEN OUTPUT RESULTADOS.
+           IF WRK-FS-RESULTADOS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RESULTADOS.DAT. FS="
+                       WRK-FS-RESULTADOS
+               CLOSE CALCULOS
+               GO TO 0002-FIM
+           END-IF.
+
+           PERFORM UNTIL WRK-EOF EQUAL "F"
+               READ CALCULOS INTO REG-CALCULOS
+                   AT END MOVE "F" TO WRK-EOF
+                   NOT AT END
+                       ADD 1 TO WRK-CT-LIDOS
+                       UNSTRING REG-CALCULOS DELIMITED BY ";"
+                           INTO WRK-NUM1 WRK-NUM2
+                       END-UNSTRING
+                       PERFORM 0003-GRAVA-RESULTADO
+               END-READ
+           END-PERFORM.
+
+           CLOSE CALCULOS.
+           CLOSE RESULTADOS.
+
+           DISPLAY "---------------------------------------".
+           DISPLAY "RELATORIO DA CALCULADORA EM LOTE".
+           DISPLAY "PARES LIDOS: " WRK-CT-LIDOS.
+           DISPLAY "---------------------------------------".
+
+       0002-FIM.
+           EXIT.
+
+       0003-GRAVA-RESULTADO SECTION.
+
+           ADD WRK-NUM1 WRK-NUM2 GIVING WRK-RESULT.
+           MOVE WRK-RESULT TO WRK-RESULT-FORM.
+           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESULT.
+           MOVE WRK-RESULT TO WRK-RESULT-FORM2.
+
+           MOVE SPACES TO REG-RESULTADOS.
+           STRING WRK-NUM1          DELIMITED BY SIZE
+                  " + "             DELIMITED BY SIZE
+                  WRK-NUM2          DELIMITED BY SIZE
+                  " = "             DELIMITED BY SIZE
+                  WRK-RESULT-FORM   DELIMITED BY SIZE
+                  "   DIF: "        DELIMITED BY SIZE
+                  WRK-RESULT-FORM2  DELIMITED BY SIZE
+               INTO REG-RESULTADOS
+           END-STRING.
+           WRITE REG-RESULTADOS.
+
        END PROGRAM PROGCOB05.
