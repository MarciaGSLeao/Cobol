@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBFRETE.
+      ******************************************************************
+      * AUTHOR: MARCIA GAMELEIRA
+      * OBJETIVO: SUBPROGRAMA COM A TABELA DE ALIQUOTAS DE FRETE POR
+      *           UF, USADA PELOS PROGRAMAS QUE CALCULAVAM O FRETE EM
+      *           UM EVALUATE PROPRIO (PROGCOB08, PROG08 E PROG09).
+      * DATA: 09/08/2026
+      * HISTORICO:
+      * 09/08/2026 - INCLUIDA FAIXA DE PESO, PARA O FRETE NAO DEPENDER
+      *              SO DO PERCENTUAL SOBRE O PRECO.
+      * 09/08/2026 - UF NAO CADASTRADA NA TABELA PASSA A LEVAR O
+      *              PERCENTUAL PADRAO WRK-ALIQ-PADRAO, EM VEZ DE
+      *              RECUSAR O ORCAMENTO DO FRETE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  TAB-FRETE-VALORES.
+           03  FILLER            PIC X(02)  VALUE "SP".
+           03  FILLER            PIC 9V9999 VALUE 0,1000.
+           03  FILLER            PIC X(02)  VALUE "RJ".
+           03  FILLER            PIC 9V9999 VALUE 0,1500.
+           03  FILLER            PIC X(02)  VALUE "CE".
+           03  FILLER            PIC 9V9999 VALUE 0,2000.
+           03  FILLER            PIC X(02)  VALUE "MG".
+           03  FILLER            PIC 9V9999 VALUE 0,2000.
+       01  TAB-FRETE REDEFINES TAB-FRETE-VALORES.
+           03  TAB-FRETE-REG     OCCURS 4 TIMES.
+               05  TAB-FRETE-UF     PIC X(02).
+               05  TAB-FRETE-ALIQ   PIC 9V9999.
+
+       01  TAB-PESO-VALORES.
+           03  FILLER            PIC 9(05)V999 VALUE 005,000.
+           03  FILLER            PIC 9(04)V99  VALUE 0000,00.
+           03  FILLER            PIC 9(05)V999 VALUE 010,000.
+           03  FILLER            PIC 9(04)V99  VALUE 0005,00.
+           03  FILLER            PIC 9(05)V999 VALUE 020,000.
+           03  FILLER            PIC 9(04)V99  VALUE 0015,00.
+           03  FILLER            PIC 9(05)V999 VALUE 999,999.
+           03  FILLER            PIC 9(04)V99  VALUE 0030,00.
+       01  TAB-PESO REDEFINES TAB-PESO-VALORES.
+           03  TAB-PESO-REG      OCCURS 4 TIMES.
+               05  TAB-PESO-LIMITE  PIC 9(05)V999.
+               05  TAB-PESO-TAXA    PIC 9(04)V99.
+
+       77 WRK-I                  PIC 9(02)  VALUE ZEROS.
+       77 WRK-J                  PIC 9(02)  VALUE ZEROS.
+       77 WRK-TAXA-PESO          PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-ACHOU-PESO         PIC X(01)  VALUE 'N'.
+           88 WRK-PESO-ACHADO               VALUE 'S'.
+       77 WRK-ACHOU-UF           PIC X(01)  VALUE 'N'.
+           88 WRK-UF-ACHADA                 VALUE 'S'.
+       77 WRK-ALIQ-PADRAO        PIC 9V9999 VALUE 0,2500.
+
+       LINKAGE         SECTION.
+       01 LNK-UF                 PIC X(02).
+       01 LNK-PRECO              PIC 9(06)V99.
+       01 LNK-PESO               PIC 9(05)V999.
+       01 LNK-FRETE              PIC 9(06)V99.
+       01 LNK-SITUACAO           PIC X(01).
+      ******************************************************************
+       PROCEDURE DIVISION  USING LNK-UF LNK-PRECO LNK-PESO LNK-FRETE
+                                  LNK-SITUACAO.
+       0001-PRINCIPAL              SECTION.
+           MOVE 'N' TO LNK-SITUACAO.
+           MOVE ZEROS TO LNK-FRETE.
+           MOVE ZEROS TO WRK-TAXA-PESO.
+           MOVE 'N' TO WRK-ACHOU-PESO.
+           MOVE 'N' TO WRK-ACHOU-UF.
+
+           PERFORM VARYING WRK-J FROM 1 BY 1 UNTIL WRK-J > 4
+               IF NOT WRK-PESO-ACHADO
+                  AND LNK-PESO NOT > TAB-PESO-LIMITE (WRK-J)
+                   MOVE TAB-PESO-TAXA (WRK-J) TO WRK-TAXA-PESO
+                   MOVE 'S' TO WRK-ACHOU-PESO
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 4
+               IF LNK-UF EQUAL TAB-FRETE-UF (WRK-I)
+                   COMPUTE LNK-FRETE ROUNDED =
+                       (LNK-PRECO * TAB-FRETE-ALIQ (WRK-I)) +
+                       WRK-TAXA-PESO
+                   MOVE 'S' TO LNK-SITUACAO
+                   MOVE 'S' TO WRK-ACHOU-UF
+               END-IF
+           END-PERFORM.
+
+           IF NOT WRK-UF-ACHADA
+               COMPUTE LNK-FRETE ROUNDED =
+                   (LNK-PRECO * WRK-ALIQ-PADRAO) + WRK-TAXA-PESO
+               MOVE 'S' TO LNK-SITUACAO
+           END-IF.
+           GOBACK.
+
+       END PROGRAM SUBFRETE.
