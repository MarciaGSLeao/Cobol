@@ -5,18 +5,36 @@
       * OBJETIVO: UTILIZANDO PERFORM / TIMES / UNTIL.
       *           RECEBER UM NUMERO E GERAR A TABUADA DE 1 A 10.
       * DATA: 26/11/2023
+      * HISTORICO:
+      * 09/08/2026 - A TABUADA PASSOU A SER GRAVADA TAMBEM NO ARQUIVO
+      *              TABUADA.DAT, PARA SERVIR DE FOLHA IMPRESSA PARA
+      *              DISTRIBUICAO EM SALA DE AULA.
+      * 09/08/2026 - O FILE STATUS DE TABUADA PASSOU A VIR DO COPYBOOK
+      *              PADRAO FILESTAT.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABUADA ASSIGN TO "TABUADA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TABUADA.
+
       ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  TABUADA.
+       01  REG-TABUADA             PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 WRK-N1    PIC 9(03)   VALUE ZEROS.
        77 WRK-N2    PIC 9(03)   VALUE 1.
        77 WRK-RES   PIC 9(03)   VALUE ZEROS.
+       77 WRK-RES-FORM PIC ZZZ9 VALUE ZEROS.
+       COPY FILESTAT REPLACING ==FS-STATUS== BY ==WRK-FS-TABUADA==.
 
       ******************************************************************
        PROCEDURE DIVISION.
@@ -32,11 +50,35 @@
        0002-INICIALIZACAO.
            DISPLAY "DIGITE UM NUMERO: "
            ACCEPT WRK-N1
+           OPEN OUTPUT TABUADA
+           IF NOT FS-OK
+               DISPLAY "ERRO AO ABRIR TABUADA.DAT. FS=" WRK-FS-TABUADA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE SPACES TO REG-TABUADA
+           STRING "TABUADA DO " DELIMITED BY SIZE
+                  WRK-N1        DELIMITED BY SIZE
+               INTO REG-TABUADA
+           END-STRING
+           WRITE REG-TABUADA
+           MOVE ALL "-" TO REG-TABUADA
+           WRITE REG-TABUADA
        .
        0003-PROCESSAMENTO.
            PERFORM 10 TIMES
                COMPUTE WRK-RES = WRK-N1 * WRK-N2
                DISPLAY WRK-N1 " x " WRK-N2 " = " WRK-RES
+               MOVE WRK-RES TO WRK-RES-FORM
+               MOVE SPACES  TO REG-TABUADA
+               STRING WRK-N1      DELIMITED BY SIZE
+                      " x "       DELIMITED BY SIZE
+                      WRK-N2      DELIMITED BY SIZE
+                      " = "       DELIMITED BY SIZE
+                      WRK-RES-FORM DELIMITED BY SIZE
+                   INTO REG-TABUADA
+               END-STRING
+               WRITE REG-TABUADA
                ADD 1 TO WRK-N2
            END-PERFORM
 
@@ -47,7 +89,9 @@
 
        .
        0004-FINALIZACAO.
+           CLOSE TABUADA
            DISPLAY "------------------------------"
+           DISPLAY "TABUADA GRAVADA EM TABUADA.DAT."
            DISPLAY "FINAL DO PROGRAMA.".
 
        END PROGRAM PROGCOB11.
