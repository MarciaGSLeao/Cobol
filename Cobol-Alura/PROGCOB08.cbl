@@ -4,37 +4,100 @@
       * AUTHOR: MARCIA GAMELEIRA
       * OBJETIVO: COMANDO EVALUATE.
       * DATA: 28/10/2023
+      * HISTORICO:
+      * 09/08/2026 - GENERALIZADO PARA OS QUATRO BIMESTRES, COM AS
+      *              NOTAS DE CORTE DE APROVACAO E RECUPERACAO
+      *              INFORMADAS PELO USUARIO EM VEZ DE FIXAS NO
+      *              EVALUATE.
+      * 09/08/2026 - O RESULTADO DE CADA ALUNO PASSOU A SER GRAVADO NO
+      *              ARQUIVO BOLETIM, FORMANDO UM HISTORICO DE NOTAS.
+      * 09/08/2026 - O FILE STATUS DO BOLETIM PASSOU A VIR DO COPYBOOK
+      *              PADRAO FILESTAT.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOLETIM ASSIGN TO "BOLETIM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-BOLETIM.
+
       ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  BOLETIM.
+       01  REG-BOLETIM             PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 WRK-NOTA1        PIC 9(3)V99     VALUES ZEROS.
-       01 WRK-NOTA2        PIC 9(3)V99     VALUES ZEROS.
+       01 WRK-NOME-ALUNO   PIC X(30)       VALUE SPACES.
+       01 WRK-NOTAS.
+           03 WRK-NOTA         PIC 9(3)V99 OCCURS 4 TIMES.
+       01 WRK-I            PIC 9(02)       VALUE ZEROS.
+       01 WRK-SOMA-NOTAS   PIC 9(5)V99     VALUES ZEROS.
        01 WRK-MEDIA        PIC 9(4)V99     VALUES ZEROS.
        01 WRK-MEDIA-FORM   PIC ZZ9,99      VALUES ZEROS.
+       01 WRK-CORTE-APROV  PIC 9(2)V99     VALUE 6,00.
+       01 WRK-CORTE-RECUP  PIC 9(2)V99     VALUE 4,00.
+       01 WRK-SITUACAO-ALU PIC X(12)       VALUE SPACES.
+       COPY FILESTAT REPLACING ==FS-STATUS== BY ==WRK-FS-BOLETIM==.
 
       ******************************************************************
        PROCEDURE DIVISION.
 
-           ACCEPT WRK-NOTA1  FROM CONSOLE.
-           ACCEPT WRK-NOTA2  FROM CONSOLE.
-            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-             MOVE WRK-MEDIA TO WRK-MEDIA-FORM.
-             DISPLAY "MEDIA: " WRK-MEDIA-FORM.
-
-             EVALUATE TRUE
-              WHEN WRK-MEDIA >= 6 AND <= 10
-               DISPLAY "APROVADO"
-              WHEN WRK-MEDIA >= 4 AND < 6
-               DISPLAY "RECUPERACAO"
-              WHEN OTHER
-               DISPLAY "REPROVADO"
-             END-EVALUATE.
+           OPEN EXTEND BOLETIM.
+           IF WRK-FS-BOLETIM EQUAL "35"
+               OPEN OUTPUT BOLETIM
+               CLOSE BOLETIM
+               OPEN EXTEND BOLETIM
+           END-IF.
+
+           DISPLAY "NOME DO ALUNO: ".
+           ACCEPT WRK-NOME-ALUNO   FROM CONSOLE.
+           DISPLAY "NOTA DE CORTE PARA APROVACAO (ATUAL 6,00): ".
+           ACCEPT WRK-CORTE-APROV  FROM CONSOLE.
+           DISPLAY "NOTA DE CORTE PARA RECUPERACAO (ATUAL 4,00): ".
+           ACCEPT WRK-CORTE-RECUP  FROM CONSOLE.
+
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 4
+               DISPLAY "NOTA DO " WRK-I "O BIMESTRE: "
+               ACCEPT WRK-NOTA (WRK-I) FROM CONSOLE
+           END-PERFORM.
+
+           MOVE ZEROS TO WRK-SOMA-NOTAS.
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 4
+               ADD WRK-NOTA (WRK-I) TO WRK-SOMA-NOTAS
+           END-PERFORM.
+           COMPUTE WRK-MEDIA = WRK-SOMA-NOTAS / 4.
+           MOVE WRK-MEDIA TO WRK-MEDIA-FORM.
+           DISPLAY "MEDIA: " WRK-MEDIA-FORM.
 
+           EVALUATE TRUE
+            WHEN WRK-MEDIA >= WRK-CORTE-APROV
+             MOVE "APROVADO"    TO WRK-SITUACAO-ALU
+            WHEN WRK-MEDIA >= WRK-CORTE-RECUP
+             MOVE "RECUPERACAO" TO WRK-SITUACAO-ALU
+            WHEN OTHER
+             MOVE "REPROVADO"   TO WRK-SITUACAO-ALU
+           END-EVALUATE.
+           DISPLAY WRK-SITUACAO-ALU.
+
+           PERFORM 9000-GRAVA-BOLETIM.
+
+           CLOSE BOLETIM.
            STOP RUN.
+
+       9000-GRAVA-BOLETIM SECTION.
+           MOVE SPACES TO REG-BOLETIM.
+           STRING WRK-NOME-ALUNO   DELIMITED BY SIZE
+                  " MEDIA: "       DELIMITED BY SIZE
+                  WRK-MEDIA-FORM   DELIMITED BY SIZE
+                  " SITUACAO: "    DELIMITED BY SIZE
+                  WRK-SITUACAO-ALU DELIMITED BY SIZE
+               INTO REG-BOLETIM
+           END-STRING.
+           WRITE REG-BOLETIM.
+
        END PROGRAM PROGCOB08.
