@@ -0,0 +1,18 @@
+      ******************************************************************
+      * FILESTAT - CAMPO PADRAO DE FILE STATUS COM AS CONDICOES 88 MAIS
+      * USADAS PELOS PROGRAMAS QUE ABREM ARQUIVO. CADA PROGRAMA FAZ
+      * UM COPY DESTE MEMBRO PARA CADA ARQUIVO QUE POSSUI, TROCANDO O
+      * NOME GENERICO FS-STATUS PELO NOME JA USADO NA CLAUSULA FILE
+      * STATUS DO SEU PROPRIO SELECT, POR EXEMPLO:
+      *
+      *     COPY FILESTAT REPLACING ==FS-STATUS== BY ==WRK-FS-BOLETIM==.
+      ******************************************************************
+       01  FS-STATUS                PIC X(02) VALUE SPACES.
+           88  FS-OK                          VALUE '00'.
+           88  FS-FIM-ARQUIVO                 VALUE '10'.
+           88  FS-DUPLICADO                   VALUE '22'.
+           88  FS-NAO-ENCONTRADO               VALUE '23'.
+           88  FS-ARQUIVO-INEXISTENTE          VALUE '35'.
+           88  FS-ARQUIVO-NAO-ABERTO           VALUE '42'.
+           88  FS-ERRO-PERMANENTE              VALUES '30' THRU '39'
+                                                       '90' THRU '99'.
