@@ -5,6 +5,12 @@
       *== OBJETIVO: SUBPROGRAMA COM LINKAGE SECTION.
       *== DATA: 25/12/2023
       *== OBSERVACOES:
+      *== 08/08/2026: TAMBEM DEVOLVE O NOME DO DIA DA SEMANA (EM
+      *==             PORTUGUES) CORRESPONDENTE A DATA DO SISTEMA.
+      *== 09/08/2026: RECEBE UM CODIGO DE FORMATO (LNK-FORMATO) PARA
+      *==             DEVOLVER A DATA NO LAYOUT DE CARTA, DD/MM/AAAA
+      *==             OU AAAAMMDD, EM VEZ DE SEMPRE MONTAR O LAYOUT
+      *==             DE CARTA.
       *-----------------------------------------------------------------
 
       *=================================================================
@@ -22,10 +28,23 @@
 
        01 WRK-MESES.
            05 WRK-MES-EXT  PIC X(9)    OCCURS 12 TIMES.
+
+       01 WRK-DIAS-SEMANA.
+           05 WRK-DIA-SEM-EXT  PIC X(13)  OCCURS 7 TIMES.
+
+       77 WRK-DIA-SEMANA-NUM   PIC 9(1)    VALUE ZEROS.
+
+       01 WRK-FORMATO-EFETIVO  PIC 9(1)    VALUE 1.
+           88 WRK-FMT-CARTA                VALUE 1.
+           88 WRK-FMT-DDMMAAAA             VALUE 2.
+           88 WRK-FMT-AAAAMMDD             VALUE 3.
+
        LINKAGE         SECTION.
-       01 LNK-DATA    PIC X(30).
+       01 LNK-DATA          PIC X(30).
+       01 LNK-DIA-SEMANA    PIC X(13).
+       01 LNK-FORMATO       PIC 9(1).
       *=================================================================
-       PROCEDURE DIVISION  USING LNK-DATA.
+       PROCEDURE DIVISION  USING LNK-DATA LNK-DIA-SEMANA LNK-FORMATO.
        0001-PRINCIPAL              SECTION.
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
@@ -33,16 +52,53 @@
 
        0100-INICIALIZAR            SECTION.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DIA-SEMANA-NUM FROM DAY-OF-WEEK.
+           MOVE LNK-FORMATO TO WRK-FORMATO-EFETIVO.
+           IF LNK-FORMATO = ZERO
+               MOVE 1 TO WRK-FORMATO-EFETIVO
+           END-IF.
 
        0200-PROCESSAR              SECTION.
            PERFORM 0250-MONTAMES.
-           STRING 'BRASILIA, '            DELIMITED BY SIZE
-                   WRK-DIA                DELIMITED BY SIZE
-                   '/'                 DELIMITED BY SIZE
-                   WRK-MES-EXT(WRK-MES)   DELIMITED BY SIZE
-                   '/'                  DELIMITED BY SIZE
-                   WRK-ANO                DELIMITED BY SIZE
-                   INTO LNK-DATA.
+           PERFORM 0260-MONTADIASEMANA.
+           MOVE WRK-DIA-SEM-EXT(WRK-DIA-SEMANA-NUM) TO LNK-DIA-SEMANA.
+           EVALUATE TRUE
+               WHEN WRK-FMT-DDMMAAAA
+                   STRING WRK-DIA   DELIMITED BY SIZE
+                          '/'       DELIMITED BY SIZE
+                          WRK-MES   DELIMITED BY SIZE
+                          '/'       DELIMITED BY SIZE
+                          WRK-ANO   DELIMITED BY SIZE
+                          INTO LNK-DATA
+                   END-STRING
+               WHEN WRK-FMT-AAAAMMDD
+                   STRING WRK-ANO   DELIMITED BY SIZE
+                          WRK-MES   DELIMITED BY SIZE
+                          WRK-DIA   DELIMITED BY SIZE
+                          INTO LNK-DATA
+                   END-STRING
+               WHEN OTHER
+                   STRING 'BRASILIA, '            DELIMITED BY SIZE
+                           WRK-DIA-SEM-EXT(WRK-DIA-SEMANA-NUM)
+                                                   DELIMITED BY SPACE
+                           ', '                    DELIMITED BY SIZE
+                           WRK-DIA                DELIMITED BY SIZE
+                           '/'                 DELIMITED BY SIZE
+                           WRK-MES-EXT(WRK-MES)   DELIMITED BY SIZE
+                           '/'                  DELIMITED BY SIZE
+                           WRK-ANO                DELIMITED BY SIZE
+                           INTO LNK-DATA
+                   END-STRING
+           END-EVALUATE.
+
+       0260-MONTADIASEMANA         SECTION.
+           MOVE "SEGUNDA-FEIRA" TO WRK-DIA-SEM-EXT(1).
+           MOVE "TERCA-FEIRA"   TO WRK-DIA-SEM-EXT(2).
+           MOVE "QUARTA-FEIRA"  TO WRK-DIA-SEM-EXT(3).
+           MOVE "QUINTA-FEIRA"  TO WRK-DIA-SEM-EXT(4).
+           MOVE "SEXTA-FEIRA"   TO WRK-DIA-SEM-EXT(5).
+           MOVE "SABADO"        TO WRK-DIA-SEM-EXT(6).
+           MOVE "DOMINGO"       TO WRK-DIA-SEM-EXT(7).
 
        0250-MONTAMES               SECTION.
            MOVE "JANEIRO"    TO      WRK-MES-EXT(1).
