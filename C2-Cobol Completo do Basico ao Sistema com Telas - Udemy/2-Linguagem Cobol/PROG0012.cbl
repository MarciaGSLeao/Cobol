@@ -5,6 +5,10 @@
       *== OBJETIVO: CLAUSULA CALL CHAMANDO UM MODULO.
       *== DATA: 25/12/2023
       *== OBSERVACOES:
+      *== 08/08/2026: RECEBE TAMBEM O NOME DO DIA DA SEMANA DEVOLVIDO
+      *==             POR SUBPDATA.
+      *== 09/08/2026: INFORMA O CODIGO DE FORMATO A SUBPDATA E MOSTRA
+      *==             A DATA DO SISTEMA NOS TRES LAYOUTS SUPORTADOS.
       *-----------------------------------------------------------------
       *=================================================================
        ENVIRONMENT DIVISION.
@@ -15,11 +19,26 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 WRK-DATA-CMPLT   PIC X(40).
+       77 WRK-DIA-SEMANA   PIC X(13).
+       77 WRK-FORMATO      PIC 9(1)        VALUE 1.
       *=================================================================
        PROCEDURE DIVISION.
        0001-PRINCIPAL      SECTION.
-           CALL "SUBPDATA" USING WRK-DATA-CMPLT.
+           MOVE 1 TO WRK-FORMATO.
+           CALL "SUBPDATA" USING WRK-DATA-CMPLT WRK-DIA-SEMANA
+                                  WRK-FORMATO.
            DISPLAY WRK-DATA-CMPLT.
+           DISPLAY "DIA DA SEMANA: " WRK-DIA-SEMANA.
+
+           MOVE 2 TO WRK-FORMATO.
+           CALL "SUBPDATA" USING WRK-DATA-CMPLT WRK-DIA-SEMANA
+                                  WRK-FORMATO.
+           DISPLAY "DD/MM/AAAA...: " WRK-DATA-CMPLT(1:10).
+
+           MOVE 3 TO WRK-FORMATO.
+           CALL "SUBPDATA" USING WRK-DATA-CMPLT WRK-DIA-SEMANA
+                                  WRK-FORMATO.
+           DISPLAY "AAAAMMDD....: " WRK-DATA-CMPLT(1:8).
            STOP RUN.
 
        END PROGRAM PROG0012.
