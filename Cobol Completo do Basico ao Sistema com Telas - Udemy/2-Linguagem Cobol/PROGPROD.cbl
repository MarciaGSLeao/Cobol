@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGPROD.
+      *-----------------------------------------------------------------
+      *== AUTOR: MARCIA GAMELEIRA
+      *== OBJETIVO: MANUTENCAO DO CADASTRO PRODUTO USADO PELO PROGVEND
+      *==           (INCLUIR, ALTERAR, EXCLUIR E LISTAR).
+      *== DATA: 09/08/2026
+      *== OBSERVACOES:
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *=================================================================
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTO ASSIGN TO "PRODUTO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-PRODUTO
+               FILE STATUS IS WRK-FS-PRODUTO.
+      *=================================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUTO.
+       01  REG-PRODUTO.
+           03  CD-PRODUTO            PIC 9(06).
+           03  DS-PRODUTO            PIC X(30).
+           03  PR-PRODUTO            PIC 9(06).
+           03  QT-PRODUTO            PIC 9(06).
+           03  CT-PRODUTO            PIC 9(01).
+
+       WORKING-STORAGE SECTION.
+       COPY FILESTAT REPLACING ==FS-STATUS== BY ==WRK-FS-PRODUTO==.
+
+       77 WRK-OPCAO                 PIC 9(1)        VALUE ZEROS.
+           88  WRK-OPC-INCLUIR                      VALUE 1.
+           88  WRK-OPC-ALTERAR                      VALUE 2.
+           88  WRK-OPC-EXCLUIR                      VALUE 3.
+           88  WRK-OPC-LISTAR                       VALUE 4.
+           88  WRK-OPC-SAIR                         VALUE 5.
+       77 WRK-CONTINUA              PIC X(1)        VALUE 'S'.
+           88  WRK-FIM-MANUTENCAO                   VALUE 'N'.
+       77 WRK-EOF                   PIC X(1)        VALUE SPACE.
+      *=================================================================
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL              SECTION.
+           OPEN I-O PRODUTO
+           IF WRK-FS-PRODUTO EQUAL '35'
+               CLOSE PRODUTO
+               OPEN OUTPUT PRODUTO
+               CLOSE PRODUTO
+               OPEN I-O PRODUTO
+           END-IF
+
+           PERFORM UNTIL WRK-FIM-MANUTENCAO
+               DISPLAY "1-INCLUIR 2-ALTERAR 3-EXCLUIR "
+                       "4-LISTAR 5-SAIR"
+               DISPLAY "OPCAO: "
+               ACCEPT WRK-OPCAO
+               EVALUATE TRUE
+                   WHEN WRK-OPC-INCLUIR
+                       PERFORM 0100-INCLUIR-PRODUTO
+                   WHEN WRK-OPC-ALTERAR
+                       PERFORM 0200-ALTERAR-PRODUTO
+                   WHEN WRK-OPC-EXCLUIR
+                       PERFORM 0300-EXCLUIR-PRODUTO
+                   WHEN WRK-OPC-LISTAR
+                       PERFORM 0400-LISTAR-PRODUTO
+                   WHEN WRK-OPC-SAIR
+                       MOVE 'N' TO WRK-CONTINUA
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA."
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE PRODUTO
+           STOP RUN.
+
+       0100-INCLUIR-PRODUTO        SECTION.
+           DISPLAY "CODIGO DO PRODUTO: "
+           ACCEPT CD-PRODUTO
+           DISPLAY "DESCRICAO........: "
+           ACCEPT DS-PRODUTO
+           DISPLAY "PRECO UNITARIO...: "
+           ACCEPT PR-PRODUTO
+           DISPLAY "QUANTIDADE ESTOQUE: "
+           ACCEPT QT-PRODUTO
+           DISPLAY "CATEGORIA (1 A 5).: "
+           ACCEPT CT-PRODUTO
+
+           WRITE REG-PRODUTO
+               INVALID KEY
+                   DISPLAY "PRODUTO JA CADASTRADO."
+               NOT INVALID KEY
+                   DISPLAY "PRODUTO INCLUIDO."
+           END-WRITE
+       .
+       0200-ALTERAR-PRODUTO        SECTION.
+           DISPLAY "CODIGO DO PRODUTO: "
+           ACCEPT CD-PRODUTO
+
+           READ PRODUTO
+               INVALID KEY
+                   DISPLAY "PRODUTO NAO ENCONTRADO."
+               NOT INVALID KEY
+                   DISPLAY "DESCRICAO ATUAL...: " DS-PRODUTO
+                   DISPLAY "NOVA DESCRICAO....: "
+                   ACCEPT DS-PRODUTO
+                   DISPLAY "PRECO ATUAL.......: " PR-PRODUTO
+                   DISPLAY "NOVO PRECO........: "
+                   ACCEPT PR-PRODUTO
+                   DISPLAY "ESTOQUE ATUAL.....: " QT-PRODUTO
+                   DISPLAY "NOVO ESTOQUE......: "
+                   ACCEPT QT-PRODUTO
+                   DISPLAY "CATEGORIA ATUAL...: " CT-PRODUTO
+                   DISPLAY "NOVA CATEGORIA....: "
+                   ACCEPT CT-PRODUTO
+                   REWRITE REG-PRODUTO
+                       INVALID KEY
+                           DISPLAY "ERRO AO ALTERAR O PRODUTO."
+                       NOT INVALID KEY
+                           DISPLAY "PRODUTO ALTERADO."
+                   END-REWRITE
+           END-READ
+       .
+       0300-EXCLUIR-PRODUTO        SECTION.
+           DISPLAY "CODIGO DO PRODUTO: "
+           ACCEPT CD-PRODUTO
+
+           READ PRODUTO
+               INVALID KEY
+                   DISPLAY "PRODUTO NAO ENCONTRADO."
+               NOT INVALID KEY
+                   DELETE PRODUTO
+                       INVALID KEY
+                           DISPLAY "ERRO AO EXCLUIR O PRODUTO."
+                       NOT INVALID KEY
+                           DISPLAY "PRODUTO EXCLUIDO."
+                   END-DELETE
+           END-READ
+       .
+       0400-LISTAR-PRODUTO         SECTION.
+           MOVE SPACE TO WRK-EOF
+           MOVE LOW-VALUES TO CD-PRODUTO
+           START PRODUTO KEY IS NOT LESS THAN CD-PRODUTO
+               INVALID KEY
+                   MOVE 'F' TO WRK-EOF
+                   DISPLAY "CADASTRO DE PRODUTOS VAZIO."
+           END-START
+
+           PERFORM UNTIL WRK-EOF EQUAL 'F'
+               READ PRODUTO NEXT RECORD
+                   AT END
+                       MOVE 'F' TO WRK-EOF
+                   NOT AT END
+                       DISPLAY CD-PRODUTO " - " DS-PRODUTO
+                               " - PRECO: " PR-PRODUTO
+                               " - ESTOQUE: " QT-PRODUTO
+                               " - CAT: " CT-PRODUTO
+               END-READ
+           END-PERFORM
+       .
+       END PROGRAM PROGPROD.
