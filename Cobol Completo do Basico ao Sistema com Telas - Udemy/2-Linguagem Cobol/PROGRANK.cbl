@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRANK.
+      *-----------------------------------------------------------------
+      *== AUTOR: MARCIA GAMELEIRA
+      *== OBJETIVO: RANKING DOS PRODUTOS MAIS VENDIDOS, LENDO TUDO O
+      *==           QUE O PROGVEND GRAVOU EM VENDAS.DAT (ITENS 'D'
+      *==           SOMAM QUANTIDADE, ITENS 'C' DE CANCELAMENTO
+      *==           SUBTRAEM), E GRAVANDO O TOP-N EM RANKPROD.DAT.
+      *== DATA: 09/08/2026
+      *== OBSERVACOES:
+      *== 09/08/2026: UM PRODUTO NUNCA VISTO QUE CHEGA COM A TABELA DE
+      *==             100 PRODUTOS JA CHEIA E APENAS IGNORADO (NAO
+      *==             ENTRA NO RANKING), EM VEZ DE TER SUA QUANTIDADE
+      *==             SOMADA/SUBTRAIDA NO SLOT DE OUTRO PRODUTO.
+      *== 09/08/2026: DEVOLUCOES (TIPO 'V') CONTINUAM SUBTRAINDO A
+      *==             QUANTIDADE DO RANKING, DA MESMA FORMA QUE OS
+      *==             CANCELAMENTOS DE ITEM (TIPO 'C') JA FAZIAM
+      *==             (O PROGVEND PASSOU A GRAVAR A DEVOLUCAO COM
+      *==             DISCRIMINADOR PROPRIO, EM VEZ DE REUSAR 'C').
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *=================================================================
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS ASSIGN TO "VENDAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-VENDAS.
+           SELECT RANKPROD ASSIGN TO "RANKPROD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RANKPROD.
+      *=================================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDAS.
+       01  REG-VENDA-CAB.
+           03  REG-VND-TIPO          PIC X(01).
+           03  REG-VND-ID            PIC X(14).
+           03  REG-VND-DATA          PIC X(08).
+           03  REG-VND-HORA          PIC X(06).
+           03  REG-VND-QTD-ITENS     PIC 9(04).
+           03  REG-VND-TOTAL         PIC 9(08).
+       01  REG-VENDA-ITEM.
+           03  REG-ITM-TIPO          PIC X(01).
+           03  REG-ITM-ID            PIC X(14).
+           03  REG-ITM-NOME          PIC X(30).
+           03  REG-ITM-QTD           PIC 9(06).
+           03  REG-ITM-PRECO-UNIT    PIC 9(06).
+           03  REG-ITM-VLR-ICMS      PIC 9(08).
+           03  REG-ITM-PRECO-TOTAL   PIC 9(08).
+       01  REG-VENDA-PAGTO.
+           03  REG-PAG-TIPO          PIC X(01).
+           03  REG-PAG-ID            PIC X(14).
+           03  REG-PAG-FORMA         PIC 9(01).
+           03  REG-PAG-VALOR         PIC 9(08).
+
+       FD  RANKPROD.
+       01  REG-RANKPROD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY FILESTAT REPLACING ==FS-STATUS== BY ==WRK-FS-VENDAS==.
+       COPY FILESTAT REPLACING ==FS-STATUS== BY ==WRK-FS-RANKPROD==.
+
+       77 WRK-EOF                   PIC X(1)        VALUE SPACE.
+       77 WRK-TOP-N                 PIC 9(02)       VALUE 5.
+       77 WRK-I                     PIC 9(03)       VALUE ZEROS.
+       77 WRK-J                     PIC 9(03)       VALUE ZEROS.
+       77 WRK-POSICAO               PIC 9(02)       VALUE ZEROS.
+       77 WRK-QTD-FORM              PIC ZZZ.ZZ9     VALUE ZEROS.
+       77 WRK-POS-FORM              PIC Z9          VALUE ZEROS.
+       01  TAB-PRODUTOS.
+           03  TAB-PRODUTO OCCURS 100 TIMES
+                           INDEXED BY IDX-TAB.
+               05  TAB-NOME-PRODUTO PIC X(30).
+               05  TAB-QTD-PRODUTO  PIC S9(08).
+       77 WRK-CT-PRODUTOS           PIC 9(03)       VALUE ZEROS.
+       77 WRK-TABELA-CHEIA          PIC X(01)       VALUE 'N'.
+           88 WRK-TABELA-ESTA-CHEIA             VALUE 'S'.
+       01  TAB-TROCA.
+           03  TAB-TROCA-NOME       PIC X(30).
+           03  TAB-TROCA-QTD        PIC S9(08).
+      *=================================================================
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL              SECTION.
+           PERFORM 0100-ABRE-ARQUIVOS
+           PERFORM 0200-APURA-VENDAS
+           PERFORM 0300-ORDENA-RANKING
+           PERFORM 0400-GRAVA-RANKING
+           PERFORM 0500-FECHA-ARQUIVOS
+           STOP RUN.
+
+       0100-ABRE-ARQUIVOS          SECTION.
+           OPEN INPUT VENDAS
+           IF NOT FS-OK IN WRK-FS-VENDAS
+               DISPLAY "ERRO AO ABRIR O ARQUIVO VENDAS. FS="
+                       WRK-FS-VENDAS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RANKPROD
+           IF NOT FS-OK IN WRK-FS-RANKPROD
+               DISPLAY "ERRO AO ABRIR O ARQUIVO RANKPROD. FS="
+                       WRK-FS-RANKPROD
+               CLOSE VENDAS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+       .
+       0200-APURA-VENDAS           SECTION.
+           PERFORM UNTIL WRK-EOF EQUAL 'F'
+               READ VENDAS
+                   AT END
+                       MOVE 'F' TO WRK-EOF
+                   NOT AT END
+                       EVALUATE REG-VND-TIPO
+                           WHEN 'D'
+                               PERFORM 0210-SOMA-ITEM
+                           WHEN 'C'
+                               PERFORM 0220-SUBTRAI-ITEM
+                           WHEN 'V'
+                               PERFORM 0220-SUBTRAI-ITEM
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+       .
+       0210-SOMA-ITEM              SECTION.
+           PERFORM 0230-LOCALIZA-PRODUTO
+           IF NOT WRK-TABELA-ESTA-CHEIA
+               ADD REG-ITM-QTD TO TAB-QTD-PRODUTO(IDX-TAB)
+           END-IF
+       .
+       0220-SUBTRAI-ITEM           SECTION.
+           PERFORM 0230-LOCALIZA-PRODUTO
+           IF NOT WRK-TABELA-ESTA-CHEIA
+               SUBTRACT REG-ITM-QTD FROM TAB-QTD-PRODUTO(IDX-TAB)
+           END-IF
+       .
+       0230-LOCALIZA-PRODUTO       SECTION.
+           MOVE ZEROS TO WRK-POSICAO
+           MOVE 'N' TO WRK-TABELA-CHEIA
+           PERFORM VARYING WRK-I FROM 1 BY 1
+                   UNTIL WRK-I > WRK-CT-PRODUTOS
+               IF TAB-NOME-PRODUTO(WRK-I) EQUAL REG-ITM-NOME
+                   MOVE WRK-I TO WRK-POSICAO
+               END-IF
+           END-PERFORM
+
+           IF WRK-POSICAO EQUAL ZEROS
+               IF WRK-CT-PRODUTOS < 100
+                   ADD 1 TO WRK-CT-PRODUTOS
+                   SET IDX-TAB TO WRK-CT-PRODUTOS
+                   MOVE REG-ITM-NOME TO TAB-NOME-PRODUTO(IDX-TAB)
+                   MOVE ZEROS        TO TAB-QTD-PRODUTO(IDX-TAB)
+               ELSE
+                   MOVE 'S' TO WRK-TABELA-CHEIA
+               END-IF
+           ELSE
+               SET IDX-TAB TO WRK-POSICAO
+           END-IF
+       .
+       0300-ORDENA-RANKING         SECTION.
+           PERFORM VARYING WRK-I FROM 1 BY 1
+                   UNTIL WRK-I >= WRK-CT-PRODUTOS
+               PERFORM VARYING WRK-J FROM WRK-I BY 1
+                       UNTIL WRK-J > WRK-CT-PRODUTOS
+                   IF TAB-QTD-PRODUTO(WRK-J) > TAB-QTD-PRODUTO(WRK-I)
+                       MOVE TAB-PRODUTO(WRK-I) TO TAB-TROCA
+                       MOVE TAB-PRODUTO(WRK-J) TO TAB-PRODUTO(WRK-I)
+                       MOVE TAB-TROCA          TO TAB-PRODUTO(WRK-J)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+       .
+       0400-GRAVA-RANKING          SECTION.
+           MOVE "============================================"
+               TO REG-RANKPROD
+           WRITE REG-RANKPROD
+           MOVE SPACES TO REG-RANKPROD
+           STRING "RANKING DOS " DELIMITED BY SIZE
+                  WRK-TOP-N       DELIMITED BY SIZE
+                  " PRODUTOS MAIS VENDIDOS" DELIMITED BY SIZE
+               INTO REG-RANKPROD
+           WRITE REG-RANKPROD
+           MOVE "============================================"
+               TO REG-RANKPROD
+           WRITE REG-RANKPROD
+
+           PERFORM VARYING WRK-I FROM 1 BY 1
+                   UNTIL WRK-I > WRK-CT-PRODUTOS
+                      OR WRK-I > WRK-TOP-N
+               MOVE TAB-QTD-PRODUTO(WRK-I) TO WRK-QTD-FORM
+               MOVE WRK-I TO WRK-POS-FORM
+               MOVE SPACES TO REG-RANKPROD
+               STRING WRK-POS-FORM                DELIMITED BY SIZE
+                      "O LUGAR - "                 DELIMITED BY SIZE
+                      TAB-NOME-PRODUTO(WRK-I)      DELIMITED BY SIZE
+                      " - QTD VENDIDA: "           DELIMITED BY SIZE
+                      WRK-QTD-FORM                 DELIMITED BY SIZE
+                   INTO REG-RANKPROD
+               WRITE REG-RANKPROD
+           END-PERFORM
+
+           MOVE "============================================"
+               TO REG-RANKPROD
+           WRITE REG-RANKPROD
+
+           DISPLAY "RANKING DE PRODUTOS GRAVADO EM RANKPROD.DAT."
+       .
+       0500-FECHA-ARQUIVOS         SECTION.
+           CLOSE VENDAS
+           CLOSE RANKPROD
+       .
+       END PROGRAM PROGRANK.
