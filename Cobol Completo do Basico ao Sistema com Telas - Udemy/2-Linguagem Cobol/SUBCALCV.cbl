@@ -0,0 +1,63 @@
+      * Autor: Marcia Gameleira
+      * Data: 09/08/2026
+      * Objetivo: Rotina de aritmetica protegida por ON SIZE ERROR,
+      *           nos mesmos moldes do SUBCALC do curso Aprenda-Cobol,
+      *           mas com o resultado em PIC 9(08) para comportar os
+      *           valores de venda do PROGVEND (quantidade x preco em
+      *           centavos facilmente passa de 999.999).
+
+      *                                        IDENTIFICATION DIVISION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBCALCV.
+
+      *                                           ENVIRONMENT DIVISION
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      *                                                  DATA DIVISION
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE         SECTION.
+       01 LNK-OPERACAO            PIC X(01).
+       01 LNK-NUM-1               PIC 9(06).
+       01 LNK-NUM-2               PIC 9(06).
+       01 LNK-RESULTADO           PIC 9(08).
+       01 LNK-SITUACAO            PIC X(01).
+
+      *                                             PROCEDURE DIVISION
+       PROCEDURE DIVISION  USING LNK-OPERACAO LNK-NUM-1 LNK-NUM-2
+                                  LNK-RESULTADO LNK-SITUACAO.
+       0001-PRINCIPAL SECTION.
+
+            MOVE ZEROS TO LNK-RESULTADO
+            MOVE 'S'   TO LNK-SITUACAO
+
+            EVALUATE LNK-OPERACAO
+                WHEN 'S'
+                    COMPUTE LNK-RESULTADO = LNK-NUM-1 + LNK-NUM-2
+                        ON SIZE ERROR
+                            MOVE 'N' TO LNK-SITUACAO
+                    END-COMPUTE
+                WHEN 'D'
+                    COMPUTE LNK-RESULTADO = LNK-NUM-1 - LNK-NUM-2
+                        ON SIZE ERROR
+                            MOVE 'N' TO LNK-SITUACAO
+                    END-COMPUTE
+                WHEN 'M'
+                    COMPUTE LNK-RESULTADO = LNK-NUM-1 * LNK-NUM-2
+                        ON SIZE ERROR
+                            MOVE 'N' TO LNK-SITUACAO
+                    END-COMPUTE
+                WHEN 'V'
+                    COMPUTE LNK-RESULTADO = LNK-NUM-1 / LNK-NUM-2
+                        ON SIZE ERROR
+                            MOVE 'N' TO LNK-SITUACAO
+                    END-COMPUTE
+                WHEN OTHER
+                    MOVE 'N' TO LNK-SITUACAO
+            END-EVALUATE
+
+            GOBACK.
+
+       END PROGRAM SUBCALCV.
