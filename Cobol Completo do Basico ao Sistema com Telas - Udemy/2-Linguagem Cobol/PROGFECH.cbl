@@ -0,0 +1,218 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGFECH.
+      *-----------------------------------------------------------------
+      *== AUTOR: MARCIA GAMELEIRA
+      *== OBJETIVO: FECHAMENTO DE CAIXA (RELATORIO Z) DO DIA, LENDO
+      *==           TUDO O QUE O PROGVEND GRAVOU EM VENDAS.DAT E
+      *==           SOMANDO O TOTAL VENDIDO E O TOTAL RECEBIDO POR
+      *==           FORMA DE PAGAMENTO (DINHEIRO/CARTAO/PIX).
+      *== DATA: 09/08/2026
+      *== OBSERVACOES:
+      *== 09/08/2026: DEVOLUCOES (TIPO 'V', GRAVADAS PELO PROGVEND COM
+      *==             DISCRIMINADOR PROPRIO) GANHAM CONTADOR E LINHA
+      *==             PROPRIOS NO RELATORIO, SEPARADOS DOS
+      *==             CANCELAMENTOS DE ITEM (TIPO 'C') DA VENDA EM
+      *==             ANDAMENTO.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *=================================================================
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS ASSIGN TO "VENDAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-VENDAS.
+           SELECT RELZ ASSIGN TO "RELZ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELZ.
+      *=================================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDAS.
+       01  REG-VENDA-CAB.
+           03  REG-VND-TIPO          PIC X(01).
+           03  REG-VND-ID            PIC X(14).
+           03  REG-VND-DATA          PIC X(08).
+           03  REG-VND-HORA          PIC X(06).
+           03  REG-VND-QTD-ITENS     PIC 9(04).
+           03  REG-VND-TOTAL         PIC 9(08).
+       01  REG-VENDA-ITEM.
+           03  REG-ITM-TIPO          PIC X(01).
+           03  REG-ITM-ID            PIC X(14).
+           03  REG-ITM-NOME          PIC X(30).
+           03  REG-ITM-QTD           PIC 9(06).
+           03  REG-ITM-PRECO-UNIT    PIC 9(06).
+           03  REG-ITM-VLR-ICMS      PIC 9(08).
+           03  REG-ITM-PRECO-TOTAL   PIC 9(08).
+       01  REG-VENDA-PAGTO.
+           03  REG-PAG-TIPO          PIC X(01).
+           03  REG-PAG-ID            PIC X(14).
+           03  REG-PAG-FORMA         PIC 9(01).
+           03  REG-PAG-VALOR         PIC 9(08).
+
+       FD  RELZ.
+       01  REG-RELZ                  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       COPY FILESTAT REPLACING ==FS-STATUS== BY ==WRK-FS-VENDAS==.
+       COPY FILESTAT REPLACING ==FS-STATUS== BY ==WRK-FS-RELZ==.
+
+       77 WRK-EOF                   PIC X(1)        VALUE SPACE.
+       77 WRK-CT-VENDAS             PIC 9(05)       VALUE ZEROS.
+       77 WRK-CT-CANCELAMENTOS      PIC 9(05)       VALUE ZEROS.
+       77 WRK-CT-DEVOLUCOES         PIC 9(05)       VALUE ZEROS.
+       77 WRK-TOTAL-VENDIDO         PIC 9(10)       VALUE ZEROS.
+       77 WRK-TOTAL-DINHEIRO        PIC 9(10)       VALUE ZEROS.
+       77 WRK-TOTAL-CARTAO          PIC 9(10)       VALUE ZEROS.
+       77 WRK-TOTAL-PIX             PIC 9(10)       VALUE ZEROS.
+       77 WRK-TOTAL-RECEBIDO        PIC 9(10)       VALUE ZEROS.
+       77 WRK-VALOR-FORM            PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-CT-FORM               PIC ZZZZ9       VALUE ZEROS.
+       77 WRK-DATA-SISTEMA          PIC 9(08)       VALUE ZEROS.
+      *=================================================================
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL              SECTION.
+           PERFORM 0100-ABRE-ARQUIVOS
+           PERFORM 0200-APURA-VENDAS
+           PERFORM 0300-GRAVA-RELATORIO
+           PERFORM 0400-FECHA-ARQUIVOS
+           STOP RUN.
+
+       0100-ABRE-ARQUIVOS          SECTION.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           OPEN INPUT VENDAS
+           IF NOT FS-OK IN WRK-FS-VENDAS
+               DISPLAY "ERRO AO ABRIR O ARQUIVO VENDAS. FS="
+                       WRK-FS-VENDAS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RELZ
+           IF NOT FS-OK IN WRK-FS-RELZ
+               DISPLAY "ERRO AO ABRIR O ARQUIVO RELZ. FS="
+                       WRK-FS-RELZ
+               CLOSE VENDAS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+       .
+       0200-APURA-VENDAS           SECTION.
+           PERFORM UNTIL WRK-EOF EQUAL 'F'
+               READ VENDAS
+                   AT END
+                       MOVE 'F' TO WRK-EOF
+                   NOT AT END
+                       EVALUATE REG-VND-TIPO
+                           WHEN 'H'
+                               ADD 1 TO WRK-CT-VENDAS
+                               ADD REG-VND-TOTAL TO WRK-TOTAL-VENDIDO
+                           WHEN 'C'
+                               ADD 1 TO WRK-CT-CANCELAMENTOS
+                           WHEN 'V'
+                               ADD 1 TO WRK-CT-DEVOLUCOES
+                           WHEN 'P'
+                               PERFORM 0210-APURA-PAGAMENTO
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+       .
+       0210-APURA-PAGAMENTO        SECTION.
+           ADD REG-PAG-VALOR TO WRK-TOTAL-RECEBIDO
+           EVALUATE REG-PAG-FORMA
+               WHEN 1
+                   ADD REG-PAG-VALOR TO WRK-TOTAL-DINHEIRO
+               WHEN 2
+                   ADD REG-PAG-VALOR TO WRK-TOTAL-CARTAO
+               WHEN 3
+                   ADD REG-PAG-VALOR TO WRK-TOTAL-PIX
+           END-EVALUATE
+       .
+       0300-GRAVA-RELATORIO        SECTION.
+           MOVE "============================================"
+               TO REG-RELZ
+           WRITE REG-RELZ
+           MOVE SPACES TO REG-RELZ
+           STRING "RELATORIO Z - FECHAMENTO DE " DELIMITED BY SIZE
+                  WRK-DATA-SISTEMA                DELIMITED BY SIZE
+               INTO REG-RELZ
+           WRITE REG-RELZ
+           MOVE "============================================"
+               TO REG-RELZ
+           WRITE REG-RELZ
+
+           MOVE WRK-CT-VENDAS TO WRK-CT-FORM
+           MOVE SPACES TO REG-RELZ
+           STRING "VENDAS FECHADAS....: " DELIMITED BY SIZE
+                  WRK-CT-FORM              DELIMITED BY SIZE
+               INTO REG-RELZ
+           WRITE REG-RELZ
+
+           MOVE WRK-CT-CANCELAMENTOS TO WRK-CT-FORM
+           MOVE SPACES TO REG-RELZ
+           STRING "ITENS CANCELADOS...: " DELIMITED BY SIZE
+                  WRK-CT-FORM              DELIMITED BY SIZE
+               INTO REG-RELZ
+           WRITE REG-RELZ
+
+           MOVE WRK-CT-DEVOLUCOES TO WRK-CT-FORM
+           MOVE SPACES TO REG-RELZ
+           STRING "DEVOLUCOES.........: " DELIMITED BY SIZE
+                  WRK-CT-FORM              DELIMITED BY SIZE
+               INTO REG-RELZ
+           WRITE REG-RELZ
+
+           MOVE WRK-TOTAL-VENDIDO TO WRK-VALOR-FORM
+           MOVE SPACES TO REG-RELZ
+           STRING "TOTAL VENDIDO......: " DELIMITED BY SIZE
+                  WRK-VALOR-FORM           DELIMITED BY SIZE
+               INTO REG-RELZ
+           WRITE REG-RELZ
+
+           MOVE WRK-TOTAL-DINHEIRO TO WRK-VALOR-FORM
+           MOVE SPACES TO REG-RELZ
+           STRING "TOTAL EM DINHEIRO..: " DELIMITED BY SIZE
+                  WRK-VALOR-FORM           DELIMITED BY SIZE
+               INTO REG-RELZ
+           WRITE REG-RELZ
+
+           MOVE WRK-TOTAL-CARTAO TO WRK-VALOR-FORM
+           MOVE SPACES TO REG-RELZ
+           STRING "TOTAL EM CARTAO....: " DELIMITED BY SIZE
+                  WRK-VALOR-FORM           DELIMITED BY SIZE
+               INTO REG-RELZ
+           WRITE REG-RELZ
+
+           MOVE WRK-TOTAL-PIX TO WRK-VALOR-FORM
+           MOVE SPACES TO REG-RELZ
+           STRING "TOTAL EM PIX.......: " DELIMITED BY SIZE
+                  WRK-VALOR-FORM           DELIMITED BY SIZE
+               INTO REG-RELZ
+           WRITE REG-RELZ
+
+           MOVE WRK-TOTAL-RECEBIDO TO WRK-VALOR-FORM
+           MOVE SPACES TO REG-RELZ
+           STRING "TOTAL RECEBIDO.....: " DELIMITED BY SIZE
+                  WRK-VALOR-FORM           DELIMITED BY SIZE
+               INTO REG-RELZ
+           WRITE REG-RELZ
+           MOVE "============================================"
+               TO REG-RELZ
+           WRITE REG-RELZ
+
+           MOVE WRK-TOTAL-VENDIDO TO WRK-VALOR-FORM
+           DISPLAY "RELATORIO Z GRAVADO EM RELZ.DAT."
+           DISPLAY "VENDAS: " WRK-CT-VENDAS
+                   "  TOTAL VENDIDO: " WRK-VALOR-FORM
+       .
+       0400-FECHA-ARQUIVOS         SECTION.
+           CLOSE VENDAS
+           CLOSE RELZ
+       .
+       END PROGRAM PROGFECH.
