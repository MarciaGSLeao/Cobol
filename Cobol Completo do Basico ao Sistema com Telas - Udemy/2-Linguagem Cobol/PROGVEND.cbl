@@ -5,6 +5,66 @@
       *== OBJETIVO: CALCULANDO VALOR TOTAL DE UMA COMPRA.
       *== DATA: 04/11/2023
       *== OBSERVACOES:
+      *== 08/08/2026: GRAVA CADA VENDA NO ARQUIVO VENDAS (CABECALHO
+      *==             MAIS UMA LINHA POR ITEM), EM VEZ DE SO EXIBIR
+      *==             O TOTAL E PERDE-LO AO ENCERRAR O PROGRAMA.
+      *== 08/08/2026: APLICA ICMS POR CATEGORIA DE PRODUTO NO CALCULO
+      *==             DE CADA ITEM.
+      *== 08/08/2026: PERMITE CANCELAR O ULTIMO ITEM DIGITADO ANTES DE
+      *==             FECHAR A VENDA.
+      *== 08/08/2026: IMPRIME O CUPOM DA VENDA NO ARQUIVO CUPOM.
+      *== 08/08/2026: RECEBE O PAGAMENTO DA VENDA EM UMA OU MAIS
+      *==             FORMAS (DINHEIRO/CARTAO/PIX) ANTES DE FECHAR.
+      *== 08/08/2026: BUSCA O ITEM NO CADASTRO PRODUTO PELO CODIGO E
+      *==             VALIDA O ESTOQUE DISPONIVEL ANTES DE VENDER.
+      *== 09/08/2026: MOSTRA O TOTAL DA VENDA TAMBEM EM DOLAR, PELA
+      *==             COTACAO FIXA EM WRK-TAXA-DOLAR.
+      *== 09/08/2026: PERMITE REGISTRAR A DEVOLUCAO DE UM PRODUTO DE
+      *==             UMA VENDA JA FECHADA, REPONDO O ESTOQUE E
+      *==             GRAVANDO UMA LINHA 'C' EM VENDAS (MESMO TIPO JA
+      *==             USADO PELO CANCELAMENTO DE ITEM).
+      *== 09/08/2026: ACEITA UM CODIGO DE DESCONTO/PROMOCAO POR ITEM,
+      *==             CONFERIDO NA TABELA TAB-PROMO, ANTES DO CALCULO
+      *==             DO ICMS. O VALOR JA DESCONTADO E O QUE VAI PARA
+      *==             O TOTAL DA VENDA E PARA O CUPOM.
+      *== 09/08/2026: TAB-PROMO PASSA A TER UM TIPO POR CODIGO ('P' =
+      *==             PERCENTUAL, 'F' = VALOR FIXO), PARA SUPORTAR
+      *==             PROMOCOES DE DESCONTO EM VALOR FECHADO.
+      *== 09/08/2026: A MULTIPLICACAO DE QTD X PRECO DO ITEM PASSA A
+      *==             USAR O SUBPROGRAMA SUBCALC (ARITMETICA PROTEGIDA
+      *==             POR ON SIZE ERROR), EM VEZ DE UM COMPUTE DIRETO.
+      *== 09/08/2026: A DEVOLUCAO PASSA A PEDIR O NUMERO DE UMA VENDA
+      *==             JA FECHADA, GRAVANDO O ESTORNO NELA E ATUALIZANDO
+      *==             O TOTAL GRAVADO NO CABECALHO DAQUELA VENDA, EM
+      *==             VEZ DE LANCAR O ESTORNO NA VENDA EM ANDAMENTO.
+      *== 09/08/2026: ESTOURO DE BYTES NO SUBCALC PASSA A REJEITAR O
+      *==             ITEM (NAO GRAVA, NAO SOMA NO TOTAL DA VENDA), EM
+      *==             VEZ DE CONTINUAR E VENDER O ITEM POR ZERO.
+      *== 09/08/2026: A DEVOLUCAO GANHA TIPO PROPRIO ('V') EM VEZ DE
+      *==             REUSAR O 'C' DO CANCELAMENTO DE ITEM, PARA NAO
+      *==             ENTRAR NA CONTAGEM DE CANCELAMENTOS DO PROGFECH.
+      *==             O VALOR DEVOLVIDO PASSA A SER O PRECO REALMENTE
+      *==             PAGO NO ITEM ORIGINAL (COM O DESCONTO APLICADO
+      *==             NA VENDA), E NAO UM RECALCULO DO ZERO. A
+      *==             ATUALIZACAO DO TOTAL DA VENDA PASSA A CONFERIR
+      *==             SE A DEVOLUCAO NAO ULTRAPASSA O TOTAL GRAVADO.
+      *== 09/08/2026: O CALCULO DE QTD X PRECO PASSA A CHAMAR O
+      *==             SUBCALCV (COPIA DO SUBCALC COM RESULTADO EM
+      *==             PIC 9(08)), POIS O SUBCALC ORIGINAL SO COMPORTA
+      *==             ATE 999.999 E REJEITAVA COMO ESTOURO VENDAS
+      *==             LEGITIMAS (EX.: 20 X R$600,00).
+      *== 09/08/2026: CORRIGIDO O DESCONTO DE VALOR FIXO (TIPO 'F' EM
+      *==             TAB-PROMO), QUE ESTAVA SENDO APLICADO COM 1/100
+      *==             DO VALOR DA TABELA POR FALTA DE CONVERSAO DA
+      *==             ESCALA (TABELA EM REAIS, CAMPO DO ITEM EM
+      *==             CENTAVOS).
+      *== 09/08/2026: A LOCALIZACAO DO ITEM NA VENDA PARA DEVOLUCAO
+      *==             PASSA A DESCONTAR O QUE JA FOI DEVOLVIDO EM
+      *==             LINHAS 'V' ANTERIORES DAQUELE MESMO ITEM, E A
+      *==             ATUALIZACAO DO TOTAL DA VENDA PASSA A CONFERIR
+      *==             O SALDO DA LINHA, NAO SO O TOTAL DA VENDA, PARA
+      *==             IMPEDIR A DEVOLUCAO REPETIDA DO MESMO ITEM ALEM
+      *==             DO QUE FOI REALMENTE COMPRADO.
       *-----------------------------------------------------------------
 
       *=================================================================
@@ -12,50 +72,626 @@
        CONFIGURATION   SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *=================================================================
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS ASSIGN TO "VENDAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUPOM ASSIGN TO "CUPOM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRODUTO ASSIGN TO "PRODUTO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-PRODUTO
+               FILE STATUS IS WRK-FS-PRODUTO.
       *=================================================================
        DATA DIVISION.
+       FILE SECTION.
+       FD  VENDAS.
+       01  REG-VENDA-CAB.
+           03  REG-VND-TIPO          PIC X(01).
+           03  REG-VND-ID            PIC X(14).
+           03  REG-VND-DATA          PIC X(08).
+           03  REG-VND-HORA          PIC X(06).
+           03  REG-VND-QTD-ITENS     PIC 9(04).
+           03  REG-VND-TOTAL         PIC 9(08).
+       01  REG-VENDA-ITEM.
+           03  REG-ITM-TIPO          PIC X(01).
+           03  REG-ITM-ID            PIC X(14).
+           03  REG-ITM-NOME          PIC X(30).
+           03  REG-ITM-QTD           PIC 9(06).
+           03  REG-ITM-PRECO-UNIT    PIC 9(06).
+           03  REG-ITM-VLR-ICMS      PIC 9(08).
+           03  REG-ITM-PRECO-TOTAL   PIC 9(08).
+       01  REG-VENDA-PAGTO.
+           03  REG-PAG-TIPO          PIC X(01).
+           03  REG-PAG-ID            PIC X(14).
+           03  REG-PAG-FORMA         PIC 9(01).
+           03  REG-PAG-VALOR         PIC 9(08).
+
+       FD  CUPOM.
+       01  REG-CUPOM                 PIC X(60).
+
+       FD  PRODUTO.
+       01  REG-PRODUTO.
+           03  CD-PRODUTO            PIC 9(06).
+           03  DS-PRODUTO            PIC X(30).
+           03  PR-PRODUTO            PIC 9(06).
+           03  QT-PRODUTO            PIC 9(06).
+           03  CT-PRODUTO            PIC 9(01).
+
        WORKING-STORAGE SECTION.
+       77 WRK-FS-PRODUTO            PIC X(2)        VALUE SPACES.
+       77 WRK-CD-PROD               PIC 9(6)        VALUE ZEROS.
+       77 WRK-PROD-ENCONTRADO       PIC X(1)        VALUE 'N'.
+       77 WRK-CUPOM-VALOR-FORM      PIC ZZZ.ZZ9,99  VALUE ZEROS.
+       77 WRK-FORMA-PAGTO           PIC 9(1)        VALUE ZEROS.
+       77 WRK-VALOR-PAGTO           PIC 9(8)        VALUE ZEROS.
+       77 WRK-PAGTO-ACUMULADO       PIC 9(8)        VALUE ZEROS.
+       77 WRK-PAGTO-FALTA           PIC 9(8)        VALUE ZEROS.
+       77 WRK-PAGTO-TROCO           PIC 9(8)        VALUE ZEROS.
+       77 WRK-PAGTO-FORM            PIC ZZZ.ZZ9,99  VALUE ZEROS.
+       01  TAB-ICMS-VALORES.
+           03  FILLER                PIC 9V9999      VALUE 0,1700.
+           03  FILLER                PIC 9V9999      VALUE 0,1200.
+           03  FILLER                PIC 9V9999      VALUE 0,0700.
+           03  FILLER                PIC 9V9999      VALUE 0,2500.
+           03  FILLER                PIC 9V9999      VALUE 0,1000.
+       01  TAB-ICMS REDEFINES TAB-ICMS-VALORES.
+           03  TAB-ICMS-ALIQ         PIC 9V9999      OCCURS 5 TIMES.
+
+       01  TAB-PROMO-VALORES.
+           03  FILLER                PIC X(10)       VALUE "DESC10".
+           03  FILLER                PIC X(01)       VALUE "P".
+           03  FILLER                PIC 9(04)V9999  VALUE 0000,1000.
+           03  FILLER                PIC X(10)       VALUE "DESC20".
+           03  FILLER                PIC X(01)       VALUE "P".
+           03  FILLER                PIC 9(04)V9999  VALUE 0000,2000.
+           03  FILLER                PIC X(10)       VALUE "PROMO5".
+           03  FILLER                PIC X(01)       VALUE "P".
+           03  FILLER                PIC 9(04)V9999  VALUE 0000,0500.
+           03  FILLER                PIC X(10)       VALUE "FRETE10".
+           03  FILLER                PIC X(01)       VALUE "F".
+           03  FILLER                PIC 9(04)V9999  VALUE 0010,0000.
+       01  TAB-PROMO REDEFINES TAB-PROMO-VALORES.
+           03  TAB-PROMO-ITEM        OCCURS 4 TIMES
+                                      INDEXED BY IDX-PROMO.
+               05  TAB-PROMO-CODIGO      PIC X(10).
+               05  TAB-PROMO-TIPO        PIC X(01).
+                   88  TAB-PROMO-PERCENTUAL      VALUE "P".
+                   88  TAB-PROMO-FIXO            VALUE "F".
+               05  TAB-PROMO-DESCONTO    PIC 9(04)V9999.
+
        77 WRK-RESPOSTA              PIC X(1)        VALUE SPACES.
        77 WRK-NOME-PROD             PIC X(30)       VALUE SPACES.
        77 WRK-QTD-PROD              PIC 9(6)        VALUE ZEROS.
        77 WRK-PRECO-PROD            PIC 9(6)        VALUE ZEROS.
+       77 WRK-CATEGORIA-PROD        PIC 9(1)        VALUE 1.
+       77 WRK-ALIQ-ICMS             PIC 9V9999      VALUE ZEROS.
+       77 WRK-VLR-ICMS              PIC 9(8)        VALUE ZEROS.
        77 WRK-PRECO-ITEM            PIC 9(8)        VALUE ZEROS.
        77 WRK-PRECO-ITEM-FORM       PIC ZZZ.ZZ9,99  VALUE ZEROS.
        77 WRK-PRECO-TOTAL           PIC 9(8)        VALUE ZEROS.
        77 WRK-PRECO-TOTAL-FORM      PIC ZZZ.ZZ9,99  VALUE ZEROS.
+       77 WRK-TAXA-DOLAR            PIC 9(02)V9999  VALUE 5,3000.
+       77 WRK-PRECO-TOTAL-USD       PIC 9(8)        VALUE ZEROS.
+       77 WRK-PRECO-TOTAL-USD-FORM  PIC ZZZ.ZZ9,99  VALUE ZEROS.
+
+       77 WRK-TEM-ULT-ITEM          PIC X(1)        VALUE 'N'.
+       77 WRK-ULT-NOME              PIC X(30)       VALUE SPACES.
+       77 WRK-ULT-QTD               PIC 9(6)        VALUE ZEROS.
+       77 WRK-ULT-PRECO-UNIT        PIC 9(6)        VALUE ZEROS.
+       77 WRK-ULT-VLR-ICMS          PIC 9(8)        VALUE ZEROS.
+       77 WRK-ULT-PRECO-ITEM        PIC 9(8)        VALUE ZEROS.
+       77 WRK-ULT-CD-PROD           PIC 9(6)        VALUE ZEROS.
+
+       77 WRK-DEVOL-QTD             PIC 9(6)        VALUE ZEROS.
+       77 WRK-DEVOL-ICMS            PIC 9(8)        VALUE ZEROS.
+       77 WRK-DEVOL-TOTAL           PIC 9(8)        VALUE ZEROS.
+       77 WRK-DEVOL-TOTAL-FORM      PIC ZZZ.ZZ9,99  VALUE ZEROS.
+
+       77 WRK-COD-PROMO             PIC X(10)       VALUE SPACES.
+       77 WRK-TIPO-DESCONTO-ACHADO  PIC X(01)       VALUE SPACES.
+           88 WRK-DESC-PERCENTUAL                   VALUE "P".
+           88 WRK-DESC-FIXO                         VALUE "F".
+       77 WRK-DESCONTO-ACHADO       PIC 9(04)V9999  VALUE ZEROS.
+       77 WRK-VLR-DESCONTO          PIC 9(8)        VALUE ZEROS.
+       77 WRK-VLR-DESCONTO-FORM     PIC ZZZ.ZZ9,99  VALUE ZEROS.
+
+       77 WRK-OPERACAO-CALC         PIC X(01)       VALUE 'M'.
+       77 WRK-CALC-RESULTADO        PIC 9(08)       VALUE ZEROS.
+       77 WRK-CALC-SITUACAO         PIC X(01)       VALUE SPACES.
+
+       77 WRK-DEVOL-VND-ID          PIC X(14)       VALUE SPACES.
+       77 WRK-DEVOL-VENDA-OK        PIC X(01)       VALUE 'N'.
+           88 WRK-DEVOL-VENDA-ACHADA                VALUE 'S'.
+       77 WRK-DEVOL-EOF             PIC X(01)       VALUE SPACES.
+       77 WRK-NOVO-TOTAL-VENDA      PIC 9(08)       VALUE ZEROS.
+       77 WRK-DEVOL-TOTAL-OK        PIC X(01)       VALUE 'N'.
+           88 WRK-DEVOL-TOTAL-ACEITA                VALUE 'S'.
+
+       77 WRK-ORIG-ITEM-OK          PIC X(01)       VALUE 'N'.
+           88 WRK-ORIG-ITEM-ACHADO                  VALUE 'S'.
+       77 WRK-ORIG-QTD              PIC 9(06)       VALUE ZEROS.
+       77 WRK-ORIG-PRECO-UNIT       PIC 9(06)       VALUE ZEROS.
+       77 WRK-ORIG-PRECO-TOTAL      PIC 9(08)       VALUE ZEROS.
+       77 WRK-ORIG-VLR-ICMS         PIC 9(08)       VALUE ZEROS.
+       77 WRK-JA-DEVOL-QTD          PIC 9(06)       VALUE ZEROS.
+       77 WRK-JA-DEVOL-TOTAL        PIC 9(08)       VALUE ZEROS.
+       77 WRK-ORIG-QTD-DISP         PIC 9(06)       VALUE ZEROS.
+       77 WRK-ORIG-TOTAL-DISP       PIC 9(08)       VALUE ZEROS.
+
+       77 WRK-PRIMEIRA-VEZ          PIC X(1)        VALUE 'S'.
+       77 WRK-VND-ID                PIC X(14)       VALUE SPACES.
+       77 WRK-QTD-ITENS             PIC 9(04)       VALUE ZEROS.
+       77 WRK-DATA-SISTEMA          PIC 9(08)       VALUE ZEROS.
+       77 WRK-HORA-SISTEMA          PIC 9(08)       VALUE ZEROS.
       *=================================================================
        PROCEDURE DIVISION.
        0100-PRINCIPAL              SECTION.
-           PERFORM 0200-INICIALIZACAO
-           IF WRK-RESPOSTA EQUAL "S"
-               PERFORM 0201-RECEBIMENTO-DE-DADOS
-               PERFORM 0300-PROCESSAMENTO
-           ELSE
-               PERFORM 0400-MOSTRA-DADOS
+           IF WRK-PRIMEIRA-VEZ EQUAL 'S'
+               PERFORM 0110-ABRE-VENDA
+               MOVE 'N' TO WRK-PRIMEIRA-VEZ
            END-IF
+           PERFORM 0200-INICIALIZACAO
+           EVALUATE WRK-RESPOSTA
+               WHEN "S"
+                   PERFORM 0201-RECEBIMENTO-DE-DADOS
+                   PERFORM 0300-PROCESSAMENTO
+               WHEN "C"
+                   PERFORM 0250-CANCELA-ULTIMO-ITEM
+                   PERFORM 0100-PRINCIPAL
+               WHEN "D"
+                   PERFORM 0260-DEVOLUCAO-PRODUTO
+                   PERFORM 0100-PRINCIPAL
+               WHEN OTHER
+                   PERFORM 0400-MOSTRA-DADOS
+                   PERFORM 0420-RECEBE-PAGAMENTO
+                   PERFORM 0450-FECHA-VENDA
+           END-EVALUATE
            STOP RUN
        .
+       0110-ABRE-VENDA             SECTION.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-SISTEMA FROM TIME
+           STRING WRK-DATA-SISTEMA         DELIMITED BY SIZE
+                  WRK-HORA-SISTEMA(1:6)    DELIMITED BY SIZE
+                  INTO WRK-VND-ID
+           END-STRING
+           OPEN EXTEND VENDAS
+           OPEN EXTEND CUPOM
+           OPEN I-O PRODUTO
+           IF WRK-FS-PRODUTO EQUAL '35'
+               CLOSE PRODUTO
+               OPEN OUTPUT PRODUTO
+               CLOSE PRODUTO
+               OPEN I-O PRODUTO
+           END-IF
+           MOVE "============================================"
+               TO REG-CUPOM
+           WRITE REG-CUPOM
+           MOVE "        LOJA MARCIA GAMELEIRA - CUPOM" TO REG-CUPOM
+           WRITE REG-CUPOM
+           MOVE SPACES TO REG-CUPOM
+           STRING "VENDA: " WRK-VND-ID DELIMITED BY SIZE
+               INTO REG-CUPOM
+           WRITE REG-CUPOM
+           MOVE "============================================"
+               TO REG-CUPOM
+           WRITE REG-CUPOM
+       .
        0200-INICIALIZACAO          SECTION.
-           DISPLAY "INSERIR NOVO PRODUTO? "
+           DISPLAY "INSERIR NOVO PRODUTO (S/N), "
+                   "CANCELAR O ULTIMO ITEM (C) OU "
+                   "DEVOLVER UM PRODUTO (D)? "
                ACCEPT WRK-RESPOSTA
        .
        0201-RECEBIMENTO-DE-DADOS   SECTION.
-           DISPLAY "INFORME O NOME DO PRODUTO: "
-               ACCEPT WRK-NOME-PROD
+           PERFORM 0202-BUSCA-PRODUTO
            DISPLAY "INFORME A QUANTIDADE: "
                ACCEPT WRK-QTD-PROD
-           DISPLAY "INFORME O PRECO DO PRODUTO: "
-               ACCEPT WRK-PRECO-PROD
+           PERFORM 0203-VALIDA-ESTOQUE
+       .
+       0202-BUSCA-PRODUTO          SECTION.
+           MOVE 'N' TO WRK-PROD-ENCONTRADO
+           PERFORM UNTIL WRK-PROD-ENCONTRADO EQUAL 'S'
+               DISPLAY "INFORME O CODIGO DO PRODUTO: "
+               ACCEPT WRK-CD-PROD
+               MOVE WRK-CD-PROD TO CD-PRODUTO
+               READ PRODUTO
+                   INVALID KEY
+                       DISPLAY "PRODUTO NAO ENCONTRADO."
+                   NOT INVALID KEY
+                       MOVE 'S'          TO WRK-PROD-ENCONTRADO
+                       MOVE DS-PRODUTO   TO WRK-NOME-PROD
+                       MOVE PR-PRODUTO   TO WRK-PRECO-PROD
+                       MOVE CT-PRODUTO   TO WRK-CATEGORIA-PROD
+               END-READ
+           END-PERFORM
+           IF WRK-CATEGORIA-PROD < 1 OR WRK-CATEGORIA-PROD > 5
+               MOVE 1 TO WRK-CATEGORIA-PROD
+           END-IF
+       .
+       0203-VALIDA-ESTOQUE         SECTION.
+           PERFORM UNTIL WRK-QTD-PROD <= QT-PRODUTO
+               DISPLAY "ESTOQUE INSUFICIENTE. DISPONIVEL: "
+                       QT-PRODUTO
+               DISPLAY "INFORME A QUANTIDADE: "
+               ACCEPT WRK-QTD-PROD
+           END-PERFORM
        .
        0300-PROCESSAMENTO          SECTION.
-           COMPUTE WRK-PRECO-ITEM = WRK-QTD-PROD * WRK-PRECO-PROD
-            MOVE WRK-PRECO-ITEM TO WRK-PRECO-ITEM-FORM
-            DISPLAY "TOTAL: " WRK-PRECO-ITEM-FORM
-            COMPUTE WRK-PRECO-TOTAL = WRK-PRECO-TOTAL + WRK-PRECO-ITEM
-            PERFORM 0100-PRINCIPAL
+           PERFORM 0301-APLICA-DESCONTO
+           MOVE TAB-ICMS-ALIQ(WRK-CATEGORIA-PROD) TO WRK-ALIQ-ICMS
+           CALL 'SUBCALCV' USING WRK-OPERACAO-CALC WRK-QTD-PROD
+                                WRK-PRECO-PROD WRK-CALC-RESULTADO
+                                WRK-CALC-SITUACAO
+           IF WRK-CALC-SITUACAO EQUAL 'N'
+               DISPLAY "ERRO NO CALCULO DO ITEM. ESTOURO DE BYTES."
+               DISPLAY "ITEM NAO FOI INCLUIDO NA VENDA."
+           ELSE
+               MOVE WRK-CALC-RESULTADO TO WRK-PRECO-ITEM
+               IF WRK-DESCONTO-ACHADO > ZEROS
+                   EVALUATE TRUE
+                       WHEN WRK-DESC-FIXO
+                           COMPUTE WRK-VLR-DESCONTO =
+                               WRK-DESCONTO-ACHADO * 100
+                       WHEN OTHER
+                           COMPUTE WRK-VLR-DESCONTO ROUNDED =
+                               WRK-PRECO-ITEM * WRK-DESCONTO-ACHADO
+                   END-EVALUATE
+                   SUBTRACT WRK-VLR-DESCONTO FROM WRK-PRECO-ITEM
+                   MOVE WRK-VLR-DESCONTO TO WRK-VLR-DESCONTO-FORM
+                   DISPLAY "DESCONTO (" WRK-COD-PROMO "): "
+                           WRK-VLR-DESCONTO-FORM
+               END-IF
+               COMPUTE WRK-VLR-ICMS ROUNDED =
+                   WRK-PRECO-ITEM * WRK-ALIQ-ICMS
+               COMPUTE WRK-PRECO-ITEM = WRK-PRECO-ITEM + WRK-VLR-ICMS
+               MOVE WRK-PRECO-ITEM TO WRK-PRECO-ITEM-FORM
+               DISPLAY "ICMS DO ITEM: " WRK-VLR-ICMS
+               DISPLAY "TOTAL: " WRK-PRECO-ITEM-FORM
+               COMPUTE WRK-PRECO-TOTAL =
+                   WRK-PRECO-TOTAL + WRK-PRECO-ITEM
+               ADD 1 TO WRK-QTD-ITENS
+               MOVE 'S'                TO WRK-TEM-ULT-ITEM
+               MOVE WRK-NOME-PROD      TO WRK-ULT-NOME
+               MOVE WRK-QTD-PROD       TO WRK-ULT-QTD
+               MOVE WRK-PRECO-PROD     TO WRK-ULT-PRECO-UNIT
+               MOVE WRK-VLR-ICMS       TO WRK-ULT-VLR-ICMS
+               MOVE WRK-PRECO-ITEM     TO WRK-ULT-PRECO-ITEM
+               MOVE WRK-CD-PROD        TO WRK-ULT-CD-PROD
+               PERFORM 0310-GRAVA-ITEM
+           END-IF
+           PERFORM 0100-PRINCIPAL
+       .
+       0301-APLICA-DESCONTO        SECTION.
+           MOVE ZEROS  TO WRK-DESCONTO-ACHADO
+           MOVE ZEROS  TO WRK-VLR-DESCONTO
+           MOVE SPACES TO WRK-COD-PROMO
+           MOVE SPACES TO WRK-TIPO-DESCONTO-ACHADO
+           DISPLAY "INFORME O CODIGO DE DESCONTO (OU BRANCO): "
+               ACCEPT WRK-COD-PROMO
+
+           IF WRK-COD-PROMO NOT EQUAL SPACES
+               PERFORM VARYING IDX-PROMO FROM 1 BY 1
+                       UNTIL IDX-PROMO > 4
+                   IF TAB-PROMO-CODIGO(IDX-PROMO) EQUAL WRK-COD-PROMO
+                       MOVE TAB-PROMO-DESCONTO(IDX-PROMO)
+                           TO WRK-DESCONTO-ACHADO
+                       MOVE TAB-PROMO-TIPO(IDX-PROMO)
+                           TO WRK-TIPO-DESCONTO-ACHADO
+                   END-IF
+               END-PERFORM
+               IF WRK-DESCONTO-ACHADO EQUAL ZEROS
+                   DISPLAY "CODIGO DE DESCONTO INVALIDO. IGNORADO."
+                   MOVE SPACES TO WRK-COD-PROMO
+               END-IF
+           END-IF
+       .
+       0310-GRAVA-ITEM             SECTION.
+           MOVE 'D'               TO REG-ITM-TIPO
+           MOVE WRK-VND-ID         TO REG-ITM-ID
+           MOVE WRK-NOME-PROD      TO REG-ITM-NOME
+           MOVE WRK-QTD-PROD       TO REG-ITM-QTD
+           MOVE WRK-PRECO-PROD     TO REG-ITM-PRECO-UNIT
+           MOVE WRK-VLR-ICMS       TO REG-ITM-VLR-ICMS
+           MOVE WRK-PRECO-ITEM     TO REG-ITM-PRECO-TOTAL
+           WRITE REG-VENDA-ITEM
+           MOVE WRK-CD-PROD TO CD-PRODUTO
+           READ PRODUTO
+               NOT INVALID KEY
+                   COMPUTE QT-PRODUTO = QT-PRODUTO - WRK-QTD-PROD
+                   REWRITE REG-PRODUTO
+           END-READ
+           MOVE WRK-PRECO-ITEM TO WRK-CUPOM-VALOR-FORM
+           MOVE SPACES TO REG-CUPOM
+           STRING WRK-QTD-PROD DELIMITED BY SIZE
+                  "x "         DELIMITED BY SIZE
+                  WRK-NOME-PROD DELIMITED BY SIZE
+                  " "          DELIMITED BY SIZE
+                  WRK-CUPOM-VALOR-FORM DELIMITED BY SIZE
+               INTO REG-CUPOM
+           WRITE REG-CUPOM
+
+           IF WRK-COD-PROMO NOT EQUAL SPACES
+               MOVE SPACES TO REG-CUPOM
+               STRING "  DESCONTO " DELIMITED BY SIZE
+                      WRK-COD-PROMO DELIMITED BY SIZE
+                      ": -"         DELIMITED BY SIZE
+                      WRK-VLR-DESCONTO-FORM DELIMITED BY SIZE
+                   INTO REG-CUPOM
+               WRITE REG-CUPOM
+           END-IF
+       .
+       0250-CANCELA-ULTIMO-ITEM    SECTION.
+           IF WRK-TEM-ULT-ITEM EQUAL 'S'
+               COMPUTE WRK-PRECO-TOTAL =
+                   WRK-PRECO-TOTAL - WRK-ULT-PRECO-ITEM
+               SUBTRACT 1 FROM WRK-QTD-ITENS
+               MOVE 'C'                TO REG-ITM-TIPO
+               MOVE WRK-VND-ID         TO REG-ITM-ID
+               MOVE WRK-ULT-NOME       TO REG-ITM-NOME
+               MOVE WRK-ULT-QTD        TO REG-ITM-QTD
+               MOVE WRK-ULT-PRECO-UNIT TO REG-ITM-PRECO-UNIT
+               MOVE WRK-ULT-VLR-ICMS   TO REG-ITM-VLR-ICMS
+               MOVE WRK-ULT-PRECO-ITEM TO REG-ITM-PRECO-TOTAL
+               WRITE REG-VENDA-ITEM
+               MOVE WRK-ULT-CD-PROD TO CD-PRODUTO
+               READ PRODUTO
+                   NOT INVALID KEY
+                       ADD WRK-ULT-QTD TO QT-PRODUTO
+                       REWRITE REG-PRODUTO
+               END-READ
+               MOVE 'N' TO WRK-TEM-ULT-ITEM
+               MOVE SPACES TO REG-CUPOM
+               STRING "(ITEM CANCELADO: " DELIMITED BY SIZE
+                      WRK-ULT-NOME        DELIMITED BY SIZE
+                      ")"                 DELIMITED BY SIZE
+                   INTO REG-CUPOM
+               WRITE REG-CUPOM
+               DISPLAY "ULTIMO ITEM CANCELADO."
+           ELSE
+               DISPLAY "NAO HA ITEM PARA CANCELAR."
+           END-IF
+       .
+       0260-DEVOLUCAO-PRODUTO      SECTION.
+           DISPLAY "INFORME O NUMERO DA VENDA A DEVOLVER: "
+               ACCEPT WRK-DEVOL-VND-ID
+           PERFORM 0261-LOCALIZA-VENDA
+           IF WRK-DEVOL-VENDA-ACHADA
+               PERFORM 0202-BUSCA-PRODUTO
+               PERFORM 0262-LOCALIZA-ITEM-VENDA
+               IF WRK-ORIG-ITEM-ACHADO
+                   IF WRK-ORIG-QTD-DISP EQUAL ZEROS
+                       DISPLAY "TODO O ITEM JA FOI DEVOLVIDO NESTA "
+                               "VENDA."
+                   ELSE
+                       DISPLAY "INFORME A QUANTIDADE A DEVOLVER: "
+                       ACCEPT WRK-DEVOL-QTD
+                       PERFORM UNTIL WRK-DEVOL-QTD > ZEROS
+                               AND WRK-DEVOL-QTD <= WRK-ORIG-QTD-DISP
+                           DISPLAY "QUANTIDADE INVALIDA. DISPONIVEL "
+                                   "PARA DEVOLUCAO: " WRK-ORIG-QTD-DISP
+                           DISPLAY "INFORME A QUANTIDADE A DEVOLVER: "
+                           ACCEPT WRK-DEVOL-QTD
+                       END-PERFORM
+
+                       COMPUTE WRK-DEVOL-TOTAL ROUNDED =
+                           (WRK-ORIG-PRECO-TOTAL / WRK-ORIG-QTD)
+                               * WRK-DEVOL-QTD
+                       COMPUTE WRK-DEVOL-ICMS ROUNDED =
+                           (WRK-ORIG-VLR-ICMS / WRK-ORIG-QTD)
+                               * WRK-DEVOL-QTD
+
+                       PERFORM 0263-ATUALIZA-TOTAL-VENDA
+                       IF WRK-DEVOL-TOTAL-ACEITA
+                           MOVE 'V'                TO REG-ITM-TIPO
+                           MOVE WRK-DEVOL-VND-ID   TO REG-ITM-ID
+                           MOVE WRK-NOME-PROD      TO REG-ITM-NOME
+                           MOVE WRK-DEVOL-QTD      TO REG-ITM-QTD
+                           MOVE WRK-ORIG-PRECO-UNIT
+                               TO REG-ITM-PRECO-UNIT
+                           MOVE WRK-DEVOL-ICMS     TO REG-ITM-VLR-ICMS
+                           MOVE WRK-DEVOL-TOTAL    TO
+                               REG-ITM-PRECO-TOTAL
+                           WRITE REG-VENDA-ITEM
+
+                           MOVE WRK-CD-PROD TO CD-PRODUTO
+                           READ PRODUTO
+                               NOT INVALID KEY
+                                   ADD WRK-DEVOL-QTD TO QT-PRODUTO
+                                   REWRITE REG-PRODUTO
+                           END-READ
+
+                           MOVE WRK-DEVOL-TOTAL TO WRK-DEVOL-TOTAL-FORM
+                           MOVE SPACES TO REG-CUPOM
+                           STRING "(DEVOLUCAO DA VENDA "
+                                      DELIMITED BY SIZE
+                                  WRK-DEVOL-VND-ID DELIMITED BY SIZE
+                                  ": "             DELIMITED BY SIZE
+                                  WRK-DEVOL-QTD    DELIMITED BY SIZE
+                                  "x "             DELIMITED BY SIZE
+                                  WRK-NOME-PROD    DELIMITED BY SIZE
+                                  " "              DELIMITED BY SIZE
+                                  WRK-DEVOL-TOTAL-FORM
+                                      DELIMITED BY SIZE
+                                  ")"              DELIMITED BY SIZE
+                               INTO REG-CUPOM
+                           WRITE REG-CUPOM
+
+                           DISPLAY "DEVOLUCAO REGISTRADA. VALOR: "
+                                   WRK-DEVOL-TOTAL-FORM
+                       ELSE
+                           DISPLAY "VALOR DA DEVOLUCAO MAIOR QUE O "
+                                   "TOTAL DA VENDA. DEVOLUCAO "
+                                   "REJEITADA."
+                       END-IF
+                   END-IF
+               ELSE
+                   DISPLAY "ITEM NAO ENCONTRADO NA VENDA INFORMADA."
+               END-IF
+           ELSE
+               DISPLAY "VENDA NAO ENCONTRADA PARA DEVOLUCAO."
+           END-IF
+       .
+       0261-LOCALIZA-VENDA         SECTION.
+           MOVE 'N' TO WRK-DEVOL-VENDA-OK
+           CLOSE VENDAS
+           OPEN INPUT VENDAS
+           MOVE SPACES TO WRK-DEVOL-EOF
+           PERFORM UNTIL WRK-DEVOL-EOF EQUAL 'F'
+               READ VENDAS
+                   AT END
+                       MOVE 'F' TO WRK-DEVOL-EOF
+                   NOT AT END
+                       IF REG-VND-TIPO EQUAL 'H'
+                          AND REG-VND-ID EQUAL WRK-DEVOL-VND-ID
+                           MOVE 'S' TO WRK-DEVOL-VENDA-OK
+                           MOVE 'F' TO WRK-DEVOL-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE VENDAS
+           OPEN EXTEND VENDAS
+       .
+       0262-LOCALIZA-ITEM-VENDA    SECTION.
+           MOVE 'N' TO WRK-ORIG-ITEM-OK
+           MOVE ZEROS TO WRK-ORIG-QTD WRK-ORIG-PRECO-UNIT
+                         WRK-ORIG-PRECO-TOTAL WRK-ORIG-VLR-ICMS
+                         WRK-JA-DEVOL-QTD WRK-JA-DEVOL-TOTAL
+                         WRK-ORIG-QTD-DISP WRK-ORIG-TOTAL-DISP
+           CLOSE VENDAS
+           OPEN INPUT VENDAS
+           MOVE SPACES TO WRK-DEVOL-EOF
+           PERFORM UNTIL WRK-DEVOL-EOF EQUAL 'F'
+               READ VENDAS
+                   AT END
+                       MOVE 'F' TO WRK-DEVOL-EOF
+                   NOT AT END
+                       EVALUATE TRUE
+                           WHEN REG-ITM-TIPO EQUAL 'D'
+                              AND REG-ITM-ID EQUAL WRK-DEVOL-VND-ID
+                              AND REG-ITM-NOME EQUAL WRK-NOME-PROD
+                               MOVE 'S' TO WRK-ORIG-ITEM-OK
+                               MOVE REG-ITM-QTD TO WRK-ORIG-QTD
+                               MOVE REG-ITM-PRECO-UNIT
+                                   TO WRK-ORIG-PRECO-UNIT
+                               MOVE REG-ITM-VLR-ICMS
+                                   TO WRK-ORIG-VLR-ICMS
+                               MOVE REG-ITM-PRECO-TOTAL
+                                   TO WRK-ORIG-PRECO-TOTAL
+                           WHEN REG-ITM-TIPO EQUAL 'V'
+                              AND REG-ITM-ID EQUAL WRK-DEVOL-VND-ID
+                              AND REG-ITM-NOME EQUAL WRK-NOME-PROD
+                               ADD REG-ITM-QTD TO WRK-JA-DEVOL-QTD
+                               ADD REG-ITM-PRECO-TOTAL
+                                   TO WRK-JA-DEVOL-TOTAL
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           CLOSE VENDAS
+           OPEN EXTEND VENDAS
+           IF WRK-ORIG-ITEM-ACHADO
+               COMPUTE WRK-ORIG-QTD-DISP =
+                   WRK-ORIG-QTD - WRK-JA-DEVOL-QTD
+               COMPUTE WRK-ORIG-TOTAL-DISP =
+                   WRK-ORIG-PRECO-TOTAL - WRK-JA-DEVOL-TOTAL
+           END-IF
+       .
+       0263-ATUALIZA-TOTAL-VENDA   SECTION.
+           MOVE 'N' TO WRK-DEVOL-TOTAL-OK
+           CLOSE VENDAS
+           OPEN I-O VENDAS
+           MOVE SPACES TO WRK-DEVOL-EOF
+           PERFORM UNTIL WRK-DEVOL-EOF EQUAL 'F'
+               READ VENDAS
+                   AT END
+                       MOVE 'F' TO WRK-DEVOL-EOF
+                   NOT AT END
+                       IF REG-VND-TIPO EQUAL 'H'
+                          AND REG-VND-ID EQUAL WRK-DEVOL-VND-ID
+                           IF WRK-DEVOL-TOTAL > REG-VND-TOTAL
+                              OR WRK-DEVOL-TOTAL > WRK-ORIG-TOTAL-DISP
+                               DISPLAY "TOTAL DA DEVOLUCAO EXCEDE O "
+                                       "SALDO DISPONIVEL NA VENDA OU "
+                                       "NO ITEM."
+                           ELSE
+                               COMPUTE WRK-NOVO-TOTAL-VENDA =
+                                   REG-VND-TOTAL - WRK-DEVOL-TOTAL
+                                   ON SIZE ERROR
+                                       DISPLAY "ERRO NO CALCULO DO "
+                                           "NOVO TOTAL DA VENDA."
+                               END-COMPUTE
+                               MOVE WRK-NOVO-TOTAL-VENDA
+                                   TO REG-VND-TOTAL
+                               REWRITE REG-VENDA-CAB
+                               MOVE 'S' TO WRK-DEVOL-TOTAL-OK
+                           END-IF
+                           MOVE 'F' TO WRK-DEVOL-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE VENDAS
+           OPEN EXTEND VENDAS
        .
        0400-MOSTRA-DADOS           SECTION.
            MOVE WRK-PRECO-TOTAL TO WRK-PRECO-TOTAL-FORM
            DISPLAY "TOTAL DA VENDA: " WRK-PRECO-TOTAL-FORM
+           COMPUTE WRK-PRECO-TOTAL-USD =
+               WRK-PRECO-TOTAL / WRK-TAXA-DOLAR
+           MOVE WRK-PRECO-TOTAL-USD TO WRK-PRECO-TOTAL-USD-FORM
+           DISPLAY "TOTAL EM DOLAR (USD): " WRK-PRECO-TOTAL-USD-FORM
+       .
+       0420-RECEBE-PAGAMENTO       SECTION.
+           MOVE ZEROS TO WRK-PAGTO-ACUMULADO
+           PERFORM UNTIL WRK-PAGTO-ACUMULADO >= WRK-PRECO-TOTAL
+               COMPUTE WRK-PAGTO-FALTA =
+                   WRK-PRECO-TOTAL - WRK-PAGTO-ACUMULADO
+               MOVE WRK-PAGTO-FALTA TO WRK-PAGTO-FORM
+               DISPLAY "FALTA RECEBER: " WRK-PAGTO-FORM
+               DISPLAY "FORMA DE PAGAMENTO "
+                       "(1-DINHEIRO 2-CARTAO 3-PIX): "
+               ACCEPT WRK-FORMA-PAGTO
+               DISPLAY "VALOR RECEBIDO NESTA FORMA: "
+               ACCEPT WRK-VALOR-PAGTO
+               ADD WRK-VALOR-PAGTO TO WRK-PAGTO-ACUMULADO
+               PERFORM 0421-GRAVA-PAGAMENTO
+           END-PERFORM
+           IF WRK-PAGTO-ACUMULADO > WRK-PRECO-TOTAL
+               COMPUTE WRK-PAGTO-TROCO =
+                   WRK-PAGTO-ACUMULADO - WRK-PRECO-TOTAL
+               MOVE WRK-PAGTO-TROCO TO WRK-PAGTO-FORM
+               DISPLAY "TROCO: " WRK-PAGTO-FORM
+           END-IF
+       .
+       0421-GRAVA-PAGAMENTO        SECTION.
+           MOVE 'P'               TO REG-PAG-TIPO
+           MOVE WRK-VND-ID         TO REG-PAG-ID
+           MOVE WRK-FORMA-PAGTO    TO REG-PAG-FORMA
+           MOVE WRK-VALOR-PAGTO    TO REG-PAG-VALOR
+           WRITE REG-VENDA-PAGTO
+       .
+       0450-FECHA-VENDA            SECTION.
+           MOVE 'H'                     TO REG-VND-TIPO
+           MOVE WRK-VND-ID               TO REG-VND-ID
+           MOVE WRK-VND-ID(1:8)          TO REG-VND-DATA
+           MOVE WRK-VND-ID(9:6)          TO REG-VND-HORA
+           MOVE WRK-QTD-ITENS            TO REG-VND-QTD-ITENS
+           MOVE WRK-PRECO-TOTAL          TO REG-VND-TOTAL
+           WRITE REG-VENDA-CAB
+           CLOSE VENDAS
+           MOVE "============================================"
+               TO REG-CUPOM
+           WRITE REG-CUPOM
+           MOVE SPACES TO REG-CUPOM
+           STRING "TOTAL: " DELIMITED BY SIZE
+                  WRK-PRECO-TOTAL-FORM DELIMITED BY SIZE
+               INTO REG-CUPOM
+           WRITE REG-CUPOM
+           CLOSE CUPOM
+           CLOSE PRODUTO
        .
        END PROGRAM PROGVEND.
