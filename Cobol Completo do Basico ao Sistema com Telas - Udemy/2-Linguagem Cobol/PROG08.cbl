@@ -5,6 +5,11 @@
       *== OBJETIVO: COMANDO EVALUATE,
       *== DATA: 03/11/2023
       *== OBSERVACOES:
+      *== 09/08/2026: A TABELA DE ALIQUOTAS POR UF SAIU DO EVALUATE E
+      *==             PASSOU A SER CONSULTADA NO SUBPROGRAMA SUBFRETE,
+      *==             COMPARTILHADO COM PROGCOB08 E PROG09.
+      *== 09/08/2026: INFORMADO O PESO DA MERCADORIA, USADO POR SUBFRETE
+      *==             PARA ACRESCER UMA TAXA POR FAIXA DE PESO.
       *-----------------------------------------------------------------
 
       *=================================================================
@@ -19,6 +24,8 @@
        77 WRK-PRECO        PIC 9(6)V99     VALUE ZEROS.
        77 WRK-FRETE        PIC 9(6)V99     VALUE ZEROS.
        77 WRK-FRETE-FORM   PIC Z.ZZ9,99    VALUE ZEROS.
+       77 WRK-SITUACAO     PIC X(01)       VALUE SPACES.
+       77 WRK-PESO         PIC 9(05)V999   VALUE ZEROS.
 
       *=================================================================
        PROCEDURE DIVISION.
@@ -27,25 +34,18 @@
            ACCEPT WRK-PRECO.
            DISPLAY "INFORME A UF DE DESTINO: ".
            ACCEPT WRK-UF.
+           DISPLAY "INFORME O PESO (KG): ".
+           ACCEPT WRK-PESO.
 
        0002-CALCULO        SECTION.
-           EVALUATE WRK-UF
-               WHEN "SP"
-                   COMPUTE WRK-FRETE = WRK-PRECO * 0,1
-                   MOVE WRK-FRETE TO WRK-FRETE-FORM
-                   DISPLAY "VALOR DO FRETE: R$" WRK-FRETE-FORM
-               WHEN "RJ"
-                   COMPUTE WRK-FRETE = WRK-PRECO * 0,15
-                   MOVE WRK-FRETE TO WRK-FRETE-FORM
-                   DISPLAY "VALOR DO FRETE: R$" WRK-FRETE-FORM
-               WHEN "CE"
-                   COMPUTE WRK-FRETE = WRK-PRECO * 0,2
-                   MOVE WRK-FRETE TO WRK-FRETE-FORM
-                   DISPLAY "VALOR DO FRETE: R$" WRK-FRETE-FORM
-               WHEN OTHER
-                   DISPLAY "UF NAO ABRANGIDA."
-
-           END-EVALUATE.
+           CALL "SUBFRETE" USING WRK-UF WRK-PRECO WRK-PESO WRK-FRETE
+                                  WRK-SITUACAO.
+           IF WRK-SITUACAO EQUAL 'S'
+               MOVE WRK-FRETE TO WRK-FRETE-FORM
+               DISPLAY "VALOR DO FRETE: R$" WRK-FRETE-FORM
+           ELSE
+               DISPLAY "UF NAO ABRANGIDA."
+           END-IF.
 
            STOP RUN.
 
